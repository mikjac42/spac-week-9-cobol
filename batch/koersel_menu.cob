@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KOERSEL-MENU.
+
+      * Simpelt DISPLAY-baseret menupunkt for operatoeren, saa man ikke
+      * skal kende programnavnene for Opgave6/7/8 og MOVIE-LOOKUP for
+      * at kunne starte det rigtige job. Kalder (via CALL "SYSTEM")
+      * det valgte program paa samme maade som dagligt_koersel.cob
+      * kaeder Opgave6/7/8 sammen, blot ét program ad gangen og styret
+      * af operatorens valg i stedet for en fast raekkefoelge.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VALG             PIC 9      VALUE 0.
+       01  WS-FAERDIG          PIC X      VALUE "N".
+           88  ER-FAERDIG                 VALUE "Y".
+       01  WS-KOMMANDO         PIC X(200) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       PERFORM UNTIL ER-FAERDIG
+           PERFORM VIS-MENU
+           ACCEPT WS-VALG
+           EVALUATE WS-VALG
+               WHEN 1
+                   PERFORM KOER-OPGAVE6
+               WHEN 2
+                   PERFORM KOER-OPGAVE7
+               WHEN 3
+                   PERFORM KOER-OPGAVE8
+               WHEN 4
+                   PERFORM KOER-MOVIE-LOOKUP
+               WHEN 5
+                   PERFORM KOER-DAGLIGT-KOERSEL
+               WHEN 0
+                   SET ER-FAERDIG TO TRUE
+               WHEN OTHER
+                   DISPLAY "Ugyldigt valg, proev igen."
+           END-EVALUATE
+       END-PERFORM.
+
+       STOP RUN.
+
+       VIS-MENU.
+       DISPLAY " ".
+       DISPLAY "===== KOERSEL-MENU =====".
+       DISPLAY "1. Kundeliste med audit-log (Opgave6)".
+       DISPLAY "2. Adresseudtraek til fil (Opgave7)".
+       DISPLAY "3. Kontosammenkoering (Opgave8)".
+       DISPLAY "4. Film-opslag (MOVIE-LOOKUP)".
+       DISPLAY "5. Hele den daglige batch-kaede (Opgave6-7-8)".
+       DISPLAY "0. Afslut".
+       DISPLAY "Valg: " WITH NO ADVANCING.
+
+       KOER-OPGAVE6.
+       MOVE "06_Laesning_af_fil/opgave6" TO WS-KOMMANDO
+       CALL "SYSTEM" USING WS-KOMMANDO
+       IF RETURN-CODE NOT = 0
+           DISPLAY "KOERSEL-MENU: Opgave6 fejlede, kode=" RETURN-CODE
+       END-IF.
+
+       KOER-OPGAVE7.
+       MOVE "07_Skrivning_i_fil/opgave7" TO WS-KOMMANDO
+       CALL "SYSTEM" USING WS-KOMMANDO
+       IF RETURN-CODE NOT = 0
+           DISPLAY "KOERSEL-MENU: Opgave7 fejlede, kode=" RETURN-CODE
+       END-IF.
+
+       KOER-OPGAVE8.
+       MOVE "08_Flere_filer/opgave8" TO WS-KOMMANDO
+       CALL "SYSTEM" USING WS-KOMMANDO
+       IF RETURN-CODE NOT = 0
+           DISPLAY "KOERSEL-MENU: Opgave8 fejlede, kode=" RETURN-CODE
+       END-IF.
+
+       KOER-MOVIE-LOOKUP.
+       MOVE "rest_api/movie_lookup" TO WS-KOMMANDO
+       CALL "SYSTEM" USING WS-KOMMANDO
+       IF RETURN-CODE NOT = 0
+           DISPLAY "KOERSEL-MENU: MOVIE-LOOKUP fejlede, kode="
+               RETURN-CODE
+       END-IF.
+
+       KOER-DAGLIGT-KOERSEL.
+       MOVE "batch/dagligt_koersel" TO WS-KOMMANDO
+       CALL "SYSTEM" USING WS-KOMMANDO
+       IF RETURN-CODE NOT = 0
+           DISPLAY "KOERSEL-MENU: dagligt_koersel fejlede, kode="
+               RETURN-CODE
+       END-IF.
