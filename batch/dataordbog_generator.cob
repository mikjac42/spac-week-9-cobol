@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATAORDBOG-GENERATOR.
+
+      * Bygger en felt-niveau data-ordbog ved at gennemloebe de
+      * copybooks og FD-sektioner der er listet i
+      * files/DATAORDBOG-KILDER.txt (en kildefil pr. linje, sti
+      * relativ til roden af repositoriet) og traekke niveau-nummer,
+      * feltnavn og PIC-klausul ud af hver datapost-linje. Resultatet
+      * skrives til files/DATA-DICTIONARY.txt, saa nye folk (og en
+      * selv) kan slaa et felt op uden at skulle grave det frem af
+      * STRING-saetninger rundt om i programmerne.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KILDE-LISTE-FIL
+               ASSIGN TO "files/DATAORDBOG-KILDER.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KILDE-LISTE-STATUS.
+
+           SELECT KILDE-FIL
+               ASSIGN DYNAMIC WS-AKTUEL-KILDE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KILDE-STATUS.
+
+           SELECT ORDBOG-FIL
+               ASSIGN TO "files/DATA-DICTIONARY.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDBOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KILDE-LISTE-FIL.
+       01  KILDE-LISTE-RECORD      PIC X(80).
+
+       FD  KILDE-FIL.
+       01  KILDE-LINJE             PIC X(200).
+
+       FD  ORDBOG-FIL.
+       01  ORDBOG-RECORD           PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  WS-KILDE-LISTE-STATUS   PIC XX     VALUE "00".
+       01  WS-KILDE-STATUS         PIC XX     VALUE "00".
+       01  WS-ORDBOG-STATUS        PIC XX     VALUE "00".
+
+       01  WS-AKTUEL-KILDE         PIC X(80)  VALUE SPACES.
+
+       01  WS-LISTE-EOF            PIC X      VALUE "N".
+           88  LISTE-EOF-NAAET                VALUE "Y".
+           88  LISTE-EOF-IKKE-NAAET            VALUE "N".
+
+       01  WS-KILDE-EOF            PIC X      VALUE "N".
+           88  KILDE-EOF-NAAET                VALUE "Y".
+           88  KILDE-EOF-IKKE-NAAET            VALUE "N".
+
+       01  WS-FELT-TAELLER         PIC 9(5)   VALUE 0.
+       01  WS-KILDE-TAELLER        PIC 9(3)   VALUE 0.
+
+      * Arbejdsfelter til at skille et niveau-nummer, et feltnavn og en
+      * eventuel PIC-klausul ud af indholds-omraadet (kolonne 8-72) paa
+      * en enkelt kildelinje.
+       01  WS-INDHOLD              PIC X(65)  VALUE SPACES.
+       01  WS-NIVEAU-TXT           PIC X(4)   VALUE SPACES.
+       01  WS-FELTNAVN             PIC X(30)  VALUE SPACES.
+       01  WS-REST-AF-LINJE        PIC X(65)  VALUE SPACES.
+       01  WS-FOER-PIC             PIC X(65)  VALUE SPACES.
+       01  WS-EFTER-PIC            PIC X(65)  VALUE SPACES.
+       01  WS-PIC-KLAUSUL          PIC X(20)  VALUE SPACES.
+       01  WS-PIC-KLAUSUL-RAA      PIC X(20)  VALUE SPACES.
+       01  WS-PIC-LAENGDE          PIC 9(2)   VALUE 0.
+       01  WS-SPLIT-POS            PIC 9(3)   VALUE 0.
+
+       01  ORDBOG-LINJE-UD.
+           05 OL-KILDE             PIC X(38).
+           05 OL-NIVEAU            PIC X(4).
+           05 OL-FELTNAVN          PIC X(30).
+           05 OL-PIC               PIC X(20).
+
+       01  ORDBOG-OVERSKRIFT-1     PIC X(133) VALUE
+           "KILDEFIL                             NIVEAU FELTNAVN
+      -    "                  PIC-KLAUSUL".
+       01  ORDBOG-OVERSKRIFT-2     PIC X(133) VALUE ALL "-".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT KILDE-LISTE-FIL.
+           IF WS-KILDE-LISTE-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne "
+                   "files/DATAORDBOG-KILDER.txt, status="
+                   WS-KILDE-LISTE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ORDBOG-FIL.
+           IF WS-ORDBOG-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne "
+                   "files/DATA-DICTIONARY.txt, status="
+                   WS-ORDBOG-STATUS
+               CLOSE KILDE-LISTE-FIL
+               STOP RUN
+           END-IF.
+
+           MOVE ORDBOG-OVERSKRIFT-1 TO ORDBOG-RECORD
+           WRITE ORDBOG-RECORD
+           MOVE ORDBOG-OVERSKRIFT-2 TO ORDBOG-RECORD
+           WRITE ORDBOG-RECORD.
+
+           PERFORM UNTIL LISTE-EOF-NAAET
+               READ KILDE-LISTE-FIL INTO KILDE-LISTE-RECORD
+                   AT END
+                       SET LISTE-EOF-NAAET TO TRUE
+                   NOT AT END
+                       IF FUNCTION TRIM(KILDE-LISTE-RECORD) NOT = SPACES
+                           MOVE FUNCTION TRIM(KILDE-LISTE-RECORD)
+                               TO WS-AKTUEL-KILDE
+                           ADD 1 TO WS-KILDE-TAELLER
+                           PERFORM BEHANDL-EN-KILDEFIL
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE KILDE-LISTE-FIL.
+           CLOSE ORDBOG-FIL.
+
+           DISPLAY "Data-ordbog genereret: " WS-FELT-TAELLER
+               " felter fra " WS-KILDE-TAELLER " kildefiler.".
+           STOP RUN.
+
+      * Laeser en enkelt kildefil linje for linje og udtraekker en
+      * ordbog-post for hver linje der ligner en datapost-definition.
+       BEHANDL-EN-KILDEFIL.
+           OPEN INPUT KILDE-FIL.
+           IF WS-KILDE-STATUS NOT = "00"
+               DISPLAY "ADVARSEL: Kan ikke aabne "
+                   WS-AKTUEL-KILDE ", status=" WS-KILDE-STATUS
+           ELSE
+               SET KILDE-EOF-IKKE-NAAET TO TRUE
+               PERFORM UNTIL KILDE-EOF-NAAET
+                   READ KILDE-FIL INTO KILDE-LINJE
+                       AT END
+                           SET KILDE-EOF-NAAET TO TRUE
+                       NOT AT END
+                           PERFORM BEHANDL-EN-LINJE
+                   END-READ
+               END-PERFORM
+               CLOSE KILDE-FIL
+           END-IF.
+
+      * En kommentarlinje har "*" i indikator-omraadet (kolonne 7); alt
+      * andet er kode med indholdet i kolonne 8-72.
+       BEHANDL-EN-LINJE.
+           IF KILDE-LINJE(7:1) = "*"
+               CONTINUE
+           ELSE
+               MOVE KILDE-LINJE(8:65) TO WS-INDHOLD
+               PERFORM UDTRAEK-DATAPOST-FELT
+           END-IF.
+
+      * Splitter indholdet op i et foerste ord (kandidat til et
+      * niveau-nummer) og resten af linjen. Kun linjer hvor det
+      * foerste ord er et rent tocifret tal (01-49, 66, 77, 88) taeller
+      * som en datapost-definition -- det holder FD/SELECT/PROCEDURE
+      * DIVISION-linjer og lignende ude af ordbogen.
+       UDTRAEK-DATAPOST-FELT.
+           MOVE SPACES TO WS-NIVEAU-TXT WS-FELTNAVN WS-REST-AF-LINJE
+           MOVE FUNCTION TRIM(WS-INDHOLD) TO WS-INDHOLD
+           MOVE 1 TO WS-SPLIT-POS
+           UNSTRING WS-INDHOLD DELIMITED BY ALL SPACE
+               INTO WS-NIVEAU-TXT WS-FELTNAVN
+               WITH POINTER WS-SPLIT-POS
+           IF WS-SPLIT-POS <= LENGTH OF WS-INDHOLD
+               MOVE WS-INDHOLD(WS-SPLIT-POS:) TO WS-REST-AF-LINJE
+           END-IF
+           IF WS-NIVEAU-TXT(1:2) IS NUMERIC
+               AND WS-FELTNAVN NOT = SPACES
+               PERFORM UDTRAEK-PIC-KLAUSUL
+               ADD 1 TO WS-FELT-TAELLER
+               MOVE SPACES TO ORDBOG-LINJE-UD
+               MOVE WS-AKTUEL-KILDE TO OL-KILDE
+               MOVE WS-NIVEAU-TXT   TO OL-NIVEAU
+               MOVE WS-FELTNAVN     TO OL-FELTNAVN
+               MOVE WS-PIC-KLAUSUL  TO OL-PIC
+               MOVE ORDBOG-LINJE-UD TO ORDBOG-RECORD
+               WRITE ORDBOG-RECORD
+           END-IF.
+
+      * Et grupperingsfelt (fx en 01- eller 02-level uden PIC) faar en
+      * blank PIC-klausul i ordbogen -- kun elementaerfelter med et
+      * "PIC" i resten af linjen faar deres billede med.
+       UDTRAEK-PIC-KLAUSUL.
+           MOVE SPACES TO WS-PIC-KLAUSUL WS-PIC-KLAUSUL-RAA
+               WS-FOER-PIC WS-EFTER-PIC
+           IF WS-REST-AF-LINJE(1:30) NOT = SPACES
+               UNSTRING WS-REST-AF-LINJE DELIMITED BY "PIC "
+                   INTO WS-FOER-PIC WS-EFTER-PIC
+               IF WS-EFTER-PIC NOT = SPACES
+                   UNSTRING WS-EFTER-PIC DELIMITED BY ALL SPACE
+                       INTO WS-PIC-KLAUSUL-RAA
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                       WS-PIC-KLAUSUL-RAA)) TO WS-PIC-LAENGDE
+                   IF WS-PIC-LAENGDE > 0
+                       AND WS-PIC-KLAUSUL-RAA(WS-PIC-LAENGDE:1) = "."
+                       MOVE WS-PIC-KLAUSUL-RAA(1:WS-PIC-LAENGDE - 1)
+                           TO WS-PIC-KLAUSUL
+                   ELSE
+                       MOVE WS-PIC-KLAUSUL-RAA TO WS-PIC-KLAUSUL
+                   END-IF
+               END-IF
+           END-IF.
