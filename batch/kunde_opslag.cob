@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KUNDE-OPSLAG.
+
+      * Interaktivt opslag paa en enkelt kunde i kundemasteren
+      * (files/KUNDEOPL-MASTER.DAT), uden at skulle koere og laese
+      * hele Opgave6/7/8-udskriften for at finde en enkelt kunde.
+      * Viser samme PRINT-KUNDEINFO-agtige blok som de tre batchjobs.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FIL ASSIGN DYNAMIC WS-STI-KUNDEOPL-MASTER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID IN MASTER-RECORD
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FIL.
+       01  MASTER-RECORD.
+           05 KUNDE-ID        PIC X(10).
+           05 FORNAVN         PIC X(20).
+           05 EFTERNAVN       PIC X(20).
+           05 VEJNAVN         PIC X(30).
+           05 HUSNR           PIC X(5).
+           05 ETAGE           PIC X(5).
+           05 SIDE            PIC X(5).
+           05 BYNAVN          PIC X(20).
+           05 POSTNR          PIC X(4).
+           05 LANDE-KODE      PIC X(2).
+           05 TELEFON         PIC X(8).
+           05 EMAIL           PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  FILSTIER.
+           COPY "copybooks/FILSTIER.cpy".
+
+       01  KUNDEOPL.
+           COPY "copybooks/KUNDEOPL.cpy".
+
+       01  FULDT-NAVN          PIC X(41)   VALUE SPACES.
+
+       01  WS-MASTER-STATUS    PIC XX      VALUE "00".
+       01  WS-SOEGE-ID         PIC X(10)   VALUE SPACES.
+       01  WS-FAERDIG          PIC X       VALUE "N".
+           88  ER-FAERDIG                  VALUE "Y".
+
+       01  WS-TELEFON-LAENGDE  PIC 9(2)    VALUE 0.
+       01  WS-TELEFON-GYLDIG   PIC X       VALUE "Y".
+           88  TELEFON-ER-GYLDIG           VALUE "Y".
+
+      * Laengder til CALL "KONTAKT-KRYPTER" - se
+      * shared/kontakt_krypter.cob. TELEFON/EMAIL ligger krypteret paa
+      * masteren og skal dekrypteres i KUNDEOPL, foer de vises.
+       01  WS-LAENGDE-TELEFON  PIC 9(3)    VALUE 8.
+       01  WS-LAENGDE-EMAIL    PIC 9(3)    VALUE 50.
+       01  WS-KRYPT-FUNKTION   PIC X(4)    VALUE SPACES.
+       01  WS-TELEFON-KLAR     PIC X(8)    VALUE SPACES.
+       01  WS-EMAIL-KLAR       PIC X(50)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       PERFORM BYG-FILSTIER.
+       OPEN INPUT MASTER-FIL.
+       IF WS-MASTER-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne kundemasteren, status="
+               WS-MASTER-STATUS
+           STOP RUN
+       END-IF.
+
+       PERFORM UNTIL ER-FAERDIG
+           DISPLAY "KUNDE-ID (blank for at afslutte): "
+               WITH NO ADVANCING
+           ACCEPT WS-SOEGE-ID
+           IF WS-SOEGE-ID = SPACES
+               SET ER-FAERDIG TO TRUE
+           ELSE
+               PERFORM SLAA-KUNDE-OP
+           END-IF
+       END-PERFORM.
+
+       CLOSE MASTER-FIL.
+       STOP RUN.
+
+       SLAA-KUNDE-OP.
+       MOVE WS-SOEGE-ID TO KUNDE-ID IN MASTER-RECORD.
+       READ MASTER-FIL
+           INVALID KEY
+               DISPLAY "Kunde ikke fundet: " FUNCTION TRIM(WS-SOEGE-ID)
+           NOT INVALID KEY
+               MOVE MASTER-RECORD TO KUNDEOPL
+               PERFORM DEKRYPTER-KONTAKTOPL
+               PERFORM SAMMENSAET-FULDT-NAVN
+               PERFORM PRINT-KUNDEINFO
+       END-READ.
+
+       DEKRYPTER-KONTAKTOPL.
+      * TELEFON/EMAIL ligger krypteret i den indekserede master (se
+      * batch/kundeopl_genopbyg.cob). Dekrypter dem her i den lokale
+      * KUNDEOPL-kopi, saa masteren selv ikke beroeres.
+       MOVE "DEKR" TO WS-KRYPT-FUNKTION
+       CALL "KONTAKT-KRYPTER" USING WS-KRYPT-FUNKTION
+           WS-LAENGDE-TELEFON WS-TELEFON-KLAR
+           TELEFON IN KUNDEOPL
+       CALL "KONTAKT-KRYPTER" USING WS-KRYPT-FUNKTION
+           WS-LAENGDE-EMAIL WS-EMAIL-KLAR
+           EMAIL IN KUNDEOPL
+       MOVE WS-TELEFON-KLAR TO TELEFON IN KUNDEOPL
+       MOVE WS-EMAIL-KLAR TO EMAIL IN KUNDEOPL.
+
+       SAMMENSAET-FULDT-NAVN.
+      * Navnesammensaetningen er faelles for Opgave6/7/8 og dette
+      * program, og ligger derfor i det callede underprogram
+      * shared/kunde_navn_format.cob i stedet for at vaere kopieret ind.
+       CALL "KUNDE-NAVN-FORMAT" USING FORNAVN IN KUNDEOPL
+           EFTERNAVN IN KUNDEOPL FULDT-NAVN.
+
+       PRINT-KUNDEINFO.
+      * Print kundeinformation
+       DISPLAY "-----------------------------".
+       DISPLAY "Kunde ID   : " KUNDE-ID IN KUNDEOPL.
+       DISPLAY "Navn       : " FULDT-NAVN.
+      * Danske adresser har etage/side ("2. tv"), udenlandske ikke -
+      * gren derfor paa LANDE-KODE i stedet for altid at vise dem.
+       IF LANDE-KODE IN KUNDEOPL = "DK" OR
+               LANDE-KODE IN KUNDEOPL = SPACES
+           DISPLAY "Adresse    : "
+               FUNCTION TRIM(VEJNAVN IN KUNDEOPL) " "
+               FUNCTION TRIM(HUSNR IN KUNDEOPL) ", "
+               FUNCTION TRIM(ETAGE IN KUNDEOPL) ", "
+               FUNCTION TRIM(SIDE IN KUNDEOPL) ", "
+               FUNCTION TRIM(POSTNR IN KUNDEOPL) " "
+               FUNCTION TRIM(BYNAVN IN KUNDEOPL) ", "
+               FUNCTION TRIM(LANDE-KODE IN KUNDEOPL)
+       ELSE
+           DISPLAY "Adresse    : "
+               FUNCTION TRIM(VEJNAVN IN KUNDEOPL) " "
+               FUNCTION TRIM(HUSNR IN KUNDEOPL) ", "
+               FUNCTION TRIM(BYNAVN IN KUNDEOPL) " "
+               FUNCTION TRIM(POSTNR IN KUNDEOPL) ", "
+               FUNCTION TRIM(LANDE-KODE IN KUNDEOPL)
+       END-IF.
+       PERFORM VALIDER-TELEFON.
+       IF TELEFON-ER-GYLDIG
+           DISPLAY "Telefon    : " TELEFON IN KUNDEOPL
+       ELSE
+           DISPLAY "Telefon    : " TELEFON IN KUNDEOPL
+               " (UGYLDIGT TELEFONNUMMER)"
+       END-IF.
+       DISPLAY "Email      : " EMAIL IN KUNDEOPL.
+       DISPLAY "-----------------------------".
+
+       VALIDER-TELEFON.
+      * Danske numre skal vaere 8 cifre; for andre lande kender vi
+      * ikke det praecise format, men kan flage aabenlyst forkerte
+      * laengder (for kort til at vaere et rigtigt nummer).
+       MOVE 0 TO WS-TELEFON-LAENGDE
+       INSPECT TELEFON IN KUNDEOPL TALLYING WS-TELEFON-LAENGDE
+           FOR CHARACTERS BEFORE INITIAL SPACE
+       SET TELEFON-ER-GYLDIG TO TRUE
+       IF LANDE-KODE IN KUNDEOPL = "DK" OR
+               LANDE-KODE IN KUNDEOPL = SPACES
+           IF TELEFON IN KUNDEOPL NOT NUMERIC
+                   OR WS-TELEFON-LAENGDE NOT = 8
+               MOVE "N" TO WS-TELEFON-GYLDIG
+           END-IF
+       ELSE
+           IF WS-TELEFON-LAENGDE < 4
+               MOVE "N" TO WS-TELEFON-GYLDIG
+           END-IF
+       END-IF.
+
+      * BYG-FILSTIER er delt med Opgave6/7/8 - se copybooks/BYGSTIER.cpy.
+           COPY "copybooks/BYGSTIER.cpy".
