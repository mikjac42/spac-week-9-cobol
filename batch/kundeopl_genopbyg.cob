@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KUNDEOPL-GENOPBYG.
+
+      * Genopbygger den indekserede kundemaster (files/KUNDEOPL-MASTER.DAT)
+      * ud fra den flade tekstfil files/Kundeoplysninger.txt, som stadig er
+      * det format kundeoplysningerne leveres i fra opstrøms systemer.
+      * Køres før Opgave6/7/8 når der er kommet en ny flad afleverings-fil.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLAD-FIL ASSIGN DYNAMIC WS-STI-KUNDEOPLYSNINGER
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FLAD-STATUS.
+
+           SELECT MASTER-FIL ASSIGN DYNAMIC WS-STI-KUNDEOPL-MASTER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID IN MASTER-RECORD
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT DUBLET-FIL ASSIGN TO "files/DUPLICATE-KUNDER.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUBLET-STATUS.
+
+      *    Arbejdsfil til SORTER-KUNDEOPLYSNINGER, som ordner den flade
+      *    leverancefil efter KUNDE-ID foer masteren skrives - se
+      *    SORTER-KUNDEOPLYSNINGER for hvorfor.
+           SELECT SORT-FIL ASSIGN TO "files/KUNDEOPL-GENOPBYG-SORT.TMP".
+
+           SELECT SORTERET-FIL
+               ASSIGN TO "files/KUNDEOPL-GENOPBYG-SORTERET.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTERET-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLAD-FIL.
+       01  FLAD-RECORD.
+           05 KUNDE-ID        PIC X(10).
+           05 FORNAVN         PIC X(20).
+           05 EFTERNAVN       PIC X(20).
+           05 VEJNAVN         PIC X(30).
+           05 HUSNR           PIC X(5).
+           05 ETAGE           PIC X(5).
+           05 SIDE            PIC X(5).
+           05 BYNAVN          PIC X(20).
+           05 POSTNR          PIC X(4).
+           05 LANDE-KODE      PIC X(2).
+           05 TELEFON         PIC X(8).
+           05 EMAIL           PIC X(50).
+
+       FD  DUBLET-FIL.
+       01  DUBLET-RECORD.
+           05 DUBLET-TEXT     PIC X(40).
+
+       SD  SORT-FIL.
+       01  SORT-RECORD.
+           05 SORT-KUNDE-ID    PIC X(10).
+           05 SORT-FORNAVN     PIC X(20).
+           05 SORT-EFTERNAVN   PIC X(20).
+           05 SORT-VEJNAVN     PIC X(30).
+           05 SORT-HUSNR       PIC X(5).
+           05 SORT-ETAGE       PIC X(5).
+           05 SORT-SIDE        PIC X(5).
+           05 SORT-BYNAVN      PIC X(20).
+           05 SORT-POSTNR      PIC X(4).
+           05 SORT-LANDE-KODE  PIC X(2).
+           05 SORT-TELEFON     PIC X(8).
+           05 SORT-EMAIL       PIC X(50).
+
+       FD  SORTERET-FIL.
+       01  SORTERET-RECORD.
+           05 KUNDE-ID        PIC X(10).
+           05 FORNAVN         PIC X(20).
+           05 EFTERNAVN       PIC X(20).
+           05 VEJNAVN         PIC X(30).
+           05 HUSNR           PIC X(5).
+           05 ETAGE           PIC X(5).
+           05 SIDE            PIC X(5).
+           05 BYNAVN          PIC X(20).
+           05 POSTNR          PIC X(4).
+           05 LANDE-KODE      PIC X(2).
+           05 TELEFON         PIC X(8).
+           05 EMAIL           PIC X(50).
+
+       FD  MASTER-FIL.
+       01  MASTER-RECORD.
+           05 KUNDE-ID        PIC X(10).
+           05 FORNAVN         PIC X(20).
+           05 EFTERNAVN       PIC X(20).
+           05 VEJNAVN         PIC X(30).
+           05 HUSNR           PIC X(5).
+           05 ETAGE           PIC X(5).
+           05 SIDE            PIC X(5).
+           05 BYNAVN          PIC X(20).
+           05 POSTNR          PIC X(4).
+           05 LANDE-KODE      PIC X(2).
+           05 TELEFON         PIC X(8).
+           05 EMAIL           PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAD-STATUS      PIC XX     VALUE "00".
+       01  WS-MASTER-STATUS    PIC XX     VALUE "00".
+       01  WS-DUBLET-STATUS    PIC XX     VALUE "00".
+       01  WS-SORTERET-STATUS  PIC XX     VALUE "00".
+
+       01  END-OF-FILE         PIC X      VALUE "N".
+           88  EOF-REACHED                VALUE "Y".
+           88  EOF-NOT-REACHED            VALUE "N".
+
+       01  WS-LAEST-TAELLER    PIC 9(7)   VALUE 0.
+       01  WS-SKREVET-TAELLER  PIC 9(7)   VALUE 0.
+
+      * Tabel til dublet-kontrol af KUNDE-ID foer masteren genopbygges
+       01  WS-SETE-ID-ANTAL    PIC 9(5)   VALUE 0.
+       01  WS-DUBLET-TAELLER   PIC 9(5)   VALUE 0.
+       01  WS-SOEGE-IDX        PIC 9(5)   VALUE 0.
+       01  SETE-KUNDE-IDER.
+           05  SET-KUNDE-ID OCCURS 5000 TIMES
+                            INDEXED BY SKI-IDX
+                            PIC X(10) VALUE SPACES.
+
+       01  FILSTIER.
+           COPY "copybooks/FILSTIER.cpy".
+
+      * Laengder til CALL "KONTAKT-KRYPTER" - se shared/kontakt_krypter.cob.
+       01  WS-LAENGDE-TELEFON  PIC 9(3)   VALUE 8.
+       01  WS-LAENGDE-EMAIL    PIC 9(3)   VALUE 50.
+       01  WS-KRYPT-FUNKTION   PIC X(4)   VALUE SPACES.
+       01  WS-TELEFON-KRYPT    PIC X(8)   VALUE SPACES.
+       01  WS-EMAIL-KRYPT      PIC X(50)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM BYG-FILSTIER.
+           PERFORM FIND-DUPLIKEREDE-KUNDER.
+           PERFORM SORTER-KUNDEOPLYSNINGER.
+
+           OPEN INPUT SORTERET-FIL.
+           IF WS-SORTERET-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne den sorterede "
+                   "leverancefil, status="
+                   WS-SORTERET-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT MASTER-FIL.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "FEJL: Kan ikke aabne "
+                   "files/KUNDEOPL-MASTER.DAT, status="
+                   WS-MASTER-STATUS
+               CLOSE SORTERET-FIL
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL EOF-REACHED
+               READ SORTERET-FIL INTO FLAD-RECORD
+                   AT END
+                       SET EOF-REACHED TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LAEST-TAELLER
+                       MOVE FLAD-RECORD TO MASTER-RECORD
+                       PERFORM KRYPTER-KONTAKTOPL-I-MASTER
+                       WRITE MASTER-RECORD
+                       IF WS-MASTER-STATUS = "00"
+                          OR WS-MASTER-STATUS = "02"
+                           ADD 1 TO WS-SKREVET-TAELLER
+                       ELSE
+                           DISPLAY "FEJL: KUNDE-ID "
+                               KUNDE-ID IN FLAD-RECORD
+                               " kunne ikke skrives, status="
+                               WS-MASTER-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE SORTERET-FIL.
+           CLOSE MASTER-FIL.
+
+           DISPLAY "Genopbygning af kundemaster faerdig.".
+           DISPLAY "Laest fra flad fil : " WS-LAEST-TAELLER.
+           DISPLAY "Skrevet til master : " WS-SKREVET-TAELLER.
+           STOP RUN.
+
+       FIND-DUPLIKEREDE-KUNDER.
+      * Gennemloeb den flade fil en gang og flag ethvert KUNDE-ID der
+      * optraeder mere end en gang, foer masteren genopbygges, saa en
+      * dublet ikke ender med at blive talt med to gange.
+           OPEN INPUT FLAD-FIL.
+           OPEN OUTPUT DUBLET-FIL.
+           SET EOF-NOT-REACHED TO TRUE.
+           PERFORM UNTIL EOF-REACHED
+               READ FLAD-FIL INTO FLAD-RECORD
+                   AT END
+                       SET EOF-REACHED TO TRUE
+                   NOT AT END
+                       SET WS-SOEGE-IDX TO 0
+                       SET SKI-IDX TO 1
+                       SEARCH SET-KUNDE-ID
+                           AT END
+                               CONTINUE
+                           WHEN SET-KUNDE-ID(SKI-IDX) =
+                               KUNDE-ID IN FLAD-RECORD
+                               MOVE SKI-IDX TO WS-SOEGE-IDX
+                       END-SEARCH
+                       IF WS-SOEGE-IDX NOT = 0
+                           ADD 1 TO WS-DUBLET-TAELLER
+                           DISPLAY "ADVARSEL: KUNDE-ID "
+                               KUNDE-ID IN FLAD-RECORD
+                               " optraeder mere end en gang"
+                           MOVE SPACES TO DUBLET-TEXT
+                           STRING "DUBLET KUNDE-ID="
+                               KUNDE-ID IN FLAD-RECORD
+                               INTO DUBLET-TEXT
+                           WRITE DUBLET-RECORD
+                       ELSE
+                           ADD 1 TO WS-SETE-ID-ANTAL
+                           SET SKI-IDX TO WS-SETE-ID-ANTAL
+                           MOVE KUNDE-ID IN FLAD-RECORD TO
+                               SET-KUNDE-ID(SKI-IDX)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           SET EOF-NOT-REACHED TO TRUE.
+           CLOSE FLAD-FIL.
+           CLOSE DUBLET-FIL.
+           DISPLAY "Dubletter fundet: " WS-DUBLET-TAELLER.
+
+       SORTER-KUNDEOPLYSNINGER.
+      * MASTER-FIL er ORGANIZATION IS INDEXED med ACCESS MODE IS
+      * SEQUENTIAL, saa hver WRITE kraever en KUNDE-ID der er stoerre
+      * end den forrige - ellers svarer WRITE med status "21" og
+      * kunden bliver ikke skrevet. Den flade leverancefil kommer i
+      * hvilken som helst raekkefoelge fra opstroems, saa den sorteres
+      * her efter KUNDE-ID foer write-loopet i MAIN-PROCEDURE.
+           SORT SORT-FIL
+               ON ASCENDING KEY SORT-KUNDE-ID
+               USING FLAD-FIL
+               GIVING SORTERET-FIL.
+
+      * TELEFON og EMAIL skal ligge krypteret i masteren, se
+      * shared/kontakt_krypter.cob, saa en kopi af
+      * files/KUNDEOPL-MASTER.DAT liggende paa disk ikke afsloerer
+      * kundernes telefonnumre og emailadresser i klartekst.
+       KRYPTER-KONTAKTOPL-I-MASTER.
+           MOVE "KRYP" TO WS-KRYPT-FUNKTION
+           CALL "KONTAKT-KRYPTER" USING WS-KRYPT-FUNKTION
+               WS-LAENGDE-TELEFON TELEFON IN MASTER-RECORD
+               WS-TELEFON-KRYPT
+           CALL "KONTAKT-KRYPTER" USING WS-KRYPT-FUNKTION
+               WS-LAENGDE-EMAIL EMAIL IN MASTER-RECORD
+               WS-EMAIL-KRYPT
+           MOVE WS-TELEFON-KRYPT TO TELEFON IN MASTER-RECORD
+           MOVE WS-EMAIL-KRYPT TO EMAIL IN MASTER-RECORD.
+
+      * BYG-FILSTIER er delt med Opgave6/7/8 - se copybooks/BYGSTIER.cpy.
+           COPY "copybooks/BYGSTIER.cpy".
