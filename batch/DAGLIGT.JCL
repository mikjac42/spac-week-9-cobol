@@ -0,0 +1,81 @@
+//DAGLIGT  JOB (ACCT),'DAGLIG KUNDEKOERSEL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Job control stream for the nightly customer-master cycle.
+//* Documents the run order, the dataset each step reads/writes
+//* and the pass/fail dependency between steps, so this doesn't
+//* stay tribal knowledge of whoever wrote dagligt_koersel.cob.
+//* Mirrors that program's own step order and RETURN-CODE checks;
+//* if the two ever disagree, dagligt_koersel.cob is what actually
+//* runs and this stream is what's out of date.
+//*
+//* DSN below are the mainframe-style names for the flat files this
+//* shop actually keeps under files/ on disk; see the inline
+//* comment on each DD for the real relative path.
+//*--------------------------------------------------------------*
+//*
+//* STEP005 (conditional) - only needed when a new flat-file
+//* delivery of the customer master has arrived from upstream.
+//* Rebuilds the indexed master from the flat file; skip straight
+//* to STEP010 on nights with no new delivery.
+//STEP005  EXEC PGM=KUNDGENB
+//STEPLIB  DD DISP=SHR,DSN=DL100.LOADLIB
+//KUNDEFLD DD DISP=SHR,DSN=DL100.KUNDEOPLYSNINGER
+//*           files/Kundeoplysninger.txt
+//KUNDEMST DD DISP=(NEW,CATLG,DELETE),DSN=DL100.KUNDEOPL.MASTER
+//*           files/KUNDEOPL-MASTER.DAT
+//DUBLIST  DD SYSOUT=*
+//*           files/DUPLICATE-KUNDER.txt
+//*
+//* STEP010 - kundeliste med postnummer-validering og audit-log.
+//* Reads the customer master built by STEP005 (or by the previous
+//* cycle's STEP005, on nights STEP005 is skipped).
+//STEP010  EXEC PGM=OPGAVE6
+//STEPLIB  DD DISP=SHR,DSN=DL100.LOADLIB
+//KUNDEMST DD DISP=SHR,DSN=DL100.KUNDEOPL.MASTER
+//POSTREF  DD DISP=SHR,DSN=DL100.POSTNUMRE
+//*           files/POSTNUMRE.txt
+//VALRPT   DD SYSOUT=*
+//*           files/POSTNR-VALIDERINGSRAPPORT.txt
+//PRINTFIL DD SYSOUT=*
+//*           files/KUNDE-PRINTFIL.txt
+//AUDITLOG DD DISP=MOD,DSN=DL100.AUDIT.LOG
+//*           files/AUDIT-LOG.txt
+//*
+//* STEP020 - adresseudtraek. Depends on STEP010 completing clean;
+//* COND skips this step if STEP010 returned 4 or higher.
+//STEP020  EXEC PGM=OPGAVE7,COND=(4,LT,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=DL100.LOADLIB
+//KUNDEMST DD DISP=SHR,DSN=DL100.KUNDEOPL.MASTER
+//KUNDEOUT DD DISP=(NEW,CATLG,DELETE),DSN=DL100.KUNDEOPL.UD
+//*           files/KundeoplysningerOut.txt
+//AUDITLOG DD DISP=MOD,DSN=DL100.AUDIT.LOG
+//*
+//* STEP030 - kontosammenkoering. Depends on STEP020; joins the
+//* customer master against the account extract.
+//STEP030  EXEC PGM=OPGAVE8,COND=(4,LT,STEP020)
+//STEPLIB  DD DISP=SHR,DSN=DL100.LOADLIB
+//KUNDEMST DD DISP=SHR,DSN=DL100.KUNDEOPL.MASTER
+//KONTOIN  DD DISP=SHR,DSN=DL100.KONTOOPL
+//*           files/KontoOpl.txt
+//FMTCFG   DD DISP=SHR,DSN=DL100.OUTPUT.FORMAT
+//*           files/OUTPUT-FORMAT.txt
+//KONTOOUT DD DISP=(NEW,CATLG,DELETE),DSN=DL100.KUNDEKONTO
+//*           files/KUNDEKONTO.txt
+//REJECTS  DD SYSOUT=*
+//*           files/KUNDEKONTO-REJECTS.txt
+//AUDITLOG DD DISP=MOD,DSN=DL100.AUDIT.LOG
+//*
+//* STEP040 - afstemning. Depends on STEP030; reconciles STEP030's
+//* output back against its own account input, independently of
+//* the join logic inside OPGAVE8 itself.
+//STEP040  EXEC PGM=AFSTEMKK,COND=(4,LT,STEP030)
+//STEPLIB  DD DISP=SHR,DSN=DL100.LOADLIB
+//KONTOIN  DD DISP=SHR,DSN=DL100.KONTOOPL
+//*           files/KontoOpl.txt
+//KONTOSRC DD DISP=SHR,DSN=DL100.KUNDEKONTO
+//*           files/KUNDEKONTO.txt
+//FMTCFG   DD DISP=SHR,DSN=DL100.OUTPUT.FORMAT
+//*           files/OUTPUT-FORMAT.txt
+//AFSTRPT  DD SYSOUT=*
+//*           files/AFSTEMNINGSRAPPORT.txt
