@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAGLIGT-KOERSEL.
+
+      * Kaeder den daglige batch-kaede sammen: Opgave6 (kundeliste),
+      * Opgave7 (adresseudtraek) og Opgave8 (kontosammenkoering), i den
+      * raekkefoelge, og standser kaeden med en klar besked om hvilket
+      * trin der fejlede i stedet for at lade et senere trin koere
+      * videre paa et daarligt resultat fra et tidligere.
+      * Den fulde koersels-raekkefoelge, med hvilken fil hvert trin
+      * laeser og skriver, staar dokumenteret som en JCL-job-stream i
+      * batch/DAGLIGT.JCL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-KOMMANDO         PIC X(200) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       DISPLAY "DAGLIGT-KOERSEL: starter Opgave6.".
+       MOVE "06_Laesning_af_fil/opgave6" TO WS-KOMMANDO
+       CALL "SYSTEM" USING WS-KOMMANDO
+       IF RETURN-CODE NOT = 0
+           DISPLAY "DAGLIGT-KOERSEL: Opgave6 fejlede, kode="
+               RETURN-CODE
+           STOP RUN
+       END-IF.
+
+       DISPLAY "DAGLIGT-KOERSEL: starter Opgave7.".
+       MOVE "07_Skrivning_i_fil/opgave7" TO WS-KOMMANDO
+       CALL "SYSTEM" USING WS-KOMMANDO
+       IF RETURN-CODE NOT = 0
+           DISPLAY "DAGLIGT-KOERSEL: Opgave7 fejlede, kode="
+               RETURN-CODE
+           STOP RUN
+       END-IF.
+
+       DISPLAY "DAGLIGT-KOERSEL: starter Opgave8.".
+       MOVE "08_Flere_filer/opgave8" TO WS-KOMMANDO
+       CALL "SYSTEM" USING WS-KOMMANDO
+       IF RETURN-CODE NOT = 0
+           DISPLAY "DAGLIGT-KOERSEL: Opgave8 fejlede, kode="
+               RETURN-CODE
+           STOP RUN
+       END-IF.
+
+       DISPLAY "DAGLIGT-KOERSEL: alle trin gennemfoert.".
+       STOP RUN.
