@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NYE-KONTI-MAANED.
+
+      * Rapport over nye konti i en given maaned/aar. Filtrerer
+      * files/KontoOpl.txt (samme layout som INPUT-FILE-KONTOOPL i
+      * Opgave8, nu udvidet med ACCOUNT-OPEN-DATE) ned til de konti
+      * hvis aabningsdato falder i den efterspurgte maaned.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE-KONTOOPL
+               ASSIGN DYNAMIC WS-STI-KONTOOPL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KONTOOPL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE-KONTOOPL.
+       01  KONTO-RECORD.
+           05 KUNDE-ID          PIC X(10).
+           05 KONTO-ID          PIC X(10).
+           05 KONTO-TYPE        PIC X(20).
+           05 BALANCE           PIC Z(6)9V99.
+           05 VALUTA-KD         PIC X(3).
+           05 ACCOUNT-OPEN-DATE PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  FILSTIER.
+           COPY "copybooks/FILSTIER.cpy".
+
+       01  WS-KONTOOPL-STATUS  PIC XX     VALUE "00".
+       01  WS-SOEGE-AAR        PIC 9(4)   VALUE 0.
+       01  WS-SOEGE-MAANED     PIC 9(2)   VALUE 0.
+       01  WS-AAR-MAANED       PIC X(6)   VALUE SPACES.
+       01  WS-KONTO-AAR-MAANED PIC X(6)   VALUE SPACES.
+       01  WS-ANTAL-FUNDET     PIC 9(5)   VALUE 0.
+
+       01  END-OF-FILE         PIC X      VALUE "N".
+           88  EOF-REACHED                VALUE "Y".
+           88  EOF-NOT-REACHED            VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       PERFORM BYG-FILSTIER.
+       DISPLAY "Aar (YYYY): " WITH NO ADVANCING.
+       ACCEPT WS-SOEGE-AAR.
+       DISPLAY "Maaned (MM): " WITH NO ADVANCING.
+       ACCEPT WS-SOEGE-MAANED.
+       STRING WS-SOEGE-AAR WS-SOEGE-MAANED INTO WS-AAR-MAANED.
+
+       OPEN INPUT INPUT-FILE-KONTOOPL.
+       IF WS-KONTOOPL-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne files/KontoOpl.txt, status="
+               WS-KONTOOPL-STATUS
+           STOP RUN
+       END-IF.
+
+       DISPLAY "Nye konti i " WS-AAR-MAANED(5:2) "/" WS-AAR-MAANED(1:4)
+           ":".
+       PERFORM UNTIL EOF-REACHED
+           READ INPUT-FILE-KONTOOPL
+               AT END
+                   SET EOF-REACHED TO TRUE
+               NOT AT END
+                   PERFORM VIS-HVIS-I-MAANEDEN
+           END-READ
+       END-PERFORM.
+       CLOSE INPUT-FILE-KONTOOPL.
+
+       DISPLAY "Antal nye konti: " WS-ANTAL-FUNDET.
+       STOP RUN.
+
+       VIS-HVIS-I-MAANEDEN.
+       MOVE ACCOUNT-OPEN-DATE(1:6) TO WS-KONTO-AAR-MAANED.
+       IF WS-KONTO-AAR-MAANED = WS-AAR-MAANED
+           ADD 1 TO WS-ANTAL-FUNDET
+           DISPLAY "KONTO-ID=" FUNCTION TRIM(KONTO-ID)
+               " KUNDE-ID=" FUNCTION TRIM(KUNDE-ID)
+               " AABNET=" ACCOUNT-OPEN-DATE
+       END-IF.
+
+      * BYG-FILSTIER er delt med Opgave6/7/8 - se copybooks/BYGSTIER.cpy.
+           COPY "copybooks/BYGSTIER.cpy".
