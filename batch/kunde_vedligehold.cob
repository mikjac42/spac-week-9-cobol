@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KUNDE-VEDLIGEHOLD.
+
+      * Interaktiv vedligeholdelse af kundemasteren
+      * (files/KUNDEOPL-MASTER.DAT). Erstatter haand-redigering af den
+      * flade tekstfil: opret, ret og slet en kunde via KUNDE-ID.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FIL ASSIGN DYNAMIC WS-STI-KUNDEOPL-MASTER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID IN MASTER-RECORD
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FIL.
+       01  MASTER-RECORD.
+           05 KUNDE-ID        PIC X(10).
+           05 FORNAVN         PIC X(20).
+           05 EFTERNAVN       PIC X(20).
+           05 VEJNAVN         PIC X(30).
+           05 HUSNR           PIC X(5).
+           05 ETAGE           PIC X(5).
+           05 SIDE            PIC X(5).
+           05 BYNAVN          PIC X(20).
+           05 POSTNR          PIC X(4).
+           05 LANDE-KODE      PIC X(2).
+           05 TELEFON         PIC X(8).
+           05 EMAIL           PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  FILSTIER.
+           COPY "copybooks/FILSTIER.cpy".
+
+       01  WS-MASTER-STATUS    PIC XX     VALUE "00".
+       01  WS-VALG             PIC 9      VALUE 0.
+       01  WS-FAERDIG          PIC X      VALUE "N".
+           88  ER-FAERDIG                 VALUE "Y".
+       01  WS-SOEGE-ID         PIC X(10)  VALUE SPACES.
+       01  WS-FUNDET           PIC X      VALUE "N".
+           88  ER-FUNDET                  VALUE "Y".
+
+      * Laengder til CALL "KONTAKT-KRYPTER" - se
+      * shared/kontakt_krypter.cob. TELEFON/EMAIL skal ligge krypteret
+      * i masteren, ligesom naar den genopbygges fra den flade fil - se
+      * batch/kundeopl_genopbyg.cob.
+       01  WS-LAENGDE-TELEFON  PIC 9(3)   VALUE 8.
+       01  WS-LAENGDE-EMAIL    PIC 9(3)   VALUE 50.
+       01  WS-KRYPT-FUNKTION   PIC X(4)   VALUE SPACES.
+       01  WS-TELEFON-KRYPT    PIC X(8)   VALUE SPACES.
+       01  WS-EMAIL-KRYPT      PIC X(50)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       PERFORM BYG-FILSTIER.
+       OPEN I-O MASTER-FIL.
+       IF WS-MASTER-STATUS NOT = "00" AND WS-MASTER-STATUS NOT = "05"
+           DISPLAY "FEJL: Kan ikke aabne kundemasteren, status="
+               WS-MASTER-STATUS
+           STOP RUN
+       END-IF.
+       IF WS-MASTER-STATUS = "05"
+      *    Filen findes ikke endnu - opret den tom
+           CLOSE MASTER-FIL
+           OPEN OUTPUT MASTER-FIL
+           CLOSE MASTER-FIL
+           OPEN I-O MASTER-FIL
+       END-IF.
+
+       PERFORM UNTIL ER-FAERDIG
+           PERFORM VIS-MENU
+           EVALUATE WS-VALG
+               WHEN 1
+                   PERFORM TILFOEJ-KUNDE
+               WHEN 2
+                   PERFORM RET-KUNDE
+               WHEN 3
+                   PERFORM SLET-KUNDE
+               WHEN 9
+                   SET ER-FAERDIG TO TRUE
+               WHEN OTHER
+                   DISPLAY "Ugyldigt valg."
+           END-EVALUATE
+       END-PERFORM.
+
+       CLOSE MASTER-FIL.
+       STOP RUN.
+
+       VIS-MENU.
+       DISPLAY "-----------------------------------".
+       DISPLAY "Vedligeholdelse af kundemaster".
+       DISPLAY "1. Opret ny kunde".
+       DISPLAY "2. Ret kunde".
+       DISPLAY "3. Slet kunde".
+       DISPLAY "9. Afslut".
+       DISPLAY "-----------------------------------".
+       DISPLAY "Valg: " WITH NO ADVANCING.
+       ACCEPT WS-VALG.
+
+       TILFOEJ-KUNDE.
+       DISPLAY "KUNDE-ID: " WITH NO ADVANCING.
+       ACCEPT KUNDE-ID.
+       MOVE SPACES TO FORNAVN EFTERNAVN VEJNAVN HUSNR ETAGE SIDE
+           BYNAVN POSTNR LANDE-KODE TELEFON EMAIL.
+       READ MASTER-FIL
+           INVALID KEY
+               PERFORM ACCEPT-KUNDEFELTER
+               PERFORM KRYPTER-KONTAKTOPL
+               WRITE MASTER-RECORD
+               IF WS-MASTER-STATUS = "00"
+                   DISPLAY "Kunde oprettet."
+               ELSE
+                   DISPLAY "FEJL ved oprettelse, status="
+                       WS-MASTER-STATUS
+               END-IF
+           NOT INVALID KEY
+               DISPLAY "FEJL: KUNDE-ID findes allerede."
+       END-READ.
+
+       RET-KUNDE.
+       DISPLAY "KUNDE-ID: " WITH NO ADVANCING.
+       ACCEPT KUNDE-ID.
+       READ MASTER-FIL
+           INVALID KEY
+               DISPLAY "FEJL: Kunde ikke fundet."
+           NOT INVALID KEY
+               PERFORM ACCEPT-KUNDEFELTER
+               PERFORM KRYPTER-KONTAKTOPL
+               REWRITE MASTER-RECORD
+               IF WS-MASTER-STATUS = "00"
+                   DISPLAY "Kunde rettet."
+               ELSE
+                   DISPLAY "FEJL ved rettelse, status="
+                       WS-MASTER-STATUS
+               END-IF
+       END-READ.
+
+       SLET-KUNDE.
+       DISPLAY "KUNDE-ID: " WITH NO ADVANCING.
+       ACCEPT KUNDE-ID.
+       READ MASTER-FIL
+           INVALID KEY
+               DISPLAY "FEJL: Kunde ikke fundet."
+           NOT INVALID KEY
+               DELETE MASTER-FIL RECORD
+               IF WS-MASTER-STATUS = "00"
+                   DISPLAY "Kunde slettet."
+               ELSE
+                   DISPLAY "FEJL ved sletning, status="
+                       WS-MASTER-STATUS
+               END-IF
+       END-READ.
+
+       ACCEPT-KUNDEFELTER.
+      * Faelles indtastning af FORNAVN/EFTERNAVN/ADDRESSE/KONTAKTINFO,
+      * brugt af baade oprettelse og rettelse.
+       DISPLAY "Fornavn      : " WITH NO ADVANCING.
+       ACCEPT FORNAVN.
+       DISPLAY "Efternavn    : " WITH NO ADVANCING.
+       ACCEPT EFTERNAVN.
+       DISPLAY "Vejnavn      : " WITH NO ADVANCING.
+       ACCEPT VEJNAVN.
+       DISPLAY "Husnr        : " WITH NO ADVANCING.
+       ACCEPT HUSNR.
+       DISPLAY "Etage        : " WITH NO ADVANCING.
+       ACCEPT ETAGE.
+       DISPLAY "Side         : " WITH NO ADVANCING.
+       ACCEPT SIDE.
+       DISPLAY "Bynavn       : " WITH NO ADVANCING.
+       ACCEPT BYNAVN.
+       DISPLAY "Postnr       : " WITH NO ADVANCING.
+       ACCEPT POSTNR.
+       DISPLAY "Landekode    : " WITH NO ADVANCING.
+       ACCEPT LANDE-KODE.
+       DISPLAY "Telefon      : " WITH NO ADVANCING.
+       ACCEPT TELEFON.
+       DISPLAY "Email        : " WITH NO ADVANCING.
+       ACCEPT EMAIL.
+
+       KRYPTER-KONTAKTOPL.
+      * TELEFON og EMAIL skal ligge krypteret i masteren, se
+      * shared/kontakt_krypter.cob.
+       MOVE "KRYP" TO WS-KRYPT-FUNKTION
+       CALL "KONTAKT-KRYPTER" USING WS-KRYPT-FUNKTION
+           WS-LAENGDE-TELEFON TELEFON IN MASTER-RECORD
+           WS-TELEFON-KRYPT
+       CALL "KONTAKT-KRYPTER" USING WS-KRYPT-FUNKTION
+           WS-LAENGDE-EMAIL EMAIL IN MASTER-RECORD
+           WS-EMAIL-KRYPT
+       MOVE WS-TELEFON-KRYPT TO TELEFON IN MASTER-RECORD
+       MOVE WS-EMAIL-KRYPT TO EMAIL IN MASTER-RECORD.
+
+      * BYG-FILSTIER er delt med Opgave6/7/8 - se copybooks/BYGSTIER.cpy.
+           COPY "copybooks/BYGSTIER.cpy".
