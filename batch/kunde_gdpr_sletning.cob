@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KUNDE-GDPR-SLETNING.
+
+      * Ret til at blive glemt: anonymiserer en enkelt kunde i
+      * kundemasteren (files/KUNDEOPL-MASTER.DAT) paa given KUNDE-ID.
+      * FORNAVN, EFTERNAVN, ADDRESSE og KONTAKTINFO overskrives med en
+      * anonymiseringsplaceholder; KUNDE-ID beholdes uaendret saa
+      * KontoOpl.txt-rækkerne i Opgave8 stadig kan slaas op mod
+      * kunden, som bogfoeringsreglerne kraever.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FIL ASSIGN DYNAMIC WS-STI-KUNDEOPL-MASTER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID IN MASTER-RECORD
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FIL.
+       01  MASTER-RECORD.
+           05 KUNDE-ID        PIC X(10).
+           05 FORNAVN         PIC X(20).
+           05 EFTERNAVN       PIC X(20).
+           05 VEJNAVN         PIC X(30).
+           05 HUSNR           PIC X(5).
+           05 ETAGE           PIC X(5).
+           05 SIDE            PIC X(5).
+           05 BYNAVN          PIC X(20).
+           05 POSTNR          PIC X(4).
+           05 LANDE-KODE      PIC X(2).
+           05 TELEFON         PIC X(8).
+           05 EMAIL           PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  FILSTIER.
+           COPY "copybooks/FILSTIER.cpy".
+
+       01  WS-MASTER-STATUS    PIC XX     VALUE "00".
+       01  WS-SOEGE-ID         PIC X(10)  VALUE SPACES.
+       01  WS-BEKRAEFT         PIC X      VALUE "N".
+           88  BEKRAEFTET                 VALUE "J".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       PERFORM BYG-FILSTIER.
+       OPEN I-O MASTER-FIL.
+       IF WS-MASTER-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne kundemasteren, status="
+               WS-MASTER-STATUS
+           STOP RUN
+       END-IF.
+
+       DISPLAY "KUNDE-ID der skal glemmes: " WITH NO ADVANCING.
+       ACCEPT WS-SOEGE-ID.
+       MOVE WS-SOEGE-ID TO KUNDE-ID.
+
+       READ MASTER-FIL
+           INVALID KEY
+               DISPLAY "FEJL: Kunde ikke fundet."
+           NOT INVALID KEY
+               DISPLAY "Slet persondata for " FUNCTION TRIM(FORNAVN)
+                   " " FUNCTION TRIM(EFTERNAVN) " (J/N): "
+                   WITH NO ADVANCING
+               ACCEPT WS-BEKRAEFT
+               IF BEKRAEFTET
+                   PERFORM ANONYMISER-KUNDE
+               ELSE
+                   DISPLAY "Sletning annulleret."
+               END-IF
+       END-READ.
+
+       CLOSE MASTER-FIL.
+       STOP RUN.
+
+       ANONYMISER-KUNDE.
+       MOVE "SLETTET (GDPR)"  TO FORNAVN.
+       MOVE "SLETTET (GDPR)"  TO EFTERNAVN.
+       MOVE SPACES            TO VEJNAVN HUSNR ETAGE SIDE BYNAVN
+                                  POSTNR LANDE-KODE TELEFON EMAIL.
+       REWRITE MASTER-RECORD.
+       IF WS-MASTER-STATUS = "00"
+           DISPLAY "Kunde " FUNCTION TRIM(WS-SOEGE-ID)
+               " er anonymiseret."
+       ELSE
+           DISPLAY "FEJL ved anonymisering, status="
+               WS-MASTER-STATUS
+       END-IF.
+
+      * BYG-FILSTIER er delt med Opgave6/7/8 - se copybooks/BYGSTIER.cpy.
+           COPY "copybooks/BYGSTIER.cpy".
