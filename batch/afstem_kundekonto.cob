@@ -0,0 +1,334 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AFSTEM-KUNDEKONTO.
+
+      * Afstemning af KUNDEKONTO.txt (Opgave8's output) mod
+      * files/KontoOpl.txt: laeser begge filer, taeller og sammenligner
+      * BALANCE pr. KONTO-ID, og rapporterer konti der mangler i
+      * outputtet, staar der flere gange, eller har en anden BALANCE
+      * end i KontoOpl.txt, saa joinet i Opgave8 kan afstemmes
+      * uafhaengigt af selve programmet.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KONTOOPL-FIL ASSIGN DYNAMIC WS-STI-KONTOOPL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KONTOOPL-STATUS.
+
+           SELECT KUNDEKONTO-FIL ASSIGN DYNAMIC WS-STI-KUNDEKONTO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KUNDEKONTO-STATUS.
+
+      *    Samme kontrolfil som styrer feltseparatoren i Opgave8's
+      *    SKRIV-KONTOLINJE-TIL-OUTPUT, saa afstemningen laeser
+      *    outputtet i det format det faktisk blev skrevet i.
+           SELECT FORMAT-KONFIG-FIL ASSIGN TO "files/OUTPUT-FORMAT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FORMAT-KONFIG-STATUS.
+
+           SELECT AFSTEMNINGS-RAPPORT
+               ASSIGN TO "files/AFSTEMNINGSRAPPORT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAPPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KONTOOPL-FIL.
+       01  KONTO-RECORD.
+           05 KUNDE-ID          PIC X(10).
+           05 KONTO-ID          PIC X(10).
+           05 KONTO-TYPE        PIC X(20).
+           05 BALANCE           PIC Z(6)9V99.
+           05 VALUTA-KD         PIC X(3).
+           05 ACCOUNT-OPEN-DATE PIC X(8).
+
+       FD  KUNDEKONTO-FIL.
+       01  KUNDEKONTO-LINJE     PIC X(100).
+
+       FD  FORMAT-KONFIG-FIL.
+       01  FORMAT-KONFIG-POST   PIC X(10).
+
+       FD  AFSTEMNINGS-RAPPORT.
+       01  RAPPORT-LINJE        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      * Centrale filstier, delt med Opgave6/7/8 - se copybooks/FILSTIER.cpy.
+       01  FILSTIER.
+           COPY "copybooks/FILSTIER.cpy".
+
+       01  WS-KONTOOPL-STATUS       PIC XX     VALUE "00".
+       01  WS-KUNDEKONTO-STATUS     PIC XX     VALUE "00".
+       01  WS-FORMAT-KONFIG-STATUS  PIC XX     VALUE "00".
+       01  WS-RAPPORT-STATUS        PIC XX     VALUE "00".
+
+       01  WS-OUTPUT-FORMAT         PIC X(10)  VALUE "FIXED".
+           88  FORMAT-ER-PIPE                  VALUE "PIPE".
+           88  FORMAT-ER-KOMMA                 VALUE "COMMA".
+           88  FORMAT-ER-FAST                  VALUE "FIXED".
+
+       01  END-OF-FILE              PIC X      VALUE "N".
+           88  EOF-REACHED                     VALUE "Y".
+           88  EOF-NOT-REACHED                 VALUE "N".
+
+      * Tabel over konti fra KontoOpl.txt, indlaest en gang ved opstart,
+      * med taelling og BALANCE-tekst fundet igen i KUNDEKONTO.txt.
+       01  WS-KONTO-ANTAL           PIC 9(5)   VALUE 0.
+       01  KONTO-TABEL.
+           05  KONTO-TABEL-ENTRY OCCURS 2000 TIMES
+                                  INDEXED BY KO-IDX.
+               10  KOT-KONTO-ID          PIC X(10) VALUE SPACES.
+               10  KOT-BALANCE-TEKST     PIC X(9)  VALUE SPACES.
+               10  KOT-FUNDET-ANTAL      PIC 9(3)  VALUE 0.
+               10  KOT-FUNDET-BAL-TEKST  PIC X(9)  VALUE SPACES.
+
+       01  WS-SOEGE-IDX              PIC 9(5)   VALUE 0.
+
+      * Felter brugt til at splitte en outputlinje op afhaengig af
+      * WS-OUTPUT-FORMAT.
+       01  WS-TOKEN-KONTO-ID          PIC X(10) VALUE SPACES.
+       01  WS-TOKEN-KONTO-TYPE        PIC X(20) VALUE SPACES.
+       01  WS-TOKEN-BALANCE           PIC X(9)  VALUE SPACES.
+       01  WS-TOKEN-VALUTA            PIC X(3)  VALUE SPACES.
+       01  WS-TOKEN-DKK               PIC X(20) VALUE SPACES.
+       01  WS-NORM-DEL1               PIC X(9)  VALUE SPACES.
+       01  WS-NORM-DEL2               PIC X(9)  VALUE SPACES.
+
+      * Bruges til at kalde det faelles CSV-FELT-SPLIT (se
+      * shared/csv_felt_split.cob) i stedet for at have UNSTRING
+      * KUNDEKONTO-LINJE DELIMITED BY "|" hhv. "," staaende hver for
+      * sig.
+       01  WS-SKILLETEGN              PIC X     VALUE SPACES.
+       01  WS-SPLIT-FELT-1            PIC X(60) VALUE SPACES.
+       01  WS-SPLIT-FELT-2            PIC X(60) VALUE SPACES.
+       01  WS-SPLIT-FELT-3            PIC X(60) VALUE SPACES.
+       01  WS-SPLIT-FELT-4            PIC X(60) VALUE SPACES.
+       01  WS-SPLIT-FELT-5            PIC X(60) VALUE SPACES.
+
+       01  WS-ANTAL-MANGLER          PIC 9(5)   VALUE 0.
+       01  WS-ANTAL-DUBLERET         PIC 9(5)   VALUE 0.
+       01  WS-ANTAL-AFVIGELSE        PIC 9(5)   VALUE 0.
+       01  WS-ANTAL-OK               PIC 9(5)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       PERFORM BYG-FILSTIER.
+       PERFORM INDLAES-OUTPUT-FORMAT.
+       PERFORM INDLAES-KONTOOPL.
+       PERFORM GENNEMGAA-KUNDEKONTO.
+
+       OPEN OUTPUT AFSTEMNINGS-RAPPORT.
+       IF WS-RAPPORT-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne files/AFSTEMNINGSRAPPORT.txt, "
+               "status=" WS-RAPPORT-STATUS
+           STOP RUN
+       END-IF.
+       PERFORM VARYING KO-IDX FROM 1 BY 1
+           UNTIL KO-IDX > WS-KONTO-ANTAL
+           PERFORM VURDER-KONTO
+       END-PERFORM.
+       PERFORM SKRIV-AFSTEMNINGS-TOTALER.
+       CLOSE AFSTEMNINGS-RAPPORT.
+
+       DISPLAY "AFSTEM-KUNDEKONTO: OK=" WS-ANTAL-OK
+           " MANGLER=" WS-ANTAL-MANGLER
+           " DUBLERET=" WS-ANTAL-DUBLERET
+           " AFVIGELSE=" WS-ANTAL-AFVIGELSE.
+       STOP RUN.
+
+       INDLAES-OUTPUT-FORMAT.
+      * Laes den oenskede feltseparator fra kontrolfilen, samme
+      * konvention som Opgave8's INDLAES-OUTPUT-FORMAT.
+       OPEN INPUT FORMAT-KONFIG-FIL.
+       IF WS-FORMAT-KONFIG-STATUS = "00"
+           READ FORMAT-KONFIG-FIL INTO FORMAT-KONFIG-POST
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FUNCTION TRIM(FORMAT-KONFIG-POST)
+                       TO WS-OUTPUT-FORMAT
+           END-READ
+           CLOSE FORMAT-KONFIG-FIL
+       END-IF.
+       IF NOT FORMAT-ER-PIPE AND NOT FORMAT-ER-KOMMA
+               AND NOT FORMAT-ER-FAST
+           MOVE "FIXED" TO WS-OUTPUT-FORMAT
+       END-IF.
+
+       INDLAES-KONTOOPL.
+      * Indlaes hele KontoOpl.txt i KONTO-TABEL, en raekke pr. konto.
+       OPEN INPUT KONTOOPL-FIL.
+       IF WS-KONTOOPL-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne files/KontoOpl.txt, status="
+               WS-KONTOOPL-STATUS
+           STOP RUN
+       END-IF.
+       SET EOF-NOT-REACHED TO TRUE
+       PERFORM UNTIL EOF-REACHED
+           READ KONTOOPL-FIL
+               AT END
+                   SET EOF-REACHED TO TRUE
+               NOT AT END
+                   PERFORM TILFOEJ-KONTO-TABEL-RAEKKE
+           END-READ
+       END-PERFORM.
+       CLOSE KONTOOPL-FIL.
+
+       TILFOEJ-KONTO-TABEL-RAEKKE.
+       ADD 1 TO WS-KONTO-ANTAL.
+       IF WS-KONTO-ANTAL > 2000
+           DISPLAY "FEJL: Flere end 2000 konti i KontoOpl.txt, "
+               "afstemningstabellen er for lille."
+           STOP RUN
+       END-IF.
+       MOVE KONTO-ID TO KOT-KONTO-ID(WS-KONTO-ANTAL)
+       MOVE FUNCTION TRIM(BALANCE) TO KOT-BALANCE-TEKST(WS-KONTO-ANTAL).
+
+       GENNEMGAA-KUNDEKONTO.
+      * Laes KUNDEKONTO.txt linje for linje. For hver linje der
+      * indledes med et KONTO-ID vi kender fra KontoOpl.txt, taeller vi
+      * fundet-antallet op og gemmer den BALANCE der stod i linjen.
+       OPEN INPUT KUNDEKONTO-FIL.
+       IF WS-KUNDEKONTO-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne files/KUNDEKONTO.txt, status="
+               WS-KUNDEKONTO-STATUS
+           STOP RUN
+       END-IF.
+       SET EOF-NOT-REACHED TO TRUE
+       PERFORM UNTIL EOF-REACHED
+           READ KUNDEKONTO-FIL
+               AT END
+                   SET EOF-REACHED TO TRUE
+               NOT AT END
+                   IF KUNDEKONTO-LINJE NOT = SPACES
+                       PERFORM AFSTEM-LINJE
+                   END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE KUNDEKONTO-FIL.
+
+       AFSTEM-LINJE.
+      * Split linjen op efter det aktive format og slaa det udtrukne
+      * KONTO-ID op i tabellen. Linjer der ikke starter med et kendt
+      * KONTO-ID (kundenavn, adresse, subtotal- og trailer-linjer)
+      * springes stiltiende over.
+       MOVE SPACES TO WS-TOKEN-KONTO-ID
+       MOVE SPACES TO WS-TOKEN-BALANCE
+       EVALUATE TRUE
+           WHEN FORMAT-ER-PIPE
+               MOVE "|" TO WS-SKILLETEGN
+               CALL "CSV-FELT-SPLIT" USING KUNDEKONTO-LINJE
+                   WS-SKILLETEGN WS-SPLIT-FELT-1 WS-SPLIT-FELT-2
+                   WS-SPLIT-FELT-3 WS-SPLIT-FELT-4 WS-SPLIT-FELT-5
+               MOVE WS-SPLIT-FELT-1 TO WS-TOKEN-KONTO-ID
+               MOVE WS-SPLIT-FELT-2 TO WS-TOKEN-KONTO-TYPE
+               MOVE WS-SPLIT-FELT-3 TO WS-TOKEN-BALANCE
+               MOVE WS-SPLIT-FELT-4 TO WS-TOKEN-VALUTA
+               MOVE WS-SPLIT-FELT-5 TO WS-TOKEN-DKK
+           WHEN FORMAT-ER-KOMMA
+               MOVE "," TO WS-SKILLETEGN
+               CALL "CSV-FELT-SPLIT" USING KUNDEKONTO-LINJE
+                   WS-SKILLETEGN WS-SPLIT-FELT-1 WS-SPLIT-FELT-2
+                   WS-SPLIT-FELT-3 WS-SPLIT-FELT-4 WS-SPLIT-FELT-5
+               MOVE WS-SPLIT-FELT-1 TO WS-TOKEN-KONTO-ID
+               MOVE WS-SPLIT-FELT-2 TO WS-TOKEN-KONTO-TYPE
+               MOVE WS-SPLIT-FELT-3 TO WS-TOKEN-BALANCE
+               MOVE WS-SPLIT-FELT-4 TO WS-TOKEN-VALUTA
+               MOVE WS-SPLIT-FELT-5 TO WS-TOKEN-DKK
+           WHEN OTHER
+      *        FAST layout: KONTO-ID(1:10) " | " KONTO-TYPE(14:20)
+      *        " | " BALANCE(37:9) " " VALUTA-KD(47:3) " | DKK " ...
+               IF KUNDEKONTO-LINJE(11:3) = " | "
+                   MOVE KUNDEKONTO-LINJE(1:10) TO WS-TOKEN-KONTO-ID
+                   MOVE KUNDEKONTO-LINJE(37:9) TO WS-TOKEN-BALANCE
+               END-IF
+       END-EVALUATE.
+       MOVE FUNCTION TRIM(WS-TOKEN-KONTO-ID) TO WS-TOKEN-KONTO-ID.
+       MOVE FUNCTION TRIM(WS-TOKEN-BALANCE) TO WS-TOKEN-BALANCE.
+       PERFORM FJERN-KOMMA-FRA-BALANCE.
+       IF WS-TOKEN-KONTO-ID NOT = SPACES
+           SET KO-IDX TO 1
+           SEARCH KONTO-TABEL-ENTRY
+               AT END
+                   CONTINUE
+               WHEN KOT-KONTO-ID(KO-IDX) = WS-TOKEN-KONTO-ID
+                   ADD 1 TO KOT-FUNDET-ANTAL(KO-IDX)
+                   IF KOT-FUNDET-ANTAL(KO-IDX) = 1
+                       MOVE WS-TOKEN-BALANCE
+                           TO KOT-FUNDET-BAL-TEKST(KO-IDX)
+                   END-IF
+           END-SEARCH
+       END-IF.
+
+       FJERN-KOMMA-FRA-BALANCE.
+      * PIPE-formatet viser nu BALANCE med komma som decimalseparator
+      * (dansk konvention, se Opgave8's SKRIV-KONTOLINJE-TIL-OUTPUT),
+      * mens KontoOpl.txt fortsat kun indeholder de rene cifre uden
+      * noget skilletegn. Kommaet fjernes derfor foer sammenligningen,
+      * saa afstemningen ser bort fra selve visningsformatet og kun
+      * sammenligner cifrene.
+       MOVE SPACES TO WS-NORM-DEL1
+       MOVE SPACES TO WS-NORM-DEL2
+       UNSTRING WS-TOKEN-BALANCE DELIMITED BY ","
+           INTO WS-NORM-DEL1 WS-NORM-DEL2
+       MOVE SPACES TO WS-TOKEN-BALANCE
+       STRING FUNCTION TRIM(WS-NORM-DEL1)
+           FUNCTION TRIM(WS-NORM-DEL2)
+           INTO WS-TOKEN-BALANCE.
+
+       VURDER-KONTO.
+       EVALUATE TRUE
+           WHEN KOT-FUNDET-ANTAL(KO-IDX) = 0
+               ADD 1 TO WS-ANTAL-MANGLER
+               MOVE SPACES TO RAPPORT-LINJE
+               STRING "MANGLER   KONTO-ID=" KOT-KONTO-ID(KO-IDX)
+                   INTO RAPPORT-LINJE
+               WRITE RAPPORT-LINJE
+           WHEN KOT-FUNDET-ANTAL(KO-IDX) > 1
+               ADD 1 TO WS-ANTAL-DUBLERET
+               MOVE SPACES TO RAPPORT-LINJE
+               STRING "DUBLERET  KONTO-ID=" KOT-KONTO-ID(KO-IDX)
+                   " ANTAL=" KOT-FUNDET-ANTAL(KO-IDX)
+                   INTO RAPPORT-LINJE
+               WRITE RAPPORT-LINJE
+           WHEN KOT-BALANCE-TEKST(KO-IDX)
+                   NOT = KOT-FUNDET-BAL-TEKST(KO-IDX)
+               ADD 1 TO WS-ANTAL-AFVIGELSE
+               MOVE SPACES TO RAPPORT-LINJE
+               STRING "AFVIGELSE KONTO-ID=" KOT-KONTO-ID(KO-IDX)
+                   " KONTOOPL=" FUNCTION TRIM(KOT-BALANCE-TEKST(KO-IDX))
+                   " KUNDEKONTO="
+                   FUNCTION TRIM(KOT-FUNDET-BAL-TEKST(KO-IDX))
+                   INTO RAPPORT-LINJE
+               WRITE RAPPORT-LINJE
+           WHEN OTHER
+               ADD 1 TO WS-ANTAL-OK
+       END-EVALUATE.
+
+       SKRIV-AFSTEMNINGS-TOTALER.
+       MOVE SPACES TO RAPPORT-LINJE
+       STRING "==================================================="
+           INTO RAPPORT-LINJE
+       WRITE RAPPORT-LINJE.
+       MOVE SPACES TO RAPPORT-LINJE
+       STRING "TOTAL KONTI I KONTOOPL : " WS-KONTO-ANTAL
+           INTO RAPPORT-LINJE
+       WRITE RAPPORT-LINJE.
+       MOVE SPACES TO RAPPORT-LINJE
+       STRING "OK                     : " WS-ANTAL-OK
+           INTO RAPPORT-LINJE
+       WRITE RAPPORT-LINJE.
+       MOVE SPACES TO RAPPORT-LINJE
+       STRING "MANGLER I KUNDEKONTO   : " WS-ANTAL-MANGLER
+           INTO RAPPORT-LINJE
+       WRITE RAPPORT-LINJE.
+       MOVE SPACES TO RAPPORT-LINJE
+       STRING "DUBLERET I KUNDEKONTO  : " WS-ANTAL-DUBLERET
+           INTO RAPPORT-LINJE
+       WRITE RAPPORT-LINJE.
+       MOVE SPACES TO RAPPORT-LINJE
+       STRING "BALANCE-AFVIGELSER     : " WS-ANTAL-AFVIGELSE
+           INTO RAPPORT-LINJE
+       WRITE RAPPORT-LINJE.
+
+      * BYG-FILSTIER er delt med Opgave6/7/8 - se copybooks/BYGSTIER.cpy.
+           COPY "copybooks/BYGSTIER.cpy".
