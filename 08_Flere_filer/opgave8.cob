@@ -3,17 +3,104 @@
 
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *    Balancer og andre beloeb skal vises med komma som decimal-
+      *    separator, som vores filialpersonale er vant til, i stedet
+      *    for den amerikanske punktum-konvention.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE-KUNDEOPL 
-               ASSIGN TO "files/Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT INPUT-FILE-KONTOOPL 
-               ASSIGN TO "files/KontoOpl.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Kundemasteren er en indekseret fil (se batch/kundeopl_genopbyg.cob
+      *    for genopbygning af masteren ud fra den flade tekstfil), så et
+      *    enkelt KUNDE-ID kan slås direkte op i stedet for en fuld scanning.
+           SELECT INPUT-FILE-KUNDEOPL
+               ASSIGN DYNAMIC WS-STI-KUNDEOPL-MASTER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID IN INPUT-RECORD
+               FILE STATUS IS WS-KUNDEOPL-STATUS.
+           SELECT INPUT-FILE-KONTOOPL
+               ASSIGN DYNAMIC WS-STI-KONTOOPL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KONTOOPL-STATUS.
+
+           SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-STI-KUNDEKONTO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+      *    Konti fra KontoOpl.txt hvis KUNDE-ID ikke findes i
+      *    kundemasteren, se VALIDER-KONTO-EJERSKAB.
+           SELECT REJECT-FILE
+               ASSIGN TO "files/KUNDEKONTO-REJECTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+      *    Referencetabel over gyldige danske postnumre.
+           SELECT POSTNR-FIL ASSIGN TO "files/POSTNUMRE.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POSTNR-STATUS.
+
+      *    Referencetabel over gyldige kontotyper, se VALIDER-KONTOTYPE.
+           SELECT KONTOTYPE-FIL ASSIGN TO "files/KONTOTYPER.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KONTOTYPE-FIL-STATUS.
+
+      *    Styrer feltseparator i KUNDEKONTO.txt (PIPE/COMMA/FIXED),
+      *    se INDLAES-OUTPUT-FORMAT og SKRIV-KUNDE-KONTI-TIL-OUTPUT.
+           SELECT FORMAT-KONFIG-FIL ASSIGN TO "files/OUTPUT-FORMAT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FORMAT-KONFIG-STATUS.
+
+           SELECT POSTNR-RAPPORT
+               ASSIGN TO "files/POSTNR-VALIDERINGSRAPPORT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAPPORT-STATUS.
+
+      *    Checkpoint over sidst faerdigbehandlede KUNDE-ID, saa en
+      *    genstart efter et nedbrud kan springe allerede koerte kunder
+      *    over i stedet for at starte forfra.
+           SELECT CHECKPOINT-FIL
+               ASSIGN TO "files/OPGAVE8-CHECKPOINT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
 
-           SELECT OUTPUT-FILE ASSIGN TO "files/KUNDEKONTO.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Valutakurser (til DKK) brugt til at give et samlet billede
+      *    paa tvaers af konti i flere valutaer.
+           SELECT VALUTAKURS-FIL
+               ASSIGN TO "files/VALUTAKURSER.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VALUTAKURS-STATUS.
+
+      *    Dato for sidste gennemfoerte koersel. Findes filen med en
+      *    gyldig dato, koeres der inkrementelt: kun KONTO-RECORD-linjer
+      *    med ACCOUNT-OPEN-DATE paa eller efter denne dato medtages,
+      *    se LAES-SIDSTE-KOERSEL og SKRIV-KUNDE-KONTI-TIL-OUTPUT.
+           SELECT SIDSTE-KOERSEL-FIL
+               ASSIGN TO "files/OPGAVE8-SIDSTE-KOERSEL.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIDSTE-KOERSEL-STATUS.
+
+      *    Arbejdsfil til SORTER-KUNDER, som ordner kundemasteren efter
+      *    EFTERNAVN/FORNAVN foer joinet med KontoOpl.txt koeres.
+           SELECT SORT-FIL ASSIGN TO "files/KUNDEOPL-SORT.TMP".
+
+           SELECT SORTED-FIL
+               ASSIGN TO "files/KUNDEOPL-SORTERET.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+      *    Konti med negativ BALANCE, se SKRIV-KUNDE-KONTI-TIL-OUTPUT.
+           SELECT OVERDRAWN-FILE
+               ASSIGN TO "files/OVERDRAWN.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERDRAWN-STATUS.
+
+      *    Faelles koerselslog for Opgave6/7/8, en linje pr. koersel.
+           SELECT AUDIT-LOG-FIL ASSIGN DYNAMIC WS-STI-AUDIT-LOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -39,12 +126,95 @@
            05 KONTO-TYPE      PIC X(20).
            05 BALANCE         PIC Z(6)9V99.
            05 VALUTA-KD       PIC X(3).
+           05 ACCOUNT-OPEN-DATE PIC X(8).
 
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD.
            05 OUTPUT-TEXT        PIC X(100).
 
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 REJECT-TEXT        PIC X(60).
+
+       FD  POSTNR-FIL.
+       01  POSTNR-POST.
+           05 PN-KODE          PIC X(4).
+           05 FILLER           PIC X(1).
+           05 PN-BY            PIC X(20).
+
+       FD  POSTNR-RAPPORT.
+       01  RAPPORT-RECORD.
+           05 RAPPORT-TEXT     PIC X(60).
+
+       FD  KONTOTYPE-FIL.
+       01  KONTOTYPE-POST.
+           05 KT-KODE          PIC X(20).
+
+       FD  FORMAT-KONFIG-FIL.
+       01  FORMAT-KONFIG-POST  PIC X(10).
+
+       FD  CHECKPOINT-FIL.
+       01  CHECKPOINT-RECORD.
+           05 CHECKPOINT-KUNDE-ID       PIC X(10).
+           05 CHECKPOINT-KUNDE-TAELLER  PIC 9(7).
+           05 CHECKPOINT-KONTO-TAELLER  PIC 9(7).
+           05 CHECKPOINT-VALUTA-ANTAL   PIC 9(2).
+           05 CHECKPOINT-VALUTA-TOTALER OCCURS 20 TIMES.
+               10 CHECKPOINT-VT-KODE    PIC X(3).
+               10 CHECKPOINT-VT-SUM     PIC S9(9)V99.
+
+       FD  VALUTAKURS-FIL.
+       01  VALUTAKURS-POST.
+           05 VK-KODE          PIC X(3).
+           05 FILLER           PIC X(1).
+           05 VK-KURS          PIC 9(3)V9999.
+
+       SD  SORT-FIL.
+       01  SORT-RECORD.
+           05 SORT-KUNDE-ID    PIC X(10).
+           05 SORT-FORNAVN     PIC X(20).
+           05 SORT-EFTERNAVN   PIC X(20).
+           05 SORT-VEJNAVN     PIC X(30).
+           05 SORT-HUSNR       PIC X(5).
+           05 SORT-ETAGE       PIC X(5).
+           05 SORT-SIDE        PIC X(5).
+           05 SORT-BYNAVN      PIC X(20).
+           05 SORT-POSTNR      PIC X(4).
+           05 SORT-LANDE-KODE  PIC X(2).
+           05 SORT-TELEFON     PIC X(8).
+           05 SORT-EMAIL       PIC X(50).
+
+       FD  SORTED-FIL.
+       01  SORTED-RECORD.
+           05 SR-KUNDE-ID      PIC X(10).
+           05 SR-FORNAVN       PIC X(20).
+           05 SR-EFTERNAVN     PIC X(20).
+           05 SR-VEJNAVN       PIC X(30).
+           05 SR-HUSNR         PIC X(5).
+           05 SR-ETAGE         PIC X(5).
+           05 SR-SIDE          PIC X(5).
+           05 SR-BYNAVN        PIC X(20).
+           05 SR-POSTNR        PIC X(4).
+           05 SR-LANDE-KODE    PIC X(2).
+           05 SR-TELEFON       PIC X(8).
+           05 SR-EMAIL         PIC X(50).
+
+       FD  OVERDRAWN-FILE.
+       01  OVERDRAWN-RECORD.
+           05 OVERDRAWN-TEXT   PIC X(80).
+
+       FD  AUDIT-LOG-FIL.
+       01  AUDIT-LOG-RECORD    PIC X(80).
+
+       FD  SIDSTE-KOERSEL-FIL.
+       01  SIDSTE-KOERSEL-RECORD.
+           05 SIDSTE-KOERSEL-DATO   PIC X(8).
+
        WORKING-STORAGE SECTION.
+      * Centrale filstier, delt med Opgave6/7 - se copybooks/FILSTIER.cpy.
+       01  FILSTIER.
+           COPY "copybooks/FILSTIER.cpy".
+
        01  KUNDEOPL.
            COPY "copybooks/KUNDEOPL.cpy".
 
@@ -52,11 +222,6 @@
        01  FULDT-NAVN      PIC X(41)   VALUE SPACES.
 
       * Indekser og midlertidige variabler til strengbehandling
-       01  READ-INDEX      PIC 9(2)    VALUE 0.
-       01  WRITE-INDEX     PIC 9(2)    VALUE 0.
-       01  CURRENT-CHAR    PIC X       VALUE SPACE.
-       01  PREVIOUS-CHAR   PIC X       VALUE SPACE.
-       01  OUTPUT-BUFFER   PIC X(100)  VALUE SPACES.
 
       * Midlertidige variabler til filhåndtering
        01  END-OF-FILE     PIC X       VALUE "N".
@@ -67,19 +232,221 @@
            88  IS-FIRST-ENTRY          VALUE "Y".
            88  IS-NOT-FIRST-ENTRY      VALUE "N".
 
+       01  WS-KUNDEOPL-STATUS  PIC XX  VALUE "00".
+       01  WS-KONTOOPL-STATUS  PIC XX  VALUE "00".
+       01  WS-OUTPUT-STATUS    PIC XX  VALUE "00".
+       01  WS-REJECT-STATUS    PIC XX  VALUE "00".
+       01  WS-SORTED-STATUS    PIC XX  VALUE "00".
+       01  WS-OVERDRAWN-STATUS PIC XX  VALUE "00".
+       01  WS-REJECT-TAELLER   PIC 9(7) VALUE 0.
+
+      * Batch-kontroltotaler til trailerrecord i KUNDEKONTO.txt
+       01  WS-KUNDE-TAELLER    PIC 9(7)   VALUE 0.
+      * Bruges til at kalde den faelles afslutningshook - se
+      * shared/koersel_notifikation.cob.
+       01  WS-NOTIF-PROGRAM    PIC X(20)  VALUE "OPGAVE8".
+       01  WS-NOTIF-STATUS     PIC X(4)   VALUE SPACES.
+
+      * Faelles koerselsID til sporbarhed paa tvaers af Opgave6/7/8 -
+      * se shared/koersel_id.cob. Opgave8 laeser det ID Opgave6 dannede
+      * for den igangvaerende cyklus, i stedet for at danne sit eget.
+       01  WS-ID-FUNKTION      PIC X(4)   VALUE "LAES".
+       01  WS-KOERSEL-ID       PIC X(13)  VALUE SPACES.
+       01  WS-KONTO-TAELLER    PIC 9(7)   VALUE 0.
+       01  WS-VALUTA-ANTAL     PIC 9(2)   VALUE 0.
+       01  VALUTA-TOTALER.
+           05  VALUTA-TOTAL OCCURS 20 TIMES
+                             INDEXED BY VT-IDX.
+               10  VT-KODE     PIC X(3)     VALUE SPACES.
+               10  VT-SUM      PIC S9(9)V99 VALUE 0.
+       01  WS-SOEGE-IDX        PIC 9(2)   VALUE 0.
+
+      * Per-kunde subtotal pr. valuta, nulstillet for hver kunde og
+      * skrevet efter kundens sidste kontolinje i SKRIV-KUNDE-KONTI-
+      * TIL-OUTPUT.
+       01  WS-KUNDE-VALUTA-ANTAL   PIC 9(2)   VALUE 0.
+       01  KUNDE-VALUTA-TOTALER.
+           05  KUNDE-VALUTA-TOTAL OCCURS 10 TIMES
+                             INDEXED BY KV-IDX.
+               10  KV-KODE     PIC X(3)     VALUE SPACES.
+               10  KV-SUM      PIC S9(9)V99 VALUE 0.
+       01  WS-KV-SOEGE-IDX     PIC 9(2)   VALUE 0.
+       01  WS-KV-SUM-EDIT      PIC -(6)9,99.
+       01  WS-BALANCE-NUM      PIC S9(7)V99 VALUE 0.
+
+      * Dansk formaterede visningsfelter (komma som decimalseparator)
+      * til BALANCE og DKK-beloeb i PIPE/COMMA-output, overtraeks-
+      * rapporten og kontroltotalerne. FIXED-formatets BALANCE-kolonne
+      * beholder sin egen faste bredde (se SKRIV-KONTOLINJE-TIL-OUTPUT)
+      * for ikke at aendre den byteposition batch/afstem_kundekonto.cob
+      * laeser konto-balancen fra.
+       01  WS-BALANCE-EDIT      PIC -(6)9,99.
+       01  WS-DKK-EDIT          PIC -(9)9,99.
+       01  WS-VT-SUM-EDIT       PIC -(9)9,99.
+
+      * Landekode-afhaengig validering af TELEFON
+       01  WS-TELEFON-LAENGDE  PIC 9(2)   VALUE 0.
+       01  WS-TELEFON-GYLDIG   PIC X      VALUE "Y".
+           88  TELEFON-ER-GYLDIG          VALUE "Y".
+
+      * Laengder til CALL "KONTAKT-KRYPTER" - se
+      * shared/kontakt_krypter.cob. TELEFON/EMAIL ligger krypteret paa
+      * masteren og dermed ogsaa i den sorterede arbejdsfil, saa de
+      * skal dekrypteres i KUNDEOPL, foer der valideres, vises eller
+      * skrives til output.
+       01  WS-LAENGDE-TELEFON  PIC 9(3)   VALUE 8.
+       01  WS-LAENGDE-EMAIL    PIC 9(3)   VALUE 50.
+       01  WS-KRYPT-FUNKTION   PIC X(4)   VALUE SPACES.
+       01  WS-TELEFON-KLAR     PIC X(8)   VALUE SPACES.
+       01  WS-EMAIL-KLAR       PIC X(50)  VALUE SPACES.
+
+       01  WS-POSTNR-STATUS PIC XX     VALUE "00".
+       01  WS-RAPPORT-STATUS PIC XX    VALUE "00".
+       01  WS-AUDIT-STATUS   PIC XX    VALUE "00".
+       01  WS-AUDIT-TIDSSTEMPEL PIC X(14) VALUE SPACES.
+
+      * Tabel over gyldige postnumre, indlaest en gang ved opstart
+       01  WS-POSTNR-ANTAL  PIC 9(3)   VALUE 0.
+       01  WS-POSTNR-FUNDET PIC X      VALUE "N".
+           88  POSTNR-ER-GYLDIGT       VALUE "Y".
+       01  POSTNR-TABEL.
+           05  POSTNR-ENTRY OCCURS 500 TIMES
+                             INDEXED BY PN-IDX
+                             PIC X(4) VALUE SPACES.
+
+      * Tabel over gyldige kontotyper, indlaest en gang ved opstart
+       01  WS-KONTOTYPE-FIL-STATUS  PIC XX   VALUE "00".
+       01  WS-KONTOTYPE-ANTAL       PIC 9(2) VALUE 0.
+       01  WS-KONTOTYPE-FUNDET      PIC X    VALUE "N".
+           88  KONTOTYPE-ER-GYLDIG           VALUE "Y".
+       01  KONTOTYPE-TABEL.
+           05  KONTOTYPE-ENTRY OCCURS 20 TIMES
+                             INDEXED BY KT-IDX
+                             PIC X(20) VALUE SPACES.
+
+      * Feltseparator for KUNDEKONTO.txt, styret af en lille
+      * kontrolfil saa forskellige nedstroems-vaerktoejer kan faa
+      * samme data i det format de forventer.
+       01  WS-FORMAT-KONFIG-STATUS  PIC XX     VALUE "00".
+       01  WS-OUTPUT-FORMAT         PIC X(10)  VALUE "FIXED".
+           88  FORMAT-ER-PIPE                  VALUE "PIPE".
+           88  FORMAT-ER-KOMMA                 VALUE "COMMA".
+           88  FORMAT-ER-FAST                  VALUE "FIXED".
+
+      * Checkpoint/restart for kunde-konto joinet
+       01  WS-CHECKPOINT-STATUS   PIC XX      VALUE "00".
+       01  WS-SIDSTE-KUNDE-ID     PIC X(10)   VALUE SPACES.
+       01  WS-CHECKPOINT-TAELLER  PIC 9(3)    VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(3)    VALUE 10.
+       01  WS-CHECKPOINT-IDX      PIC 9(2)    VALUE 0.
+
+      * Tabel over valutakurser til DKK, indlaest en gang ved opstart
+       01  WS-VALUTAKURS-STATUS   PIC XX     VALUE "00".
+       01  WS-KURS-ANTAL          PIC 9(2)   VALUE 0.
+       01  WS-KURS-IDX            PIC 9(2)   VALUE 0.
+       01  WS-DKK-BELOEB          PIC S9(9)V99 VALUE 0.
+       01  VALUTAKURS-TABEL.
+           05  KURS-ENTRY OCCURS 20 TIMES
+                             INDEXED BY VK-IDX.
+               10  KURS-KODE      PIC X(3)     VALUE SPACES.
+               10  KURS-VAERDI    PIC 9(3)V9999 VALUE 0.
+
+      * Datostempling af arkiveret kopi af foregaaende koersels output
+       01  WS-DATO-STAMPEL    PIC X(8)    VALUE SPACES.
+       01  WS-ARKIV-KOMMANDO  PIC X(200)  VALUE SPACES.
+
+      * Inkrementel koersel: kun KontoOpl.txt-raekker aendret siden
+      * sidste gennemfoerte koersel medtages naar kontrolfilen findes.
+       01  WS-SIDSTE-KOERSEL-STATUS  PIC XX     VALUE "00".
+       01  WS-SIDSTE-KOERSEL-DATO    PIC X(8)   VALUE SPACES.
+       01  WS-KOERSELS-DATO          PIC X(8)   VALUE SPACES.
+       01  WS-INKREMENTEL-KOERSEL    PIC X      VALUE "N".
+           88  ER-INKREMENTEL-KOERSEL            VALUE "Y".
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-       OPEN INPUT INPUT-FILE-KUNDEOPL.
+       PERFORM BYG-FILSTIER.
+       CALL "KOERSEL-ID" USING WS-ID-FUNKTION WS-KOERSEL-ID.
+       PERFORM INDLAES-OUTPUT-FORMAT.
+       PERFORM INDLAES-KONTOTYPER.
+       PERFORM VALIDER-KONTO-EJERSKAB.
+       PERFORM INDLAES-POSTNUMRE.
+       PERFORM INDLAES-VALUTAKURSER.
+       PERFORM LAES-SIDSTE-KOERSEL.
+       PERFORM SORTER-KUNDER.
+       PERFORM LAES-CHECKPOINT.
+       IF WS-SIDSTE-KUNDE-ID = SPACES
+           PERFORM ARKIVER-FORRIGE-OUTPUT
+       END-IF.
+      * En genstart skal foeje sig til en tidligere delkoersels
+      * rapport i stedet for at overskrive den (se OUTPUT-FILE
+      * nedenfor) - ellers mister vi de valideringslinjer, der blev
+      * skrevet for kunderne foer nedbruddet.
+       IF WS-SIDSTE-KUNDE-ID = SPACES
+           OPEN OUTPUT POSTNR-RAPPORT
+       ELSE
+           OPEN EXTEND POSTNR-RAPPORT
+       END-IF.
+       IF WS-RAPPORT-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne "
+               "files/POSTNR-VALIDERINGSRAPPORT.txt, status="
+               WS-RAPPORT-STATUS
+           MOVE "FEJL" TO WS-NOTIF-STATUS
+           CALL "KOERSEL-NOTIFIKATION" USING WS-NOTIF-PROGRAM
+               WS-NOTIF-STATUS WS-KUNDE-TAELLER
+           STOP RUN
+       END-IF.
+       MOVE SPACES TO RAPPORT-TEXT.
+       STRING "KOERSEL-ID: " WS-KOERSEL-ID INTO RAPPORT-TEXT.
+       WRITE RAPPORT-RECORD.
+       IF WS-SIDSTE-KUNDE-ID = SPACES
+           OPEN OUTPUT OVERDRAWN-FILE
+       ELSE
+           OPEN EXTEND OVERDRAWN-FILE
+       END-IF.
+       IF WS-OVERDRAWN-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne files/OVERDRAWN.txt, status="
+               WS-OVERDRAWN-STATUS
+           MOVE "FEJL" TO WS-NOTIF-STATUS
+           CALL "KOERSEL-NOTIFIKATION" USING WS-NOTIF-PROGRAM
+               WS-NOTIF-STATUS WS-KUNDE-TAELLER
+           STOP RUN
+       END-IF.
+       OPEN INPUT SORTED-FIL.
+       IF WS-SORTED-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne sorteret kundefil, status="
+               WS-SORTED-STATUS
+           MOVE "FEJL" TO WS-NOTIF-STATUS
+           CALL "KOERSEL-NOTIFIKATION" USING WS-NOTIF-PROGRAM
+               WS-NOTIF-STATUS WS-KUNDE-TAELLER
+           STOP RUN
+       END-IF.
       * OPEN INPUT INPUT-FILE-KONTOOPL.
-       OPEN OUTPUT OUTPUT-FILE.
+       IF WS-SIDSTE-KUNDE-ID = SPACES
+           OPEN OUTPUT OUTPUT-FILE
+       ELSE
+           OPEN EXTEND OUTPUT-FILE
+           PERFORM SPRING-TIL-CHECKPOINT
+       END-IF.
+       IF WS-OUTPUT-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne files/KUNDEKONTO.txt, status="
+               WS-OUTPUT-STATUS
+           MOVE "FEJL" TO WS-NOTIF-STATUS
+           CALL "KOERSEL-NOTIFIKATION" USING WS-NOTIF-PROGRAM
+               WS-NOTIF-STATUS WS-KUNDE-TAELLER
+           STOP RUN
+       END-IF.
        PERFORM UNTIL EOF-REACHED
-           READ INPUT-FILE-KUNDEOPL INTO INPUT-RECORD
+           READ SORTED-FIL INTO INPUT-RECORD
                AT END
                    SET EOF-REACHED TO TRUE
                NOT AT END
+                   ADD 1 TO WS-KUNDE-TAELLER
                    MOVE INPUT-RECORD TO KUNDEOPL
+                   PERFORM DEKRYPTER-KONTAKTOPL
                    PERFORM SAMMENSAET-FULDT-NAVN
+                   PERFORM VALIDER-POSTNR
                    PERFORM PRINT-KUNDEINFO
       *            Skriv kundeoplysninger til output fil
                    PERFORM SKRIV-KUNDE-ID-TIL-OUTPUT
@@ -90,43 +457,301 @@
                    PERFORM SKRIV-KUNDE-KONTI-TIL-OUTPUT
       *            Skriv blank linje for at adskille kunder
                    PERFORM SKRIV-BLANK-LINJE-TIL-OUTPUT
+                   PERFORM OPDATER-CHECKPOINT
            END-READ
        END-PERFORM.
-       CLOSE INPUT-FILE-KUNDEOPL.
+       PERFORM SKRIV-KONTROLTOTALER-TIL-OUTPUT.
+       PERFORM RYD-CHECKPOINT.
+       PERFORM SKRIV-SIDSTE-KOERSEL.
+       PERFORM SKRIV-AUDIT-LOG.
+       CLOSE SORTED-FIL.
        CLOSE OUTPUT-FILE.
+       CLOSE POSTNR-RAPPORT.
+       CLOSE OVERDRAWN-FILE.
+       MOVE "OK" TO WS-NOTIF-STATUS
+       CALL "KOERSEL-NOTIFIKATION" USING WS-NOTIF-PROGRAM
+           WS-NOTIF-STATUS WS-KUNDE-TAELLER.
        STOP RUN.
 
+       ARKIVER-FORRIGE-OUTPUT.
+      * Kopier foregaaende koersels output til et arkiv med
+      * koersledatoen i filnavnet, foer OUTPUT-FILE aabnes og
+      * dagens koersel overskriver den.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATO-STAMPEL
+       MOVE SPACES TO WS-ARKIV-KOMMANDO
+       STRING
+           "mkdir -p " FUNCTION TRIM(WS-DATA-KATALOG) "/archive && cp "
+           FUNCTION TRIM(WS-STI-KUNDEKONTO) " "
+           FUNCTION TRIM(WS-DATA-KATALOG) "/archive/"
+           "KUNDEKONTO_" WS-DATO-STAMPEL ".txt 2>/dev/null"
+           INTO WS-ARKIV-KOMMANDO
+       CALL "SYSTEM" USING WS-ARKIV-KOMMANDO.
 
-       SAMMENSAET-FULDT-NAVN.
-      * TODO: Denne procedure kan simplificeres vha. TRIM funktioner
-      * Nulstil indekser og buffer
-       MOVE 0 TO READ-INDEX
-       MOVE 0 TO WRITE-INDEX
-       MOVE SPACES TO OUTPUT-BUFFER
-       MOVE SPACE TO PREVIOUS-CHAR.
-
-      * Sammensæt fornavn og efternavn til fuldt-navn
-       STRING FORNAVN IN KUNDEOPL DELIMITED BY SIZE
-              " " DELIMITED BY SIZE
-              EFTERNAVN IN KUNDEOPL DELIMITED BY SIZE
-              INTO FULDT-NAVN.
-
-      * Fjern dobbelte mellemrum i fuldt-navn
-       PERFORM VARYING READ-INDEX FROM 1 BY 1
-        UNTIL READ-INDEX > LENGTH OF FULDT-NAVN
-       
-           MOVE FULDT-NAVN(READ-INDEX:1) TO CURRENT-CHAR
-           IF CURRENT-CHAR = " " AND PREVIOUS-CHAR = " "
-               CONTINUE
-           ELSE
-               ADD 1 TO WRITE-INDEX
-               MOVE CURRENT-CHAR TO OUTPUT-BUFFER(WRITE-INDEX:1)
-               
-           END-IF
-           MOVE CURRENT-CHAR TO PREVIOUS-CHAR
+       SORTER-KUNDER.
+      * Sorter kundemasteren efter EFTERNAVN, FORNAVN foer joinet med
+      * kontiene koeres, saa udskriften er let at slaa op i.
+       SORT SORT-FIL
+           ON ASCENDING KEY SORT-EFTERNAVN SORT-FORNAVN
+           USING INPUT-FILE-KUNDEOPL
+           GIVING SORTED-FIL.
+
+       SPRING-TIL-CHECKPOINT.
+      * En genstart laeser den sorterede fil fra toppen (den har ingen
+      * noegle at soege paa) og springer allerede behandlede kunder
+      * over frem til checkpointets sidste KUNDE-ID.
+       PERFORM UNTIL EOF-REACHED
+               OR KUNDE-ID IN INPUT-RECORD = WS-SIDSTE-KUNDE-ID
+           READ SORTED-FIL INTO INPUT-RECORD
+               AT END
+                   SET EOF-REACHED TO TRUE
+           END-READ
        END-PERFORM.
 
-       MOVE OUTPUT-BUFFER TO FULDT-NAVN.
+       LAES-CHECKPOINT.
+      * Indlaes KUNDE-ID for sidst faerdigbehandlede kunde, hvis en
+      * ufaerdig koersel efterlod en checkpoint-fil - samt de
+      * batchtaellere og valutatotaler koerslen naaede til, saa
+      * SKRIV-KONTROLTOTALER-TIL-OUTPUT ikke undertaeller ved en
+      * genstart.
+       OPEN INPUT CHECKPOINT-FIL.
+       IF WS-CHECKPOINT-STATUS = "00"
+           READ CHECKPOINT-FIL INTO CHECKPOINT-RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CHECKPOINT-KUNDE-ID TO WS-SIDSTE-KUNDE-ID
+                   MOVE CHECKPOINT-KUNDE-TAELLER TO WS-KUNDE-TAELLER
+                   MOVE CHECKPOINT-KONTO-TAELLER TO WS-KONTO-TAELLER
+                   MOVE CHECKPOINT-VALUTA-ANTAL TO WS-VALUTA-ANTAL
+                   PERFORM VARYING WS-CHECKPOINT-IDX FROM 1 BY 1
+                           UNTIL WS-CHECKPOINT-IDX > 20
+                       SET VT-IDX TO WS-CHECKPOINT-IDX
+                       MOVE CHECKPOINT-VT-KODE(WS-CHECKPOINT-IDX)
+                           TO VT-KODE(VT-IDX)
+                       MOVE CHECKPOINT-VT-SUM(WS-CHECKPOINT-IDX)
+                           TO VT-SUM(VT-IDX)
+                   END-PERFORM
+                   DISPLAY "Genstarter efter KUNDE-ID "
+                       WS-SIDSTE-KUNDE-ID
+           END-READ
+           CLOSE CHECKPOINT-FIL
+       END-IF.
+
+       OPDATER-CHECKPOINT.
+      * Skriv en ny checkpoint-post for hver WS-CHECKPOINT-INTERVAL
+      * kunder, saa en genstart maksimalt skal genbehandle det antal -
+      * inklusive de taellere og valutatotaler koerslen er naaet til,
+      * saa en genstart kan viderefoere dem i stedet for at starte fra
+      * nul.
+       ADD 1 TO WS-CHECKPOINT-TAELLER
+       IF WS-CHECKPOINT-TAELLER >= WS-CHECKPOINT-INTERVAL
+           MOVE 0 TO WS-CHECKPOINT-TAELLER
+           OPEN OUTPUT CHECKPOINT-FIL
+           MOVE KUNDE-ID IN KUNDEOPL TO CHECKPOINT-KUNDE-ID
+           MOVE WS-KUNDE-TAELLER TO CHECKPOINT-KUNDE-TAELLER
+           MOVE WS-KONTO-TAELLER TO CHECKPOINT-KONTO-TAELLER
+           MOVE WS-VALUTA-ANTAL TO CHECKPOINT-VALUTA-ANTAL
+           PERFORM VARYING WS-CHECKPOINT-IDX FROM 1 BY 1
+                   UNTIL WS-CHECKPOINT-IDX > 20
+               SET VT-IDX TO WS-CHECKPOINT-IDX
+               MOVE VT-KODE(VT-IDX)
+                   TO CHECKPOINT-VT-KODE(WS-CHECKPOINT-IDX)
+               MOVE VT-SUM(VT-IDX)
+                   TO CHECKPOINT-VT-SUM(WS-CHECKPOINT-IDX)
+           END-PERFORM
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FIL
+       END-IF.
+
+       RYD-CHECKPOINT.
+      * Koersel gennemfoert til bunds - fjern checkpointen saa naeste
+      * koersel starter forfra igen.
+       OPEN OUTPUT CHECKPOINT-FIL.
+       CLOSE CHECKPOINT-FIL.
+
+       LAES-SIDSTE-KOERSEL.
+      * Findes kontrolfilen med en dato fra en tidligere koersel,
+      * koeres denne koersel inkrementelt: kun konti aendret siden da
+      * medtages i SKRIV-KUNDE-KONTI-TIL-OUTPUT. Foerste koersel (ingen
+      * kontrolfil endnu) behandler som altid alle konti.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-KOERSELS-DATO
+       OPEN INPUT SIDSTE-KOERSEL-FIL
+       IF WS-SIDSTE-KOERSEL-STATUS = "00"
+           READ SIDSTE-KOERSEL-FIL INTO SIDSTE-KOERSEL-RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF SIDSTE-KOERSEL-DATO NOT = SPACES
+                       MOVE SIDSTE-KOERSEL-DATO
+                           TO WS-SIDSTE-KOERSEL-DATO
+                       SET ER-INKREMENTEL-KOERSEL TO TRUE
+                       DISPLAY "Inkrementel koersel - medtager kun "
+                           "konti aendret siden " WS-SIDSTE-KOERSEL-DATO
+                   END-IF
+           END-READ
+           CLOSE SIDSTE-KOERSEL-FIL
+       END-IF.
+
+       SKRIV-SIDSTE-KOERSEL.
+      * Gem dagens dato som kontrolfil, saa naeste koersel kan afgoere
+      * hvilke konti der er aendret siden denne koersel.
+       OPEN OUTPUT SIDSTE-KOERSEL-FIL.
+       MOVE WS-KOERSELS-DATO TO SIDSTE-KOERSEL-DATO.
+       WRITE SIDSTE-KOERSEL-RECORD.
+       CLOSE SIDSTE-KOERSEL-FIL.
+
+       INDLAES-VALUTAKURSER.
+      * Indlaes valutakurser (til DKK) i hukommelsen.
+       OPEN INPUT VALUTAKURS-FIL.
+       IF WS-VALUTAKURS-STATUS = "00"
+           PERFORM UNTIL WS-VALUTAKURS-STATUS NOT = "00"
+               READ VALUTAKURS-FIL INTO VALUTAKURS-POST
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-KURS-ANTAL
+                       MOVE VK-KODE TO KURS-KODE(WS-KURS-ANTAL)
+                       MOVE VK-KURS TO KURS-VAERDI(WS-KURS-ANTAL)
+               END-READ
+           END-PERFORM
+           CLOSE VALUTAKURS-FIL
+       ELSE
+           DISPLAY "ADVARSEL: Kan ikke indlaese valutakurser, status="
+               WS-VALUTAKURS-STATUS
+       END-IF.
+
+       OMREGN-TIL-DKK.
+      * Slaa VALUTA-KD op i kurstabellen og omregn WS-BALANCE-NUM til
+      * WS-DKK-BELOEB. Ukendte valutaer omregnes 1:1 og logges ikke,
+      * da de allerede afvises i KONTO-TYPE-valideringen andetsteds.
+       MOVE 0 TO WS-DKK-BELOEB
+       SET VK-IDX TO 1
+       SEARCH KURS-ENTRY
+           AT END
+               MOVE WS-BALANCE-NUM TO WS-DKK-BELOEB
+           WHEN KURS-KODE(VK-IDX) = VALUTA-KD IN KONTO-RECORD
+               MULTIPLY WS-BALANCE-NUM BY KURS-VAERDI(VK-IDX)
+                   GIVING WS-DKK-BELOEB
+       END-SEARCH.
+
+       INDLAES-POSTNUMRE.
+      * Indlaes referencetabellen over gyldige postnumre i hukommelsen.
+       OPEN INPUT POSTNR-FIL.
+       IF WS-POSTNR-STATUS = "00"
+           PERFORM UNTIL WS-POSTNR-STATUS NOT = "00"
+               READ POSTNR-FIL INTO POSTNR-POST
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-POSTNR-ANTAL
+                       MOVE PN-KODE TO
+                           POSTNR-ENTRY(WS-POSTNR-ANTAL)
+               END-READ
+           END-PERFORM
+           CLOSE POSTNR-FIL
+       ELSE
+           DISPLAY "ADVARSEL: Kan ikke indlaese postnumre, status="
+               WS-POSTNR-STATUS
+       END-IF.
+
+       INDLAES-OUTPUT-FORMAT.
+      * Laes den oenskede feltseparator fra kontrolfilen. Filen er
+      * valgfri -- findes den ikke, eller er indholdet ikke en af de
+      * kendte vaerdier, bruges det oprindelige faste layout.
+       OPEN INPUT FORMAT-KONFIG-FIL.
+       IF WS-FORMAT-KONFIG-STATUS = "00"
+           READ FORMAT-KONFIG-FIL INTO FORMAT-KONFIG-POST
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FUNCTION TRIM(FORMAT-KONFIG-POST)
+                       TO WS-OUTPUT-FORMAT
+           END-READ
+           CLOSE FORMAT-KONFIG-FIL
+       ELSE
+           DISPLAY "ADVARSEL: Ingen output-formatkonfiguration fundet, "
+               "bruger FIXED."
+       END-IF.
+       IF NOT FORMAT-ER-PIPE AND NOT FORMAT-ER-KOMMA
+               AND NOT FORMAT-ER-FAST
+           MOVE "FIXED" TO WS-OUTPUT-FORMAT
+       END-IF.
+
+       INDLAES-KONTOTYPER.
+      * Indlaes referencetabellen over gyldige kontotyper i hukommelsen.
+       OPEN INPUT KONTOTYPE-FIL.
+       IF WS-KONTOTYPE-FIL-STATUS = "00"
+           PERFORM UNTIL WS-KONTOTYPE-FIL-STATUS NOT = "00"
+               READ KONTOTYPE-FIL INTO KONTOTYPE-POST
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-KONTOTYPE-ANTAL
+                       MOVE KT-KODE TO
+                           KONTOTYPE-ENTRY(WS-KONTOTYPE-ANTAL)
+               END-READ
+           END-PERFORM
+           CLOSE KONTOTYPE-FIL
+       ELSE
+           DISPLAY "ADVARSEL: Kan ikke indlaese kontotyper, status="
+               WS-KONTOTYPE-FIL-STATUS
+       END-IF.
+
+       VALIDER-KONTOTYPE.
+      * Sla KONTO-TYPE op i referencetabellen over gyldige kontotyper.
+       SET WS-KONTOTYPE-FUNDET TO "N"
+       SET KT-IDX TO 1
+       SEARCH KONTOTYPE-ENTRY
+           AT END
+               SET WS-KONTOTYPE-FUNDET TO "N"
+           WHEN KONTOTYPE-ENTRY(KT-IDX) = KONTO-TYPE IN KONTO-RECORD
+               SET WS-KONTOTYPE-FUNDET TO "Y"
+       END-SEARCH.
+
+       VALIDER-POSTNR.
+      * Sla POSTNR op i referencetabellen og rapporter ugyldige koder.
+       SET WS-POSTNR-FUNDET TO "N"
+       SET PN-IDX TO 1
+       SEARCH POSTNR-ENTRY
+           AT END
+               SET WS-POSTNR-FUNDET TO "N"
+           WHEN POSTNR-ENTRY(PN-IDX) = POSTNR IN KUNDEOPL
+               SET WS-POSTNR-FUNDET TO "Y"
+       END-SEARCH
+       IF NOT POSTNR-ER-GYLDIGT
+           DISPLAY "ADVARSEL: Ugyldigt postnummer " POSTNR IN KUNDEOPL
+               " for KUNDE-ID " KUNDE-ID IN KUNDEOPL
+           MOVE SPACES TO RAPPORT-TEXT
+           STRING "UGYLDIGT POSTNR=" POSTNR IN KUNDEOPL
+               " KUNDE-ID=" KUNDE-ID IN KUNDEOPL
+               INTO RAPPORT-TEXT
+           WRITE RAPPORT-RECORD
+       END-IF.
+
+       DEKRYPTER-KONTAKTOPL.
+      * TELEFON/EMAIL ligger krypteret i den indekserede master (se
+      * batch/kundeopl_genopbyg.cob) og foelger derfor krypteret med
+      * gennem SORTER-KUNDER og ind i INPUT-RECORD. TELEFON/EMAIL IN
+      * KUNDEOPL forbliver krypteret - kun masteren (og dens afledte
+      * SORT-arbejdsfiler) skal vaere krypteret at rest. Klartekst
+      * laegges i WS-TELEFON-KLAR/WS-EMAIL-KLAR og bruges baade til
+      * validering/skaermvisning i PRINT-KUNDEINFO og til den
+      * menneskelaesbare files/KUNDEKONTO.txt i
+      * SKRIV-KONTAKTOPL-TIL-OUTPUT.
+       MOVE "DEKR" TO WS-KRYPT-FUNKTION
+       CALL "KONTAKT-KRYPTER" USING WS-KRYPT-FUNKTION
+           WS-LAENGDE-TELEFON WS-TELEFON-KLAR
+           TELEFON IN KUNDEOPL
+       CALL "KONTAKT-KRYPTER" USING WS-KRYPT-FUNKTION
+           WS-LAENGDE-EMAIL WS-EMAIL-KLAR
+           EMAIL IN KUNDEOPL.
+
+       SAMMENSAET-FULDT-NAVN.
+      * Navnesammensaetningen er faelles for Opgave6/7/8 og
+      * kunde_opslag.cob, og ligger derfor i det callede underprogram
+      * shared/kunde_navn_format.cob i stedet for at vaere kopieret ind.
+       CALL "KUNDE-NAVN-FORMAT" USING FORNAVN IN KUNDEOPL
+           EFTERNAVN IN KUNDEOPL FULDT-NAVN.
 
        SKRIV-KUNDE-ID-TIL-OUTPUT.
        MOVE SPACES TO OUTPUT-TEXT.
@@ -142,13 +767,24 @@
        WRITE OUTPUT-RECORD.
 
        SKRIV-ADRESSE-TIL-OUTPUT.
+      * Danske adresser har etage/side ("2. tv"), udenlandske ikke -
+      * gren derfor paa LANDE-KODE i stedet for altid at skrive alle
+      * fire adressefelter.
        MOVE SPACES TO OUTPUT-TEXT.
-       STRING 
-           FUNCTION TRIM(VEJNAVN IN KUNDEOPL) " "
-           FUNCTION TRIM(HUSNR IN KUNDEOPL) " "
-           FUNCTION TRIM(ETAGE IN KUNDEOPL) " "
-           FUNCTION TRIM(SIDE IN KUNDEOPL)
-           INTO OUTPUT-TEXT.
+       IF LANDE-KODE IN KUNDEOPL = "DK" OR
+               LANDE-KODE IN KUNDEOPL = SPACES
+           STRING
+               FUNCTION TRIM(VEJNAVN IN KUNDEOPL) " "
+               FUNCTION TRIM(HUSNR IN KUNDEOPL) " "
+               FUNCTION TRIM(ETAGE IN KUNDEOPL) " "
+               FUNCTION TRIM(SIDE IN KUNDEOPL)
+               INTO OUTPUT-TEXT
+       ELSE
+           STRING
+               FUNCTION TRIM(VEJNAVN IN KUNDEOPL) " "
+               FUNCTION TRIM(HUSNR IN KUNDEOPL)
+               INTO OUTPUT-TEXT
+       END-IF.
        WRITE OUTPUT-RECORD.
 
        SKRIV-POST-BY-LAND-TIL-OUTPUT.
@@ -161,13 +797,42 @@
        WRITE OUTPUT-RECORD.
 
        SKRIV-KONTAKTOPL-TIL-OUTPUT.
+       PERFORM VALIDER-TELEFON.
        MOVE SPACES TO OUTPUT-TEXT.
-       STRING
-           FUNCTION TRIM(TELEFON IN KUNDEOPL) " "
-           FUNCTION TRIM(EMAIL IN KUNDEOPL)
-           INTO OUTPUT-TEXT.
+       IF TELEFON-ER-GYLDIG
+           STRING
+               FUNCTION TRIM(WS-TELEFON-KLAR) " "
+               FUNCTION TRIM(WS-EMAIL-KLAR)
+               INTO OUTPUT-TEXT
+       ELSE
+           STRING
+               FUNCTION TRIM(WS-TELEFON-KLAR)
+               " (UGYLDIGT TELEFONNUMMER) "
+               FUNCTION TRIM(WS-EMAIL-KLAR)
+               INTO OUTPUT-TEXT
+       END-IF.
        WRITE OUTPUT-RECORD.
 
+       VALIDER-TELEFON.
+      * Danske numre skal vaere 8 cifre; for andre lande kender vi
+      * ikke det praecise format, men kan flage aabenlyst forkerte
+      * laengder (for kort til at vaere et rigtigt nummer).
+       MOVE 0 TO WS-TELEFON-LAENGDE
+       INSPECT WS-TELEFON-KLAR TALLYING WS-TELEFON-LAENGDE
+           FOR CHARACTERS BEFORE INITIAL SPACE
+       SET TELEFON-ER-GYLDIG TO TRUE
+       IF LANDE-KODE IN KUNDEOPL = "DK" OR
+               LANDE-KODE IN KUNDEOPL = SPACES
+           IF WS-TELEFON-KLAR NOT NUMERIC
+                   OR WS-TELEFON-LAENGDE NOT = 8
+               MOVE "N" TO WS-TELEFON-GYLDIG
+           END-IF
+       ELSE
+           IF WS-TELEFON-LAENGDE < 4
+               MOVE "N" TO WS-TELEFON-GYLDIG
+           END-IF
+       END-IF.
+
        SKRIV-BLANK-LINJE-TIL-OUTPUT.
        MOVE SPACES TO OUTPUT-TEXT.
        WRITE OUTPUT-RECORD.
@@ -175,36 +840,258 @@
        SKRIV-KUNDE-KONTI-TIL-OUTPUT.
       * Skriv kundens kontooplysninger til output fil
        OPEN INPUT INPUT-FILE-KONTOOPL
+       IF WS-KONTOOPL-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne files/KontoOpl.txt, status="
+               WS-KONTOOPL-STATUS
+           STOP RUN
+       END-IF.
+       MOVE 0 TO WS-KUNDE-VALUTA-ANTAL.
+      * KUNDE-VALUTA-TOTALER holder subtotaler for een kunde ad gangen -
+      * ryd tabellen her, ellers matcher SEARCH i
+      * AKKUMULER-KUNDE-VALUTA-TOTAL (som scanner hele den faste
+      * OCCURS 10-tabel, ikke kun de WS-KUNDE-VALUTA-ANTAL foerste
+      * raekker) en tidligere kundes efterladte KV-KODE/KV-SUM.
+       INITIALIZE KUNDE-VALUTA-TOTALER.
        SET EOF-NOT-REACHED TO TRUE
        PERFORM UNTIL EOF-REACHED
            READ INPUT-FILE-KONTOOPL INTO KONTO-RECORD
                AT END
                    SET EOF-REACHED TO TRUE
                NOT AT END
-                   IF KUNDE-ID IN 
+                   IF KUNDE-ID IN
                        KONTO-RECORD = KUNDE-ID IN KUNDEOPL
+                       AND (NOT ER-INKREMENTEL-KOERSEL
+                           OR ACCOUNT-OPEN-DATE IN KONTO-RECORD
+                               NOT < WS-SIDSTE-KOERSEL-DATO)
                        IF IS-FIRST-ENTRY
                            MOVE SPACES TO OUTPUT-TEXT
-                           STRING 
+                           STRING
                      "-------------------------------------------------"
                            INTO OUTPUT-TEXT
                            WRITE OUTPUT-RECORD
                            SET IS-NOT-FIRST-ENTRY TO TRUE
                        END-IF
-                       MOVE SPACES TO OUTPUT-TEXT
-                       STRING
-                           KONTO-ID " | "
-                           KONTO-TYPE " | "
-                            BALANCE " " VALUTA-KD
-                           INTO OUTPUT-TEXT
-                       WRITE OUTPUT-RECORD
+                       MOVE BALANCE IN KONTO-RECORD TO WS-BALANCE-NUM
+                       PERFORM OMREGN-TIL-DKK
+                       PERFORM SKRIV-KONTOLINJE-TIL-OUTPUT
+                       ADD 1 TO WS-KONTO-TAELLER
+                       PERFORM AKKUMULER-VALUTA-TOTAL
+                       PERFORM AKKUMULER-KUNDE-VALUTA-TOTAL
+                       IF WS-BALANCE-NUM < 0
+                           PERFORM SKRIV-OVERTRAEK-TIL-RAPPORT
+                       END-IF
                    END-IF
            END-READ
        END-PERFORM
+       IF WS-KUNDE-VALUTA-ANTAL > 0
+           PERFORM SKRIV-KUNDE-SUBTOTAL-TIL-OUTPUT
+               VARYING KV-IDX FROM 1 BY 1
+               UNTIL KV-IDX > WS-KUNDE-VALUTA-ANTAL
+       END-IF
        SET EOF-NOT-REACHED TO TRUE
        SET IS-FIRST-ENTRY TO TRUE
        CLOSE INPUT-FILE-KONTOOPL.
 
+       SKRIV-KONTOLINJE-TIL-OUTPUT.
+      * Byg detaljelinjen for en enkelt konto i det format
+      * WS-OUTPUT-FORMAT peger paa. BALANCE og DKK-beloebet vises med
+      * komma som decimalseparator (dansk konvention) undtagen i
+      * COMMA-formatet, hvor feltseparatoren selv er et komma - der
+      * bruges den oprindelige punktum-loese visning for ikke at goere
+      * feltantallet i CSV-linjen tvetydigt.
+       MOVE SPACES TO OUTPUT-TEXT.
+       MOVE BALANCE TO WS-BALANCE-EDIT.
+       MOVE WS-DKK-BELOEB TO WS-DKK-EDIT.
+       EVALUATE TRUE
+           WHEN FORMAT-ER-PIPE
+               STRING
+                   FUNCTION TRIM(KONTO-ID) "|"
+                   FUNCTION TRIM(KONTO-TYPE) "|"
+                   FUNCTION TRIM(WS-BALANCE-EDIT) "|"
+                   FUNCTION TRIM(VALUTA-KD) "|"
+                   FUNCTION TRIM(WS-DKK-EDIT)
+                   INTO OUTPUT-TEXT
+           WHEN FORMAT-ER-KOMMA
+               STRING
+                   FUNCTION TRIM(KONTO-ID) ","
+                   FUNCTION TRIM(KONTO-TYPE) ","
+                   FUNCTION TRIM(BALANCE) ","
+                   FUNCTION TRIM(VALUTA-KD) ","
+                   FUNCTION TRIM(WS-DKK-BELOEB)
+                   INTO OUTPUT-TEXT
+           WHEN OTHER
+               STRING
+                   KONTO-ID " | "
+                   KONTO-TYPE " | "
+                    BALANCE " " VALUTA-KD
+                   " | DKK " FUNCTION TRIM(WS-DKK-EDIT)
+                   INTO OUTPUT-TEXT
+       END-EVALUATE.
+       WRITE OUTPUT-RECORD.
+
+       AKKUMULER-KUNDE-VALUTA-TOTAL.
+      * Laeg BALANCE til subtotalen for VALUTA-KD for den kunde, der
+      * er ved at blive skrevet til output filen.
+       SET WS-KV-SOEGE-IDX TO 0
+       SET KV-IDX TO 1
+       SEARCH KUNDE-VALUTA-TOTAL
+           AT END
+               SET WS-KV-SOEGE-IDX TO 0
+           WHEN KV-KODE(KV-IDX) = VALUTA-KD IN KONTO-RECORD
+               MOVE KV-IDX TO WS-KV-SOEGE-IDX
+       END-SEARCH
+       IF WS-KV-SOEGE-IDX = 0
+           ADD 1 TO WS-KUNDE-VALUTA-ANTAL
+           SET KV-IDX TO WS-KUNDE-VALUTA-ANTAL
+           MOVE VALUTA-KD IN KONTO-RECORD TO KV-KODE(KV-IDX)
+           MOVE WS-BALANCE-NUM TO KV-SUM(KV-IDX)
+       ELSE
+           SET KV-IDX TO WS-KV-SOEGE-IDX
+           ADD WS-BALANCE-NUM TO KV-SUM(KV-IDX)
+       END-IF.
+
+       SKRIV-KUNDE-SUBTOTAL-TIL-OUTPUT.
+      * Skriv en "TOTAL: nnnnn.nn CCY" linje for en af kundens
+      * valutaer, kaldt en gang pr. raekke i KUNDE-VALUTA-TOTALER.
+       MOVE KV-SUM(KV-IDX) TO WS-KV-SUM-EDIT.
+       MOVE SPACES TO OUTPUT-TEXT.
+       STRING
+           "TOTAL: " FUNCTION TRIM(WS-KV-SUM-EDIT)
+           " " KV-KODE(KV-IDX)
+           INTO OUTPUT-TEXT.
+       WRITE OUTPUT-RECORD.
+
+       AKKUMULER-VALUTA-TOTAL.
+      * Laeg BALANCE til totalen for VALUTA-KD i VALUTA-TOTALER-
+      * tabellen, og opret en ny raekke hvis valutaen ikke er set foer.
+       MOVE BALANCE IN KONTO-RECORD TO WS-BALANCE-NUM
+       SET WS-SOEGE-IDX TO 0
+       SET VT-IDX TO 1
+       SEARCH VALUTA-TOTAL
+           AT END
+               SET WS-SOEGE-IDX TO 0
+           WHEN VT-KODE(VT-IDX) = VALUTA-KD IN KONTO-RECORD
+               MOVE VT-IDX TO WS-SOEGE-IDX
+       END-SEARCH
+       IF WS-SOEGE-IDX = 0
+           ADD 1 TO WS-VALUTA-ANTAL
+           SET VT-IDX TO WS-VALUTA-ANTAL
+           MOVE VALUTA-KD IN KONTO-RECORD TO VT-KODE(VT-IDX)
+           MOVE WS-BALANCE-NUM TO VT-SUM(VT-IDX)
+       ELSE
+           SET VT-IDX TO WS-SOEGE-IDX
+           ADD WS-BALANCE-NUM TO VT-SUM(VT-IDX)
+       END-IF.
+
+       SKRIV-OVERTRAEK-TIL-RAPPORT.
+      * Skriv en linje til overtraeksrapporten for en konto med
+      * negativ BALANCE, med ejerens navn fra kundemasteren. BALANCE
+      * vises med komma som decimalseparator (dansk konvention).
+       MOVE SPACES TO OVERDRAWN-TEXT
+       MOVE BALANCE TO WS-BALANCE-EDIT
+       STRING
+           "KONTO-ID=" KONTO-ID " KUNDE-ID=" KUNDE-ID IN KUNDEOPL
+           " NAVN=" FUNCTION TRIM(FULDT-NAVN)
+           " BALANCE=" FUNCTION TRIM(WS-BALANCE-EDIT) " " VALUTA-KD
+           INTO OVERDRAWN-TEXT
+       WRITE OVERDRAWN-RECORD.
+
+       SKRIV-KONTROLTOTALER-TIL-OUTPUT.
+      * Skriv en trailer med batch-kontroltotaler sidst i output filen,
+      * saa filen kan afstemmes mod input taellingerne.
+       MOVE SPACES TO OUTPUT-TEXT
+       STRING
+           "==================================================="
+           INTO OUTPUT-TEXT
+       WRITE OUTPUT-RECORD.
+       MOVE SPACES TO OUTPUT-TEXT
+       STRING "TRAILER - KUNDER BEHANDLET: " WS-KUNDE-TAELLER
+           INTO OUTPUT-TEXT
+       WRITE OUTPUT-RECORD.
+       MOVE SPACES TO OUTPUT-TEXT
+       STRING "TRAILER - KONTI SKREVET   : " WS-KONTO-TAELLER
+           INTO OUTPUT-TEXT
+       WRITE OUTPUT-RECORD.
+       MOVE SPACES TO OUTPUT-TEXT
+       STRING "TRAILER - KOERSEL-ID      : " WS-KOERSEL-ID
+           INTO OUTPUT-TEXT
+       WRITE OUTPUT-RECORD.
+       PERFORM VARYING VT-IDX FROM 1 BY 1
+           UNTIL VT-IDX > WS-VALUTA-ANTAL
+           MOVE VT-SUM(VT-IDX) TO WS-VT-SUM-EDIT
+           MOVE SPACES TO OUTPUT-TEXT
+           STRING "TRAILER - SUM " VT-KODE(VT-IDX) ": "
+               FUNCTION TRIM(WS-VT-SUM-EDIT)
+               INTO OUTPUT-TEXT
+           WRITE OUTPUT-RECORD
+       END-PERFORM.
+
+       VALIDER-KONTO-EJERSKAB.
+      * Gennemloeb KontoOpl.txt en gang og slaa hvert KUNDE-ID op i
+      * kundemasteren. Konti uden en ejer i kundemasteren skrives til
+      * reject-filen i stedet for blot at blive sprunget over.
+       OPEN INPUT INPUT-FILE-KUNDEOPL.
+       IF WS-KUNDEOPL-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne kundemasteren, status="
+               WS-KUNDEOPL-STATUS
+           STOP RUN
+       END-IF.
+       OPEN INPUT INPUT-FILE-KONTOOPL.
+       IF WS-KONTOOPL-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne files/KontoOpl.txt, status="
+               WS-KONTOOPL-STATUS
+           STOP RUN
+       END-IF.
+       OPEN OUTPUT REJECT-FILE.
+       IF WS-REJECT-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne "
+               "files/KUNDEKONTO-REJECTS.txt, status=" WS-REJECT-STATUS
+           STOP RUN
+       END-IF.
+       SET EOF-NOT-REACHED TO TRUE
+       PERFORM UNTIL EOF-REACHED
+           READ INPUT-FILE-KONTOOPL INTO KONTO-RECORD
+               AT END
+                   SET EOF-REACHED TO TRUE
+               NOT AT END
+                   MOVE KUNDE-ID IN KONTO-RECORD TO KUNDE-ID IN
+                       INPUT-RECORD
+                   READ INPUT-FILE-KUNDEOPL
+                       INVALID KEY
+                           ADD 1 TO WS-REJECT-TAELLER
+                           MOVE SPACES TO REJECT-TEXT
+                           STRING
+                               "KONTO-ID=" FUNCTION TRIM(KONTO-ID IN
+                                   KONTO-RECORD)
+                               " KUNDE-ID=" FUNCTION TRIM(KUNDE-ID IN
+                                   KONTO-RECORD)
+                               INTO REJECT-TEXT
+                           WRITE REJECT-RECORD
+                           END-WRITE
+                       NOT INVALID KEY
+                           PERFORM VALIDER-KONTOTYPE
+                           IF NOT KONTOTYPE-ER-GYLDIG
+                               ADD 1 TO WS-REJECT-TAELLER
+                               MOVE SPACES TO REJECT-TEXT
+                               STRING
+                                   "KONTO-ID=" FUNCTION TRIM(KONTO-ID
+                                       IN KONTO-RECORD)
+                                   " UGYLDIG KONTOTYPE="
+                                   FUNCTION TRIM(KONTO-TYPE IN
+                                       KONTO-RECORD)
+                                   INTO REJECT-TEXT
+                               WRITE REJECT-RECORD
+                               END-WRITE
+                           END-IF
+                   END-READ
+           END-READ
+       END-PERFORM.
+       SET EOF-NOT-REACHED TO TRUE
+       CLOSE INPUT-FILE-KUNDEOPL.
+       CLOSE INPUT-FILE-KONTOOPL.
+       CLOSE REJECT-FILE.
+       DISPLAY "Konti uden ejer i kundemaster: " WS-REJECT-TAELLER.
+
        PRINT-KUNDEINFO.
       * Print kundeinformation
        DISPLAY "-----------------------------".
@@ -218,6 +1105,32 @@
            FUNCTION TRIM(POSTNR IN KUNDEOPL) " "
            FUNCTION TRIM(BYNAVN IN KUNDEOPL) ", "
            FUNCTION TRIM(LANDE-KODE IN KUNDEOPL).
-       DISPLAY "Telefon    : " TELEFON IN KUNDEOPL.
-       DISPLAY "Email      : " EMAIL IN KUNDEOPL.
+       DISPLAY "Telefon    : " WS-TELEFON-KLAR.
+       DISPLAY "Email      : " WS-EMAIL-KLAR.
        DISPLAY "-----------------------------".
+
+       SKRIV-AUDIT-LOG.
+      * Tilfoej en linje til den faelles koerselslog med programnavn,
+      * tidsstempel og antal behandlede kunder, saa man efterfoelgende
+      * kan se om og hvornaar koerslen fandt sted.
+       MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIDSSTEMPEL
+       OPEN EXTEND AUDIT-LOG-FIL
+       IF WS-AUDIT-STATUS = "35"
+           OPEN OUTPUT AUDIT-LOG-FIL
+       END-IF
+       IF WS-AUDIT-STATUS NOT = "00"
+           DISPLAY "ADVARSEL: Kan ikke skrive til revisionslog, status="
+               WS-AUDIT-STATUS
+       ELSE
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING
+               "OPGAVE8 " WS-AUDIT-TIDSSTEMPEL
+               " KUNDER-LAEST=" WS-KUNDE-TAELLER
+               " KOERSEL-ID=" WS-KOERSEL-ID
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FIL
+       END-IF.
+
+      * BYG-FILSTIER er delt med Opgave6/7 - se copybooks/BYGSTIER.cpy.
+           COPY "copybooks/BYGSTIER.cpy".
