@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KOERSEL-NOTIFIKATION.
+
+      * Faelles afslutningshook for batch-programmerne. Skriver en
+      * statuslinje til den faelles koerselsstatus-fil
+      * files/KOERSEL-STATUS.txt, saa driften kan se om og med
+      * hvilket resultat et program er kommet igennem, i stedet for
+      * selv at skulle sidde og kigge paa konsollen eller opdage en
+      * fejlet koersel foerst naeste morgen. Kaldes med programnavn,
+      * status ("OK" eller "FEJL") og antal behandlede poster fra
+      * bade den normale afslutning og fejludgangene i
+      * MAIN-PROCEDURE hos de programmer der bruger den.
+      * Bygger selv sine filstier via copybooks/BYGSTIER.cpy, da et
+      * kaldt underprogram ikke deler WORKING-STORAGE med den der
+      * kalder det.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATUS-LOG-FIL ASSIGN DYNAMIC WS-STI-KOERSEL-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATUS-LOG-FIL.
+       01  STATUS-LOG-RECORD          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  FILSTIER.
+           COPY "copybooks/FILSTIER.cpy".
+       01  WS-STATUS-LOG-STATUS       PIC XX     VALUE "00".
+       01  WS-TIDSSTEMPEL             PIC X(14)  VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAVN            PIC X(20).
+       01  LK-STATUS                  PIC X(4).
+       01  LK-ANTAL                   PIC 9(7).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAVN LK-STATUS LK-ANTAL.
+       MAIN-PROCEDURE.
+       PERFORM BYG-FILSTIER
+       MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIDSSTEMPEL
+       OPEN EXTEND STATUS-LOG-FIL
+       IF WS-STATUS-LOG-STATUS = "35"
+           OPEN OUTPUT STATUS-LOG-FIL
+       END-IF
+       IF WS-STATUS-LOG-STATUS = "00"
+           MOVE SPACES TO STATUS-LOG-RECORD
+           STRING WS-TIDSSTEMPEL " " FUNCTION TRIM(LK-PROGRAM-NAVN)
+               " STATUS=" LK-STATUS " ANTAL=" LK-ANTAL
+               DELIMITED BY SIZE INTO STATUS-LOG-RECORD
+           WRITE STATUS-LOG-RECORD
+           CLOSE STATUS-LOG-FIL
+       ELSE
+           DISPLAY "KOERSEL-NOTIFIKATION: kan ikke skrive statusfil, "
+               "status=" WS-STATUS-LOG-STATUS
+       END-IF.
+
+       GOBACK.
+
+      * BYG-FILSTIER er delt med Opgave6/7/8 mfl. - se
+      * copybooks/BYGSTIER.cpy.
+           COPY "copybooks/BYGSTIER.cpy".
