@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSV-FELT-SPLIT.
+
+      * Faelles feltopsplitning for kommasepareret og andet
+      * enkelttegns-afgraenset tekst (fx PIPE-formatet), kaldt af
+      * batch/afstem_kundekonto.cob i stedet for at have den samme
+      * UNSTRING-linje staaende to gange, en for hvert skilletegn.
+      * LK-SKILLETEGN afgoer selv hvilket tegn der splittes paa, saa
+      * fremtidige programmer i dette shop kan genbruge den samme
+      * opsplitning i stedet for at kopiere UNSTRING-koden ind igen.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-LINJE            PIC X(100).
+       01  LK-SKILLETEGN       PIC X.
+       01  LK-FELT-1           PIC X(60).
+       01  LK-FELT-2           PIC X(60).
+       01  LK-FELT-3           PIC X(60).
+       01  LK-FELT-4           PIC X(60).
+       01  LK-FELT-5           PIC X(60).
+
+       PROCEDURE DIVISION USING LK-LINJE LK-SKILLETEGN
+           LK-FELT-1 LK-FELT-2 LK-FELT-3 LK-FELT-4 LK-FELT-5.
+       MAIN-PROCEDURE.
+       MOVE SPACES TO LK-FELT-1 LK-FELT-2 LK-FELT-3 LK-FELT-4
+           LK-FELT-5.
+       UNSTRING LK-LINJE DELIMITED BY LK-SKILLETEGN
+           INTO LK-FELT-1 LK-FELT-2 LK-FELT-3 LK-FELT-4 LK-FELT-5.
+
+       GOBACK.
