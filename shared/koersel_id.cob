@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KOERSEL-ID.
+
+      * Faelles koersels-ID til sporbarhed paa tvaers af Opgave6/7/8:
+      * et loebenummer bestaaende af koerselsdatoen og et sekvensnummer
+      * der taeller op inden for samme dato, saa en kundes tal i
+      * KUNDEKONTO.txt kan spores tilbage til den praecise koersel der
+      * producerede dem, i stedet for at outputtet blot bliver
+      * overskrevet uden nogen identifikation.
+      * LK-FUNKTION = "NY" danner et nyt koersels-ID (kaldes eengang
+      * pr. batch-cyklus, af det foerste program i kaeden - Opgave6) og
+      * gemmer det som det aktuelle for cyklussen. LK-FUNKTION med en
+      * hvilken som helst anden vaerdi laeser blot det aktuelle
+      * koersels-ID tilbage (kaldes af de senere trin - Opgave7/8 - saa
+      * hele cyklussen deler samme ID).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KOERSEL-SEKVENS-FIL ASSIGN DYNAMIC
+               WS-STI-KOERSEL-SEKVENS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEKVENS-STATUS.
+           SELECT KOERSEL-ID-FIL ASSIGN DYNAMIC WS-STI-KOERSEL-ID
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ID-FIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KOERSEL-SEKVENS-FIL.
+       01  KOERSEL-SEKVENS-RECORD.
+           05  SEKVENS-DATO        PIC X(8).
+           05  SEKVENS-NUMMER      PIC 9(4).
+
+       FD  KOERSEL-ID-FIL.
+       01  KOERSEL-ID-RECORD       PIC X(13).
+
+       WORKING-STORAGE SECTION.
+       01  FILSTIER.
+           COPY "copybooks/FILSTIER.cpy".
+       01  WS-SEKVENS-STATUS       PIC XX     VALUE "00".
+       01  WS-ID-FIL-STATUS        PIC XX     VALUE "00".
+       01  WS-DAGS-DATO            PIC X(8)   VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-FUNKTION             PIC X(4).
+       01  LK-KOERSEL-ID           PIC X(13).
+
+       PROCEDURE DIVISION USING LK-FUNKTION LK-KOERSEL-ID.
+       MAIN-PROCEDURE.
+       PERFORM BYG-FILSTIER
+       EVALUATE LK-FUNKTION
+           WHEN "NY"
+               PERFORM DAN-NYT-KOERSEL-ID
+           WHEN OTHER
+               PERFORM LAES-KOERSEL-ID
+       END-EVALUATE.
+
+       GOBACK.
+
+       DAN-NYT-KOERSEL-ID.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DAGS-DATO
+       MOVE SPACES TO SEKVENS-DATO
+       MOVE 0 TO SEKVENS-NUMMER
+       OPEN INPUT KOERSEL-SEKVENS-FIL
+       IF WS-SEKVENS-STATUS = "00"
+           READ KOERSEL-SEKVENS-FIL INTO KOERSEL-SEKVENS-RECORD
+           CLOSE KOERSEL-SEKVENS-FIL
+       END-IF
+       IF SEKVENS-DATO NOT = WS-DAGS-DATO
+           MOVE WS-DAGS-DATO TO SEKVENS-DATO
+           MOVE 1 TO SEKVENS-NUMMER
+       ELSE
+           ADD 1 TO SEKVENS-NUMMER
+       END-IF
+       OPEN OUTPUT KOERSEL-SEKVENS-FIL
+       WRITE KOERSEL-SEKVENS-RECORD
+       CLOSE KOERSEL-SEKVENS-FIL
+       STRING SEKVENS-DATO "-" SEKVENS-NUMMER
+           DELIMITED BY SIZE INTO LK-KOERSEL-ID
+       OPEN OUTPUT KOERSEL-ID-FIL
+       MOVE LK-KOERSEL-ID TO KOERSEL-ID-RECORD
+       WRITE KOERSEL-ID-RECORD
+       CLOSE KOERSEL-ID-FIL.
+
+       LAES-KOERSEL-ID.
+       MOVE SPACES TO LK-KOERSEL-ID
+       OPEN INPUT KOERSEL-ID-FIL
+       IF WS-ID-FIL-STATUS = "00"
+           READ KOERSEL-ID-FIL INTO KOERSEL-ID-RECORD
+           MOVE KOERSEL-ID-RECORD TO LK-KOERSEL-ID
+           CLOSE KOERSEL-ID-FIL
+       ELSE
+           MOVE "UKENDT" TO LK-KOERSEL-ID
+       END-IF.
+
+      * BYG-FILSTIER er delt med Opgave6/7/8 mfl. - se
+      * copybooks/BYGSTIER.cpy.
+           COPY "copybooks/BYGSTIER.cpy".
