@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KUNDE-NAVN-FORMAT.
+
+      * Faelles navnesammensaetning, kaldt af Opgave6/7/8 og
+      * batch/kunde_opslag.cob i stedet for at hver af dem har sin
+      * egen kopi af logikken -- naar navnehaandteringen skal udvides
+      * (fx mellemnavne) er der nu kun eet sted at rette.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  READ-INDEX          PIC 9(2)    VALUE 0.
+       01  WRITE-INDEX         PIC 9(2)    VALUE 0.
+       01  CURRENT-CHAR        PIC X       VALUE SPACE.
+       01  PREVIOUS-CHAR       PIC X       VALUE SPACE.
+       01  OUTPUT-BUFFER       PIC X(41)   VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-FORNAVN          PIC X(20).
+       01  LK-EFTERNAVN        PIC X(20).
+       01  LK-FULDT-NAVN       PIC X(41).
+
+       PROCEDURE DIVISION USING LK-FORNAVN LK-EFTERNAVN LK-FULDT-NAVN.
+       MAIN-PROCEDURE.
+      * Nulstil indekser og buffer
+       MOVE 0 TO READ-INDEX
+       MOVE 0 TO WRITE-INDEX
+       MOVE SPACES TO OUTPUT-BUFFER
+       MOVE SPACE TO PREVIOUS-CHAR.
+
+      * Sammensaet fornavn og efternavn til fuldt-navn
+       STRING LK-FORNAVN DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              LK-EFTERNAVN DELIMITED BY SIZE
+              INTO LK-FULDT-NAVN.
+
+      * Fjern dobbelte mellemrum i fuldt-navn
+       PERFORM VARYING READ-INDEX FROM 1 BY 1
+        UNTIL READ-INDEX > LENGTH OF LK-FULDT-NAVN
+
+           MOVE LK-FULDT-NAVN(READ-INDEX:1) TO CURRENT-CHAR
+           IF CURRENT-CHAR = " " AND PREVIOUS-CHAR = " "
+               CONTINUE
+           ELSE
+               ADD 1 TO WRITE-INDEX
+               MOVE CURRENT-CHAR TO OUTPUT-BUFFER(WRITE-INDEX:1)
+           END-IF
+           MOVE CURRENT-CHAR TO PREVIOUS-CHAR
+       END-PERFORM.
+       MOVE OUTPUT-BUFFER TO LK-FULDT-NAVN.
+
+       GOBACK.
