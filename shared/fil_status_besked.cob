@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIL-STATUS-BESKED.
+
+      * Oversaetter en to-cifret FILE STATUS-kode (samme koder som
+      * 88-niveauerne i copybooks/FILSTATUS.cpy) til en kort,
+      * menneskelaeselig besked, saa fremtidige programmer kan kalde
+      * denne i stedet for at hardkode deres egen tekst pr. statuskode
+      * i hver DISPLAY "FEJL: ..." de skriver.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-STATUS-KODE      PIC XX.
+       01  LK-STATUS-BESKED    PIC X(40).
+
+       PROCEDURE DIVISION USING LK-STATUS-KODE LK-STATUS-BESKED.
+       MAIN-PROCEDURE.
+       EVALUATE LK-STATUS-KODE
+           WHEN "00"
+               MOVE "OK" TO LK-STATUS-BESKED
+           WHEN "10"
+               MOVE "slut paa fil" TO LK-STATUS-BESKED
+           WHEN "22"
+               MOVE "noeglen findes i forvejen" TO LK-STATUS-BESKED
+           WHEN "23"
+               MOVE "posten blev ikke fundet" TO LK-STATUS-BESKED
+           WHEN "35"
+               MOVE "filen findes ikke" TO LK-STATUS-BESKED
+           WHEN OTHER
+               MOVE "ukendt filstatus" TO LK-STATUS-BESKED
+       END-EVALUATE.
+
+       GOBACK.
