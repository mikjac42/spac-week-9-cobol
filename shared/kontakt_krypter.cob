@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KONTAKT-KRYPTER.
+
+      * Kryptering/dekryptering af KONTAKTINFO-felterne (TELEFON og
+      * EMAIL), saa den indekserede kundemaster og
+      * KundeoplysningerOut.txt ikke ligger med et telefonnummer eller
+      * en emailadresse i klartekst, som enhver med shell-adgang til
+      * datakataloget ellers kunne laese direkte. Dette er en
+      * forskydningskryptering over det udskriftbare ASCII-omraade
+      * (32-126) -- ikke en kryptografisk staerk algoritme -- valgt
+      * fordi den er reversibel byte-for-byte uden at kunne producere
+      * kontroltegn, der ville oedelaegge en LINE SEQUENTIAL-fil.
+      * Kaldes med LK-FUNKTION = "KRYP" for at kryptere LK-KLARTEKST
+      * ind i LK-KRYPTERET, eller "DEKR" for at dekryptere den anden
+      * vej; ellers kopieres feltet uaendret. LK-LAENGDE skal vaere det
+      * kaldende programs faktiske feltlaengde (8 for TELEFON, 50 for
+      * EMAIL) -- kun de foerste LK-LAENGDE byte af LK-KLARTEKST/
+      * LK-KRYPTERET bliver rort ved, saa et kortere felt end 50 byte
+      * (TELEFON) aldrig laeses eller skrives uden for sine egne
+      * graenser.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Fast forskydningsnoegle for skift-cifferet. Skift hertil hvis
+      * noeglen nogensinde skal roteres -- alle kryptede felter der
+      * allerede ligger paa disk skal saa genkrypteres med den nye
+      * noegle foerst.
+       01  WS-NOEGLE            PIC 9(3)    VALUE 047.
+
+       01  WS-INDEX             PIC 9(3)    VALUE 0.
+       01  WS-KLARTEGN          PIC X       VALUE SPACE.
+       01  WS-BYTE-VAERDI       PIC S9(5)   VALUE 0.
+       01  WS-FORSKUDT-VAERDI   PIC S9(5)   VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-FUNKTION          PIC X(4).
+       01  LK-LAENGDE           PIC 9(3).
+       01  LK-KLARTEKST         PIC X(50).
+       01  LK-KRYPTERET         PIC X(50).
+
+       PROCEDURE DIVISION USING LK-FUNKTION LK-LAENGDE
+           LK-KLARTEKST LK-KRYPTERET.
+       MAIN-PROCEDURE.
+           EVALUATE LK-FUNKTION
+               WHEN "KRYP"
+                   PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > LK-LAENGDE
+                       MOVE LK-KLARTEKST(WS-INDEX:1) TO WS-KLARTEGN
+                       COMPUTE WS-BYTE-VAERDI =
+                           FUNCTION ORD(WS-KLARTEGN) - 1
+                       IF WS-BYTE-VAERDI >= 32 AND WS-BYTE-VAERDI <= 126
+                           COMPUTE WS-FORSKUDT-VAERDI =
+                               FUNCTION MOD(WS-BYTE-VAERDI - 32 +
+                                   WS-NOEGLE, 95) + 32
+                           MOVE FUNCTION CHAR(WS-FORSKUDT-VAERDI + 1)
+                               TO LK-KRYPTERET(WS-INDEX:1)
+                       ELSE
+                           MOVE WS-KLARTEGN TO LK-KRYPTERET(WS-INDEX:1)
+                       END-IF
+                   END-PERFORM
+
+               WHEN "DEKR"
+                   PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > LK-LAENGDE
+                       MOVE LK-KRYPTERET(WS-INDEX:1) TO WS-KLARTEGN
+                       COMPUTE WS-BYTE-VAERDI =
+                           FUNCTION ORD(WS-KLARTEGN) - 1
+                       IF WS-BYTE-VAERDI >= 32 AND WS-BYTE-VAERDI <= 126
+                           COMPUTE WS-FORSKUDT-VAERDI =
+                               FUNCTION MOD(WS-BYTE-VAERDI - 32 -
+                                   WS-NOEGLE + 95, 95) + 32
+                           MOVE FUNCTION CHAR(WS-FORSKUDT-VAERDI + 1)
+                               TO LK-KLARTEKST(WS-INDEX:1)
+                       ELSE
+                           MOVE WS-KLARTEGN TO LK-KLARTEKST(WS-INDEX:1)
+                       END-IF
+                   END-PERFORM
+
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           GOBACK.
