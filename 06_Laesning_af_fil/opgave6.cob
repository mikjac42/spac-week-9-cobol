@@ -5,8 +5,45 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "files/Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Kundemasteren er en indekseret fil (se batch/kundeopl_genopbyg.cob
+      *    for genopbygning af masteren ud fra den flade tekstfil), så et
+      *    enkelt KUNDE-ID kan slås direkte op i stedet for en fuld scanning.
+           SELECT INPUT-FILE ASSIGN DYNAMIC WS-STI-KUNDEOPL-MASTER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Referencetabel over gyldige danske postnumre, brugt til at
+      *    validere POSTNR i PRINT-KUNDEINFO.
+           SELECT POSTNR-FIL ASSIGN TO "files/POSTNUMRE.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POSTNR-STATUS.
+
+           SELECT POSTNR-RAPPORT
+               ASSIGN TO "files/POSTNR-VALIDERINGSRAPPORT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAPPORT-STATUS.
+
+      *    Arbejdsfil til SORTER-KUNDER, som ordner kundemasteren efter
+      *    EFTERNAVN/FORNAVN foer udskriften koeres.
+           SELECT SORT-FIL ASSIGN TO "files/KUNDEOPL-SORT.TMP".
+
+           SELECT SORTED-FIL
+               ASSIGN TO "files/KUNDEOPL-SORTERET.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+      *    Faelles koerselslog for Opgave6/7/8, en linje pr. koersel.
+           SELECT AUDIT-LOG-FIL ASSIGN DYNAMIC WS-STI-AUDIT-LOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      *    Linjeprinter-formateret kopi af kundeoversigten, med
+      *    kontrolbyte i position 1, til den gamle printerkoe.
+           SELECT PRINT-FIL ASSIGN TO "files/KUNDE-PRINTFIL.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,8 +62,73 @@
            05 TELEFON         PIC X(8).
            05 EMAIL           PIC X(50).
 
+       FD  POSTNR-FIL.
+       01  POSTNR-POST.
+           05 PN-KODE          PIC X(4).
+           05 FILLER           PIC X(1).
+           05 PN-BY            PIC X(20).
+
+       FD  POSTNR-RAPPORT.
+       01  RAPPORT-RECORD.
+           05 RAPPORT-TEXT     PIC X(60).
+
+       FD  AUDIT-LOG-FIL.
+       01  AUDIT-LOG-RECORD    PIC X(80).
+
+      *    Printfil-layout, mainframe-stil: kontrolbyte i position 1
+      *    ( " "=enkelt linjeskift, "1"=ny side), derefter felterne i
+      *    faste positioner adskilt af FILLER-mellemrum.
+       FD  PRINT-FIL.
+       01  PRINT-RECORD.
+           05 PRINT-KONTROL     PIC X.
+               88  PRINT-NY-SIDE            VALUE "1".
+               88  PRINT-ENKELT-LINJESKIFT  VALUE " ".
+           05 PRINT-KUNDE-ID    PIC X(10).
+           05 FILLER            PIC X(2)    VALUE SPACES.
+           05 PRINT-NAVN        PIC X(41).
+           05 FILLER            PIC X(2)    VALUE SPACES.
+           05 PRINT-ADRESSE     PIC X(60).
+           05 FILLER            PIC X(2)    VALUE SPACES.
+           05 PRINT-TELEFON     PIC X(8).
+           05 FILLER            PIC X(2)    VALUE SPACES.
+           05 PRINT-EMAIL       PIC X(50).
+
+       SD  SORT-FIL.
+       01  SORT-RECORD.
+           05 SORT-KUNDE-ID    PIC X(10).
+           05 SORT-FORNAVN     PIC X(20).
+           05 SORT-EFTERNAVN   PIC X(20).
+           05 SORT-VEJNAVN     PIC X(30).
+           05 SORT-HUSNR       PIC X(5).
+           05 SORT-ETAGE       PIC X(5).
+           05 SORT-SIDE        PIC X(5).
+           05 SORT-BYNAVN      PIC X(20).
+           05 SORT-POSTNR      PIC X(4).
+           05 SORT-LANDE-KODE  PIC X(2).
+           05 SORT-TELEFON     PIC X(8).
+           05 SORT-EMAIL       PIC X(50).
+
+       FD  SORTED-FIL.
+       01  SORTED-RECORD.
+           05 SR-KUNDE-ID      PIC X(10).
+           05 SR-FORNAVN       PIC X(20).
+           05 SR-EFTERNAVN     PIC X(20).
+           05 SR-VEJNAVN       PIC X(30).
+           05 SR-HUSNR         PIC X(5).
+           05 SR-ETAGE         PIC X(5).
+           05 SR-SIDE          PIC X(5).
+           05 SR-BYNAVN        PIC X(20).
+           05 SR-POSTNR        PIC X(4).
+           05 SR-LANDE-KODE    PIC X(2).
+           05 SR-TELEFON       PIC X(8).
+           05 SR-EMAIL         PIC X(50).
+
 
        WORKING-STORAGE SECTION.
+      * Centrale filstier, delt med Opgave7/8 - se copybooks/FILSTIER.cpy.
+       01 FILSTIER.
+           COPY "copybooks/FILSTIER.cpy".
+
        01 KUNDEOPL.
            COPY "copybooks/KUNDEOPL.cpy".
 
@@ -40,77 +142,351 @@
        01  FULDT-NAVN      PIC X(41)   VALUE SPACES.
 
       * Indekser og midlertidige variabler til strengbehandling
-       01  READ-INDEX      PIC 9(2)    VALUE 0.
-       01  WRITE-INDEX     PIC 9(2)    VALUE 0.
-       01  CURRENT-CHAR    PIC X       VALUE SPACE.
-       01  PREVIOUS-CHAR   PIC X       VALUE SPACE.
-       01  OUTPUT-BUFFER   PIC X(100)  VALUE SPACES.
 
       * Midlertidige variabler til filhåndtering
        01  END-OF-FILE     PIC X       VALUE "N".
            88  EOF-REACHED             VALUE "Y".
            88  EOF-NOT-REACHED         VALUE "N".
 
+       01  WS-FILE-STATUS  PIC XX      VALUE "00".
+       01  WS-SORTED-STATUS PIC XX     VALUE "00".
+       01  WS-POSTNR-STATUS PIC XX     VALUE "00".
+       01  WS-RAPPORT-STATUS PIC XX    VALUE "00".
+       01  WS-AUDIT-STATUS  PIC XX     VALUE "00".
+       01  WS-PRINT-STATUS  PIC XX     VALUE "00".
+
+      * Faelles oversaettelse af FILE STATUS-koder til klartekst - se
+      * shared/fil_status_besked.cob.
+       01  WS-STATUS-BESKED PIC X(40)  VALUE SPACES.
+      * Bruges til at kalde den faelles afslutningshook - se
+      * shared/koersel_notifikation.cob.
+       01  WS-NOTIF-PROGRAM PIC X(20)  VALUE "OPGAVE6".
+       01  WS-NOTIF-STATUS  PIC X(4)   VALUE SPACES.
+
+      * Faelles koerselsID til sporbarhed paa tvaers af Opgave6/7/8 -
+      * se shared/koersel_id.cob. Opgave6 er foerste trin i kaeden og
+      * danner derfor et nyt ID; Opgave7/8 laeser det samme igen.
+       01  WS-ID-FUNKTION   PIC X(4)   VALUE "NY".
+       01  WS-KOERSEL-ID    PIC X(13)  VALUE SPACES.
+
+      * Arbejdsfelt til den sammensatte adresse i printfil-linjen
+       01  WS-PRINT-ADRESSE PIC X(60)  VALUE SPACES.
+
+      * Taeller til koerselsloggen
+       01  WS-KUNDE-TAELLER PIC 9(7)   VALUE 0.
+       01  WS-AUDIT-TIDSSTEMPEL PIC X(14) VALUE SPACES.
+
+      * Tabel over gyldige postnumre, indlaest en gang ved opstart
+       01  WS-POSTNR-ANTAL  PIC 9(3)   VALUE 0.
+       01  WS-POSTNR-FUNDET PIC X      VALUE "N".
+           88  POSTNR-ER-GYLDIGT       VALUE "Y".
+       01  POSTNR-TABEL.
+           05  POSTNR-ENTRY OCCURS 500 TIMES
+                             INDEXED BY PN-IDX
+                             PIC X(4) VALUE SPACES.
+
+      * Sidestyring til den paginerede kundeliste
+       01  WS-KOERSELS-DATO       PIC X(8)  VALUE SPACES.
+      * Koerselsdato i dansk visningsformat (DD-MM-AAAA) til sidehovedet
+       01  WS-KOERSELS-DATO-DK    PIC X(10) VALUE SPACES.
+       01  WS-SIDE-NUMMER         PIC 9(4)  VALUE 0.
+       01  WS-KUNDER-PAA-SIDE     PIC 9(2)  VALUE 0.
+       01  WS-MAX-KUNDER-PR-SIDE  PIC 9(2)  VALUE 5.
+
+      * Landekode-afhaengig validering af TELEFON
+       01  WS-TELEFON-LAENGDE      PIC 9(2)  VALUE 0.
+       01  WS-TELEFON-GYLDIG       PIC X     VALUE "Y".
+           88  TELEFON-ER-GYLDIG             VALUE "Y".
+
+      * Laengder til CALL "KONTAKT-KRYPTER" - se
+      * shared/kontakt_krypter.cob. TELEFON/EMAIL ligger krypteret paa
+      * masteren og dermed ogsaa i den sorterede arbejdsfil, saa de
+      * skal dekrypteres i KUNDEOPL, foer der valideres, vises eller
+      * skrives til printfilen.
+       01  WS-LAENGDE-TELEFON      PIC 9(3)  VALUE 8.
+       01  WS-LAENGDE-EMAIL        PIC 9(3)  VALUE 50.
+       01  WS-KRYPT-FUNKTION       PIC X(4)  VALUE SPACES.
+       01  WS-TELEFON-KLAR         PIC X(8)  VALUE SPACES.
+       01  WS-EMAIL-KLAR           PIC X(50) VALUE SPACES.
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-       OPEN INPUT INPUT-FILE.
+       PERFORM BYG-FILSTIER.
+       CALL "KOERSEL-ID" USING WS-ID-FUNKTION WS-KOERSEL-ID.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-KOERSELS-DATO.
+       STRING WS-KOERSELS-DATO(7:2) "-" WS-KOERSELS-DATO(5:2) "-"
+           WS-KOERSELS-DATO(1:4) INTO WS-KOERSELS-DATO-DK.
+       PERFORM INDLAES-POSTNUMRE.
+       PERFORM SORTER-KUNDER.
+       OPEN OUTPUT POSTNR-RAPPORT.
+       IF WS-RAPPORT-STATUS NOT = "00"
+           CALL "FIL-STATUS-BESKED" USING WS-RAPPORT-STATUS
+               WS-STATUS-BESKED
+           DISPLAY "FEJL: Kan ikke aabne valideringsrapporten, status="
+               WS-RAPPORT-STATUS " (" FUNCTION TRIM(WS-STATUS-BESKED)
+               ")"
+           MOVE "FEJL" TO WS-NOTIF-STATUS
+           CALL "KOERSEL-NOTIFIKATION" USING WS-NOTIF-PROGRAM
+               WS-NOTIF-STATUS WS-KUNDE-TAELLER
+           STOP RUN
+       END-IF.
+       MOVE SPACES TO RAPPORT-TEXT.
+       STRING "KOERSEL-ID: " WS-KOERSEL-ID INTO RAPPORT-TEXT.
+       WRITE RAPPORT-RECORD.
+       OPEN INPUT SORTED-FIL.
+       IF WS-SORTED-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne sorteret kundefil, status="
+               WS-SORTED-STATUS
+           MOVE "FEJL" TO WS-NOTIF-STATUS
+           CALL "KOERSEL-NOTIFIKATION" USING WS-NOTIF-PROGRAM
+               WS-NOTIF-STATUS WS-KUNDE-TAELLER
+           STOP RUN
+       END-IF.
+       OPEN OUTPUT PRINT-FIL.
+       IF WS-PRINT-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne files/KUNDE-PRINTFIL.txt,"
+               " status=" WS-PRINT-STATUS
+           MOVE "FEJL" TO WS-NOTIF-STATUS
+           CALL "KOERSEL-NOTIFIKATION" USING WS-NOTIF-PROGRAM
+               WS-NOTIF-STATUS WS-KUNDE-TAELLER
+           STOP RUN
+       END-IF.
        PERFORM UNTIL EOF-REACHED
-           READ INPUT-FILE INTO INPUT-RECORD
+           READ SORTED-FIL INTO INPUT-RECORD
                AT END
                    SET EOF-REACHED TO TRUE
                NOT AT END
+                   ADD 1 TO WS-KUNDE-TAELLER
                    MOVE INPUT-RECORD TO KUNDEOPL
+                   PERFORM DEKRYPTER-KONTAKTOPL
                    PERFORM SAMMENSAET-FULDT-NAVN
+                   PERFORM VALIDER-POSTNR
                    PERFORM PRINT-KUNDEINFO
            END-READ
        END-PERFORM.
-       CLOSE INPUT-FILE.
+       IF WS-SIDE-NUMMER > 0
+           PERFORM SKRIV-SIDEFOD
+       END-IF.
+       PERFORM SKRIV-AUDIT-LOG.
+       CLOSE SORTED-FIL.
+       CLOSE POSTNR-RAPPORT.
+       CLOSE PRINT-FIL.
+       MOVE "OK" TO WS-NOTIF-STATUS
+       CALL "KOERSEL-NOTIFIKATION" USING WS-NOTIF-PROGRAM
+           WS-NOTIF-STATUS WS-KUNDE-TAELLER.
        STOP RUN.
-       
-       SAMMENSAET-FULDT-NAVN.
-      * Nulstil indekser og buffer
-       MOVE 0 TO READ-INDEX
-       MOVE 0 TO WRITE-INDEX
-       MOVE SPACES TO OUTPUT-BUFFER
-       MOVE SPACE TO PREVIOUS-CHAR.
-
-      * Sammensæt fornavn og efternavn til fuldt-navn
-       STRING FORNAVN IN KUNDEOPL DELIMITED BY SIZE
-              " " DELIMITED BY SIZE
-              EFTERNAVN IN KUNDEOPL DELIMITED BY SIZE
-              INTO FULDT-NAVN.
-
-      * Fjern dobbelte mellemrum i fuldt-navn
-       PERFORM VARYING READ-INDEX FROM 1 BY 1
-        UNTIL READ-INDEX > LENGTH OF FULDT-NAVN
-       
-           MOVE FULDT-NAVN(READ-INDEX:1) TO CURRENT-CHAR
-           IF CURRENT-CHAR = " " AND PREVIOUS-CHAR = " "
-               CONTINUE
-           ELSE
-               ADD 1 TO WRITE-INDEX
-               MOVE CURRENT-CHAR TO OUTPUT-BUFFER(WRITE-INDEX:1)
-               
+
+       SORTER-KUNDER.
+      * Sorter kundemasteren efter EFTERNAVN, FORNAVN foer udskriften
+      * koeres, saa personalet kan finde et navn i den udskrevne liste.
+       SORT SORT-FIL
+           ON ASCENDING KEY SORT-EFTERNAVN SORT-FORNAVN
+           USING INPUT-FILE
+           GIVING SORTED-FIL.
+
+       INDLAES-POSTNUMRE.
+      * Indlaes referencetabellen over gyldige postnumre i hukommelsen.
+       OPEN INPUT POSTNR-FIL.
+       IF WS-POSTNR-STATUS = "00"
+           PERFORM UNTIL WS-POSTNR-STATUS NOT = "00"
+               READ POSTNR-FIL INTO POSTNR-POST
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-POSTNR-ANTAL
+                       MOVE PN-KODE TO
+                           POSTNR-ENTRY(WS-POSTNR-ANTAL)
+               END-READ
+           END-PERFORM
+           CLOSE POSTNR-FIL
+       ELSE
+           DISPLAY "ADVARSEL: Kan ikke indlaese postnumre, status="
+               WS-POSTNR-STATUS
+       END-IF.
+
+       VALIDER-TELEFON.
+      * Danske numre skal vaere 8 cifre; for andre lande kender vi
+      * ikke det praecise format, men kan flage aabenlyst forkerte
+      * laengder (for kort til at vaere et rigtigt nummer).
+       MOVE 0 TO WS-TELEFON-LAENGDE
+       INSPECT WS-TELEFON-KLAR TALLYING WS-TELEFON-LAENGDE
+           FOR CHARACTERS BEFORE INITIAL SPACE
+       SET TELEFON-ER-GYLDIG TO TRUE
+       IF LANDE-KODE IN KUNDEOPL = "DK" OR
+               LANDE-KODE IN KUNDEOPL = SPACES
+           IF WS-TELEFON-KLAR NOT NUMERIC
+                   OR WS-TELEFON-LAENGDE NOT = 8
+               MOVE "N" TO WS-TELEFON-GYLDIG
            END-IF
-           MOVE CURRENT-CHAR TO PREVIOUS-CHAR
-       END-PERFORM.
+       ELSE
+           IF WS-TELEFON-LAENGDE < 4
+               MOVE "N" TO WS-TELEFON-GYLDIG
+           END-IF
+       END-IF.
 
-       MOVE OUTPUT-BUFFER TO FULDT-NAVN.
+       VALIDER-POSTNR.
+      * Sla POSTNR op i referencetabellen og rapporter ugyldige koder.
+       SET WS-POSTNR-FUNDET TO "N"
+       SET PN-IDX TO 1
+       SEARCH POSTNR-ENTRY
+           AT END
+               SET WS-POSTNR-FUNDET TO "N"
+           WHEN POSTNR-ENTRY(PN-IDX) = POSTNR IN KUNDEOPL
+               SET WS-POSTNR-FUNDET TO "Y"
+       END-SEARCH
+       IF NOT POSTNR-ER-GYLDIGT
+           DISPLAY "ADVARSEL: Ugyldigt postnummer " POSTNR IN KUNDEOPL
+               " for KUNDE-ID " KUNDE-ID IN KUNDEOPL
+           MOVE SPACES TO RAPPORT-TEXT
+           STRING "UGYLDIGT POSTNR=" POSTNR IN KUNDEOPL
+               " KUNDE-ID=" KUNDE-ID IN KUNDEOPL
+               INTO RAPPORT-TEXT
+           WRITE RAPPORT-RECORD
+       END-IF.
+       
+       DEKRYPTER-KONTAKTOPL.
+      * TELEFON/EMAIL ligger krypteret i den indekserede master (se
+      * batch/kundeopl_genopbyg.cob) og foelger derfor krypteret med
+      * gennem SORTER-KUNDER og ind i INPUT-RECORD. TELEFON/EMAIL IN
+      * KUNDEOPL forbliver krypteret - kun masteren (og dens afledte
+      * SORT-arbejdsfiler) skal vaere krypteret at rest. Klartekst
+      * laegges i WS-TELEFON-KLAR/WS-EMAIL-KLAR og bruges baade til
+      * validering/skaermvisning i PRINT-KUNDEINFO og til den
+      * menneskelaesbare linjeprinterkopi i SKRIV-PRINTFIL-LINJE.
+       MOVE "DEKR" TO WS-KRYPT-FUNKTION
+       CALL "KONTAKT-KRYPTER" USING WS-KRYPT-FUNKTION
+           WS-LAENGDE-TELEFON WS-TELEFON-KLAR
+           TELEFON IN KUNDEOPL
+       CALL "KONTAKT-KRYPTER" USING WS-KRYPT-FUNKTION
+           WS-LAENGDE-EMAIL WS-EMAIL-KLAR
+           EMAIL IN KUNDEOPL.
+
+       SAMMENSAET-FULDT-NAVN.
+      * Navnesammensaetningen er faelles for Opgave6/7/8 og
+      * kunde_opslag.cob, og ligger derfor i det callede underprogram
+      * shared/kunde_navn_format.cob i stedet for at vaere kopieret ind.
+       CALL "KUNDE-NAVN-FORMAT" USING FORNAVN IN KUNDEOPL
+           EFTERNAVN IN KUNDEOPL FULDT-NAVN.
 
        PRINT-KUNDEINFO.
-      * Print kundeinformation
+      * Print kundeinformation, sidedelt med sidehoved for hver
+      * WS-MAX-KUNDER-PR-SIDE kunder.
+       PERFORM KONTROLLER-SIDESKIFT.
        DISPLAY "-----------------------------".
        DISPLAY "Kunde ID   : " KUNDE-ID IN KUNDEOPL.
        DISPLAY "Navn       : " FULDT-NAVN.
-       DISPLAY "Adresse    : " 
-           FUNCTION TRIM(VEJNAVN IN KUNDEOPL) " "
-           FUNCTION TRIM(HUSNR IN KUNDEOPL) ", "
-           FUNCTION TRIM(ETAGE IN KUNDEOPL) ", "
-           FUNCTION TRIM(SIDE IN KUNDEOPL) ", "
-           FUNCTION TRIM(POSTNR IN KUNDEOPL) " "
-           FUNCTION TRIM(BYNAVN IN KUNDEOPL) ", "
-           FUNCTION TRIM(LANDE-KODE IN KUNDEOPL).
-       DISPLAY "Telefon    : " TELEFON IN KUNDEOPL.
-       DISPLAY "Email      : " EMAIL IN KUNDEOPL.
+      * Danske adresser har etage/side ("2. tv"), udenlandske ikke -
+      * gren derfor paa LANDE-KODE i stedet for altid at vise dem.
+       IF LANDE-KODE IN KUNDEOPL = "DK" OR
+               LANDE-KODE IN KUNDEOPL = SPACES
+           DISPLAY "Adresse    : "
+               FUNCTION TRIM(VEJNAVN IN KUNDEOPL) " "
+               FUNCTION TRIM(HUSNR IN KUNDEOPL) ", "
+               FUNCTION TRIM(ETAGE IN KUNDEOPL) ", "
+               FUNCTION TRIM(SIDE IN KUNDEOPL) ", "
+               FUNCTION TRIM(POSTNR IN KUNDEOPL) " "
+               FUNCTION TRIM(BYNAVN IN KUNDEOPL) ", "
+               FUNCTION TRIM(LANDE-KODE IN KUNDEOPL)
+       ELSE
+           DISPLAY "Adresse    : "
+               FUNCTION TRIM(VEJNAVN IN KUNDEOPL) " "
+               FUNCTION TRIM(HUSNR IN KUNDEOPL) ", "
+               FUNCTION TRIM(BYNAVN IN KUNDEOPL) " "
+               FUNCTION TRIM(POSTNR IN KUNDEOPL) ", "
+               FUNCTION TRIM(LANDE-KODE IN KUNDEOPL)
+       END-IF.
+       PERFORM VALIDER-TELEFON.
+       IF TELEFON-ER-GYLDIG
+           DISPLAY "Telefon    : " WS-TELEFON-KLAR
+       ELSE
+           DISPLAY "Telefon    : " WS-TELEFON-KLAR
+               " (UGYLDIGT TELEFONNUMMER)"
+       END-IF.
+       DISPLAY "Email      : " WS-EMAIL-KLAR.
        DISPLAY "-----------------------------".
+       PERFORM SKRIV-PRINTFIL-LINJE.
+       ADD 1 TO WS-KUNDER-PAA-SIDE.
+
+       KONTROLLER-SIDESKIFT.
+      * Skriv et nyt sidehoved foer den foerste kunde og igen, naar
+      * den aktuelle side er fyldt op.
+       IF WS-SIDE-NUMMER = 0
+               OR WS-KUNDER-PAA-SIDE >= WS-MAX-KUNDER-PR-SIDE
+           PERFORM SKRIV-SIDEHOVED
+       END-IF.
+
+       SKRIV-SIDEHOVED.
+       ADD 1 TO WS-SIDE-NUMMER.
+       MOVE 0 TO WS-KUNDER-PAA-SIDE.
+       DISPLAY " ".
+       DISPLAY "=============================================".
+       DISPLAY "KUNDEOVERSIGT   Koerselsdato: " WS-KOERSELS-DATO-DK
+           "   Side: " WS-SIDE-NUMMER.
+       DISPLAY "Koersel-ID: " FUNCTION TRIM(WS-KOERSEL-ID).
+       DISPLAY "=============================================".
+
+       SKRIV-PRINTFIL-LINJE.
+      * Skriv samme kunde til linjeprinter-kopien, med kontrolbyte "1"
+      * for den foerste kunde paa en side (ny side hos den gamle
+      * printer) og " " (enkelt linjeskift) for de oevrige.
+       MOVE SPACES TO PRINT-RECORD
+       MOVE SPACES TO WS-PRINT-ADRESSE
+       IF LANDE-KODE IN KUNDEOPL = "DK" OR
+               LANDE-KODE IN KUNDEOPL = SPACES
+           STRING FUNCTION TRIM(VEJNAVN IN KUNDEOPL) " "
+               FUNCTION TRIM(HUSNR IN KUNDEOPL) ", "
+               FUNCTION TRIM(ETAGE IN KUNDEOPL) ", "
+               FUNCTION TRIM(SIDE IN KUNDEOPL) ", "
+               FUNCTION TRIM(POSTNR IN KUNDEOPL) " "
+               FUNCTION TRIM(BYNAVN IN KUNDEOPL)
+               INTO WS-PRINT-ADRESSE
+       ELSE
+           STRING FUNCTION TRIM(VEJNAVN IN KUNDEOPL) " "
+               FUNCTION TRIM(HUSNR IN KUNDEOPL) ", "
+               FUNCTION TRIM(BYNAVN IN KUNDEOPL) " "
+               FUNCTION TRIM(POSTNR IN KUNDEOPL)
+               INTO WS-PRINT-ADRESSE
+       END-IF
+       IF WS-KUNDER-PAA-SIDE = 0
+           SET PRINT-NY-SIDE TO TRUE
+       ELSE
+           SET PRINT-ENKELT-LINJESKIFT TO TRUE
+       END-IF
+       MOVE KUNDE-ID IN KUNDEOPL TO PRINT-KUNDE-ID
+       MOVE FULDT-NAVN TO PRINT-NAVN
+       MOVE WS-PRINT-ADRESSE TO PRINT-ADRESSE
+       MOVE WS-TELEFON-KLAR TO PRINT-TELEFON
+       MOVE WS-EMAIL-KLAR TO PRINT-EMAIL
+       WRITE PRINT-RECORD.
+
+       SKRIV-SIDEFOD.
+       DISPLAY "=============================================".
+       DISPLAY "Slut paa liste - antal sider: " WS-SIDE-NUMMER.
+       DISPLAY "=============================================".
+
+       SKRIV-AUDIT-LOG.
+      * Tilfoej en linje til den faelles koerselslog med programnavn,
+      * tidsstempel og antal behandlede kunder, saa man efterfoelgende
+      * kan se om og hvornaar koerslen fandt sted.
+       MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIDSSTEMPEL
+       OPEN EXTEND AUDIT-LOG-FIL
+       IF WS-AUDIT-STATUS = "35"
+           OPEN OUTPUT AUDIT-LOG-FIL
+       END-IF
+       IF WS-AUDIT-STATUS NOT = "00"
+           DISPLAY "ADVARSEL: Kan ikke skrive til revisionslog, status="
+               WS-AUDIT-STATUS
+       ELSE
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING
+               "OPGAVE6 " WS-AUDIT-TIDSSTEMPEL
+               " KUNDER-LAEST=" WS-KUNDE-TAELLER
+               " KOERSEL-ID=" WS-KOERSEL-ID
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FIL
+       END-IF.
+
+      * BYG-FILSTIER er delt med Opgave7/8 - se copybooks/BYGSTIER.cpy.
+           COPY "copybooks/BYGSTIER.cpy".
