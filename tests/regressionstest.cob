@@ -0,0 +1,218 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGRESSIONSTEST.
+
+      * Golden-fil regressionstest for batch-koerslerne. Stiller kendte
+      * inputfiler op i _tests_bin/ (fixtures fra tests/fixtures/),
+      * koerer hvert program derfra, og sammenligner det faktiske
+      * resultat mod en golden-kopi i tests/golden/. Findes der ingen
+      * golden-kopi endnu for en given outputfil, gemmes det aktuelle
+      * resultat som den nye golden-kopi i stedet for at fejle, saa
+      * foerste koersel etablerer facit og senere koersler kan flages
+      * hvis noget driver. Koeres som "tests/regressionstest" fra
+      * repositoriets rod, ligesom batch/dagligt_koersel.
+      *
+      * MOVIE-TOP-REPORT og MOVIE-FILTER-REPORT laeser kun linjeseks-
+      * entielle filer og kan derfor koeres og verificeres direkte her.
+      * Opgave6/7/8-kaeden og MOVIE-LOOKUP bruger begge en indekseret
+      * masterfil, saa de er skrevet paa samme maade, men kraever et
+      * COBOL-runtime med understoettelse for ORGANIZATION INDEXED for
+      * rent faktisk at koere.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-KOMMANDO             PIC X(200) VALUE SPACES.
+       01  WS-GOLDEN-FIL           PIC X(80)  VALUE SPACES.
+       01  WS-AKTUEL-FIL           PIC X(80)  VALUE SPACES.
+       01  WS-FEJL-TAELLER         PIC 9(3)   VALUE 0.
+       01  WS-NY-GOLDEN-TAELLER    PIC 9(3)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM FORBERED-TESTOMRAADE
+           PERFORM KOER-MOVIE-TOP-REPORT
+           PERFORM KOER-MOVIE-FILTER-REPORT
+           PERFORM KOER-OPGAVE-KAEDE
+           PERFORM KOER-MOVIE-LOOKUP
+           PERFORM VIS-RESULTAT
+           STOP RUN.
+
+      * Lægger fixtures fra tests/fixtures/ ind i et rent arbejds-
+      * katalog, saa en koersel aldrig rører de rigtige datafiler
+      * under files/.
+       FORBERED-TESTOMRAADE.
+           DISPLAY "REGRESSIONSTEST: forbereder testomraade."
+           MOVE "rm -rf _tests_bin && mkdir -p _tests_bin/files"
+               TO WS-KOMMANDO
+           CALL "SYSTEM" USING WS-KOMMANDO
+
+           MOVE "cp tests/fixtures/movies_dataset.csv "
+               & "tests/fixtures/movie_report_params.txt "
+               & "tests/fixtures/movie_filter_params.txt "
+               & "tests/fixtures/movie_id.txt _tests_bin/"
+               TO WS-KOMMANDO
+           CALL "SYSTEM" USING WS-KOMMANDO
+
+           MOVE "cp tests/fixtures/Kundeoplysninger.txt "
+               & "tests/fixtures/KontoOpl.txt _tests_bin/files/"
+               TO WS-KOMMANDO
+           CALL "SYSTEM" USING WS-KOMMANDO
+
+           MOVE "cp files/POSTNUMRE.txt files/KONTOTYPER.txt "
+               & "_tests_bin/files/" TO WS-KOMMANDO
+           CALL "SYSTEM" USING WS-KOMMANDO.
+
+      * MOVIE-TOP-REPORT laeser kun movies_dataset.csv og
+      * movie_report_params.txt, saa den kan koeres og sammenlignes
+      * uden om den indekserede master.
+       KOER-MOVIE-TOP-REPORT.
+           MOVE "cd _tests_bin && ../rest_api/movie_top_report"
+               TO WS-KOMMANDO
+           CALL "SYSTEM" USING WS-KOMMANDO
+           IF RETURN-CODE NOT = 0
+               DISPLAY "REGRESSIONSTEST: MOVIE-TOP-REPORT kunne ikke "
+                   & "koeres, kode=" RETURN-CODE
+               ADD 1 TO WS-FEJL-TAELLER
+           ELSE
+               MOVE "tests/golden/movie_top_report.json"
+                   TO WS-GOLDEN-FIL
+               MOVE "_tests_bin/movie_top_report.json"
+                   TO WS-AKTUEL-FIL
+               PERFORM SAMMENLIGN-MED-GOLDEN
+           END-IF.
+
+       KOER-MOVIE-FILTER-REPORT.
+           MOVE "cd _tests_bin && ../rest_api/movie_filter_report"
+               TO WS-KOMMANDO
+           CALL "SYSTEM" USING WS-KOMMANDO
+           IF RETURN-CODE NOT = 0
+               DISPLAY "REGRESSIONSTEST: MOVIE-FILTER-REPORT kunne "
+                   & "ikke koeres, kode=" RETURN-CODE
+               ADD 1 TO WS-FEJL-TAELLER
+           ELSE
+               MOVE "tests/golden/movie_filter_report.json"
+                   TO WS-GOLDEN-FIL
+               MOVE "_tests_bin/movie_filter_report.json"
+                   TO WS-AKTUEL-FIL
+               PERFORM SAMMENLIGN-MED-GOLDEN
+           END-IF.
+
+      * Genopbygger masteren fra den flade fixture og koerer Opgave6,
+      * Opgave7 og Opgave8 i raekkefoelge, samme raekkefoelge som
+      * batch/dagligt_koersel. Standser kaeden ved foerste fejlende
+      * trin, ligesom dagligt_koersel goer, i stedet for at koere
+      * videre paa et trin der aldrig fik sit input.
+       KOER-OPGAVE-KAEDE.
+           MOVE "cd _tests_bin && ../batch/kundeopl_genopbyg"
+               TO WS-KOMMANDO
+           CALL "SYSTEM" USING WS-KOMMANDO
+           IF RETURN-CODE NOT = 0
+               DISPLAY "REGRESSIONSTEST: KUNDEOPL-GENOPBYG kunne ikke "
+                   & "koeres, kode=" RETURN-CODE
+               ADD 1 TO WS-FEJL-TAELLER
+           ELSE
+               MOVE "cd _tests_bin && ../06_Laesning_af_fil/opgave6"
+                   TO WS-KOMMANDO
+               CALL "SYSTEM" USING WS-KOMMANDO
+               IF RETURN-CODE NOT = 0
+                   DISPLAY "REGRESSIONSTEST: Opgave6 kunne ikke "
+                       & "koeres, kode=" RETURN-CODE
+                   ADD 1 TO WS-FEJL-TAELLER
+               ELSE
+                   PERFORM KOER-OPGAVE7-OG-8
+               END-IF
+           END-IF.
+
+       KOER-OPGAVE7-OG-8.
+           MOVE "cd _tests_bin && ../07_Skrivning_i_fil/opgave7"
+               TO WS-KOMMANDO
+           CALL "SYSTEM" USING WS-KOMMANDO
+           IF RETURN-CODE NOT = 0
+               DISPLAY "REGRESSIONSTEST: Opgave7 kunne ikke koeres, "
+                   & "kode=" RETURN-CODE
+               ADD 1 TO WS-FEJL-TAELLER
+           ELSE
+               MOVE "tests/golden/KundeoplysningerOut.txt"
+                   TO WS-GOLDEN-FIL
+               MOVE "_tests_bin/files/KundeoplysningerOut.txt"
+                   TO WS-AKTUEL-FIL
+               PERFORM SAMMENLIGN-MED-GOLDEN
+
+               MOVE "cd _tests_bin && ../08_Flere_filer/opgave8"
+                   TO WS-KOMMANDO
+               CALL "SYSTEM" USING WS-KOMMANDO
+               IF RETURN-CODE NOT = 0
+                   DISPLAY "REGRESSIONSTEST: Opgave8 kunne ikke "
+                       & "koeres, kode=" RETURN-CODE
+                   ADD 1 TO WS-FEJL-TAELLER
+               ELSE
+                   MOVE "tests/golden/KUNDEKONTO.txt" TO WS-GOLDEN-FIL
+                   MOVE "_tests_bin/files/KUNDEKONTO.txt"
+                       TO WS-AKTUEL-FIL
+                   PERFORM SAMMENLIGN-MED-GOLDEN
+               END-IF
+           END-IF.
+
+       KOER-MOVIE-LOOKUP.
+           MOVE "cd _tests_bin && ../rest_api/movie_lookup"
+               TO WS-KOMMANDO
+           CALL "SYSTEM" USING WS-KOMMANDO
+           IF RETURN-CODE NOT = 0
+               DISPLAY "REGRESSIONSTEST: MOVIE-LOOKUP kunne ikke "
+                   & "koeres, kode=" RETURN-CODE
+               ADD 1 TO WS-FEJL-TAELLER
+           ELSE
+               MOVE "tests/golden/movie_result.json" TO WS-GOLDEN-FIL
+               MOVE "_tests_bin/movie_result.json" TO WS-AKTUEL-FIL
+               PERFORM SAMMENLIGN-MED-GOLDEN
+           END-IF.
+
+      * Delt sammenligningsparagraf: WS-GOLDEN-FIL og WS-AKTUEL-FIL
+      * saettes af den kaldende paragraf foer PERFORM. Mangler golden-
+      * filen, bliver det aktuelle resultat gemt som den nye golden-
+      * kopi i stedet for at give en fejl -- foerste koersel etablerer
+      * facit for senere koersler.
+       SAMMENLIGN-MED-GOLDEN.
+           MOVE SPACES TO WS-KOMMANDO
+           STRING "test -f " FUNCTION TRIM(WS-GOLDEN-FIL)
+               DELIMITED BY SIZE INTO WS-KOMMANDO
+           CALL "SYSTEM" USING WS-KOMMANDO
+           IF RETURN-CODE NOT = 0
+               MOVE SPACES TO WS-KOMMANDO
+               STRING "mkdir -p tests/golden && cp "
+                   FUNCTION TRIM(WS-AKTUEL-FIL)
+                   " " FUNCTION TRIM(WS-GOLDEN-FIL)
+                   DELIMITED BY SIZE INTO WS-KOMMANDO
+               CALL "SYSTEM" USING WS-KOMMANDO
+               DISPLAY "REGRESSIONSTEST: ingen golden-fil endnu for "
+                   FUNCTION TRIM(WS-GOLDEN-FIL)
+                   ", gemmer nuvaerende resultat."
+               ADD 1 TO WS-NY-GOLDEN-TAELLER
+           ELSE
+               MOVE SPACES TO WS-KOMMANDO
+               STRING "cmp -s " FUNCTION TRIM(WS-GOLDEN-FIL)
+                   " " FUNCTION TRIM(WS-AKTUEL-FIL)
+                   DELIMITED BY SIZE INTO WS-KOMMANDO
+               CALL "SYSTEM" USING WS-KOMMANDO
+               IF RETURN-CODE NOT = 0
+                   DISPLAY "REGRESSIONSTEST: AFVIGELSE - "
+                       FUNCTION TRIM(WS-AKTUEL-FIL) " matcher ikke "
+                       FUNCTION TRIM(WS-GOLDEN-FIL)
+                   ADD 1 TO WS-FEJL-TAELLER
+               ELSE
+                   DISPLAY "REGRESSIONSTEST: OK - "
+                       FUNCTION TRIM(WS-AKTUEL-FIL)
+               END-IF
+           END-IF.
+
+       VIS-RESULTAT.
+           DISPLAY "REGRESSIONSTEST: " WS-NY-GOLDEN-TAELLER
+               " ny(e) golden-fil(er) etableret."
+           IF WS-FEJL-TAELLER = 0
+               DISPLAY "REGRESSIONSTEST: alle koerbare tjek OK."
+           ELSE
+               DISPLAY "REGRESSIONSTEST: " WS-FEJL-TAELLER
+                   " tjek fejlede."
+               MOVE 1 TO RETURN-CODE
+           END-IF.
