@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVIE-FILTER-REPORT.
+
+      *> Scans movies_dataset.csv and writes out every row matching a
+      *> given original-language code and/or a year prefix of the
+      *> release date. Filters come from movie_filter_params.txt:
+      *> line 1 is the language code (blank or ALL to skip that
+      *> filter), line 2 is a 4-digit year (blank or ALL to skip that
+      *> filter). Leaving both blank reports every parseable row.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES-FILE
+               ASSIGN DYNAMIC WS-STI-MOVIES-DATASET
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT PARAM-FILE
+               ASSIGN TO "movie_filter_params.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
+
+           SELECT PARSE-ERROR-FILE
+               ASSIGN TO "files/movie_parse_errors.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARSE-ERROR-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "movie_filter_report.json"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES-FILE.
+       01  MOVIE-RECORD            PIC X(2000).
+
+       FD  PARAM-FILE.
+       01  PARAM-RECORD            PIC X(80).
+
+       FD  PARSE-ERROR-FILE.
+       01  PARSE-ERROR-RECORD      PIC X(2000).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD           PIC X(2000).
+
+       WORKING-STORAGE SECTION.
+      *> Base directory the dataset files live under - see
+      *> copybooks/MOVIEDIR.cpy.
+           COPY "copybooks/MOVIEDIR.cpy".
+      *> Standard status field/88-condition shape shared shop-wide
+           COPY "copybooks/FILSTATUS.cpy"
+               REPLACING STATUS-FIELD BY WS-FILE-STATUS.
+           COPY "copybooks/FILSTATUS.cpy"
+               REPLACING STATUS-FIELD BY WS-PARAM-STATUS.
+           COPY "copybooks/FILSTATUS.cpy"
+               REPLACING STATUS-FIELD BY WS-PARSE-ERROR-STATUS.
+           COPY "copybooks/FILSTATUS.cpy"
+               REPLACING STATUS-FIELD BY WS-REPORT-STATUS.
+       01  WS-EOF                  PIC X     VALUE 'N'.
+       01  WS-HEADER-READ          PIC X     VALUE 'N'.
+
+      *> The two filters this report can apply; either can be left
+      *> off to report on every row for that criterion
+       01  WS-FILTER-LANG          PIC X(10) VALUE SPACES.
+       01  WS-FILTER-LANG-ON       PIC X     VALUE 'N'.
+           88  FILTER-LANG-ACTIVE            VALUE 'Y'.
+       01  WS-FILTER-YEAR          PIC X(4)  VALUE SPACES.
+       01  WS-FILTER-YEAR-ON       PIC X     VALUE 'N'.
+           88  FILTER-YEAR-ACTIVE            VALUE 'Y'.
+
+       01  WS-ROW-MATCHES          PIC X     VALUE 'N'.
+           88  ROW-MATCHES-FILTER            VALUE 'Y'.
+       01  WS-MATCH-COUNT          PIC 9(7)  VALUE 0.
+
+      *> CSV-FIELD-POINTERS, MOVIE-DATA, WS-ROW-VALID/ROW-IS-VALID,
+      *> WS-CURRENT-ID, WS-PARSE-ERROR-COUNT, WS-LENGTH and WS-POS are
+      *> shared with MOVIE-LOOKUP and MOVIE-TOP-REPORT via this
+      *> copybook
+           COPY "copybooks/MOVIEWS.cpy".
+
+       01  JSON-OUTPUT             PIC X(2000).
+       01  WS-ESCAPED-TITLE        PIC X(1000).
+       01  WS-ESCAPED-OVERVIEW     PIC X(2000).
+       01  WS-ESCAPED-GENRE        PIC X(400).
+
+       PROCEDURE DIVISION.
+       *> Main program logic: read the filter parameters, then scan
+       *> movies_dataset.csv once, writing every matching row to the
+       *> report file as it's found
+       MAIN-PROCEDURE.
+           PERFORM BUILD-MOVIE-PATHS
+           PERFORM READ-PARAMETERS
+           OPEN OUTPUT PARSE-ERROR-FILE
+           OPEN OUTPUT REPORT-FILE
+           IF STATUS-FIELD-OK OF WS-REPORT-STATUS
+               OPEN INPUT MOVIES-FILE
+               IF STATUS-FIELD-OK OF WS-FILE-STATUS
+                   PERFORM UNTIL WS-EOF = 'Y'
+                       READ MOVIES-FILE INTO MOVIE-RECORD
+                           AT END
+                               MOVE 'Y' TO WS-EOF
+                           NOT AT END
+                               IF WS-HEADER-READ = 'N'
+                                   MOVE 'Y' TO WS-HEADER-READ
+                               ELSE
+                                   PERFORM PARSE-CSV-LINE
+                                   IF ROW-IS-VALID
+                                       PERFORM CHECK-ROW-AGAINST-FILTERS
+                                       IF ROW-MATCHES-FILTER
+                                           PERFORM BUILD-JSON-RESPONSE
+                                           PERFORM WRITE-REPORT-LINE
+                                       END-IF
+                                   END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE MOVIES-FILE
+               END-IF
+               CLOSE REPORT-FILE
+           END-IF
+           IF STATUS-FIELD-OK OF WS-PARSE-ERROR-STATUS
+               CLOSE PARSE-ERROR-FILE
+           END-IF
+           STOP RUN.
+
+      *> Line 1 of movie_filter_params.txt is the language code, line
+      *> 2 is the year; either left blank or set to ALL turns that
+      *> filter off
+       READ-PARAMETERS.
+           OPEN INPUT PARAM-FILE
+           IF STATUS-FIELD-OK OF WS-PARAM-STATUS
+               READ PARAM-FILE INTO PARAM-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION TRIM(PARAM-RECORD)
+                           TO WS-FILTER-LANG
+                       IF WS-FILTER-LANG NOT = SPACES
+                               AND WS-FILTER-LANG NOT = "ALL"
+                           SET FILTER-LANG-ACTIVE TO TRUE
+                       END-IF
+               END-READ
+               READ PARAM-FILE INTO PARAM-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION TRIM(PARAM-RECORD)
+                           TO WS-FILTER-YEAR
+                       IF WS-FILTER-YEAR NOT = SPACES
+                               AND WS-FILTER-YEAR NOT = "ALL"
+                           SET FILTER-YEAR-ACTIVE TO TRUE
+                       END-IF
+               END-READ
+               CLOSE PARAM-FILE
+           END-IF.
+
+      *> A row matches when every active filter agrees; an inactive
+      *> filter never disqualifies a row
+       CHECK-ROW-AGAINST-FILTERS.
+           MOVE 'Y' TO WS-ROW-MATCHES
+           IF FILTER-LANG-ACTIVE
+               IF FUNCTION TRIM(MOVIE-LANG) NOT = FUNCTION TRIM
+                       (WS-FILTER-LANG)
+                   MOVE 'N' TO WS-ROW-MATCHES
+               END-IF
+           END-IF
+           IF FILTER-YEAR-ACTIVE AND ROW-MATCHES-FILTER
+               IF MOVIE-DATE(1:4) NOT = WS-FILTER-YEAR
+                   MOVE 'N' TO WS-ROW-MATCHES
+               END-IF
+           END-IF.
+
+       WRITE-REPORT-LINE.
+           MOVE JSON-OUTPUT TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           ADD 1 TO WS-MATCH-COUNT.
+
+      *> PARSE-CSV-LINE, LOG-PARSE-ERROR-ROW, EXTRACT-ID through
+      *> EXTRACT-GENRE, FIND-NEXT-COMMA, FIND-QUOTE-END and
+      *> ESCAPE-JSON-STRING are shared with MOVIE-LOOKUP and
+      *> MOVIE-TOP-REPORT via this copybook
+           COPY "copybooks/MOVIEPRS.cpy".
+
+      *> Build JSON formatted output string for one matching movie
+       BUILD-JSON-RESPONSE.
+           INITIALIZE JSON-OUTPUT
+
+           MOVE MOVIE-TITLE TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING
+           MOVE WS-ESCAPE-OUT TO WS-ESCAPED-TITLE
+
+           MOVE MOVIE-OVERVIEW TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING
+           MOVE WS-ESCAPE-OUT TO WS-ESCAPED-OVERVIEW
+
+           MOVE MOVIE-GENRE TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING
+           MOVE WS-ESCAPE-OUT TO WS-ESCAPED-GENRE
+
+           STRING '{"id":'
+                  FUNCTION TRIM(MOVIE-ID)
+                  ',"title":"'
+                  FUNCTION TRIM(WS-ESCAPED-TITLE)
+                  '","release_date":"'
+                  FUNCTION TRIM(MOVIE-DATE)
+                  '","original_language":"'
+                  FUNCTION TRIM(MOVIE-LANG)
+                  '","popularity":'
+                  FUNCTION TRIM(MOVIE-POP)
+                  ',"vote_count":'
+                  FUNCTION TRIM(MOVIE-VOTE-CNT)
+                  ',"vote_average":'
+                  FUNCTION TRIM(MOVIE-VOTE-AVG)
+                  ',"overview":"'
+                  FUNCTION TRIM(WS-ESCAPED-OVERVIEW)
+                  '","genre":"'
+                  FUNCTION TRIM(WS-ESCAPED-GENRE)
+                  '"}'
+               DELIMITED BY SIZE
+               INTO JSON-OUTPUT
+           END-STRING.
+
+      *> BUILD-MOVIE-PATHS is shared with MOVIE-LOOKUP and
+      *> MOVIE-TOP-REPORT - see copybooks/MOVIEDIRB.cpy.
+           COPY "copybooks/MOVIEDIRB.cpy".
