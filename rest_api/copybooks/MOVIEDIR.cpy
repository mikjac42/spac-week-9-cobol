@@ -0,0 +1,10 @@
+      *> Base directory for the movies dataset and the files that travel
+      *> with it. Left blank by default so all three programs keep
+      *> reading/writing the current working directory exactly as
+      *> before; set WS-MOVIE-DATA-KATALOG once to point a run at a
+      *> different dataset (a test fixture set, a different snapshot)
+      *> without editing any SELECT clause.
+       01  WS-MOVIE-DATA-KATALOG   PIC X(80) VALUE SPACES.
+       01  WS-STI-MOVIES-DATASET   PIC X(120).
+       01  WS-STI-MOVIE-ID         PIC X(120).
+       01  WS-STI-MOVIE-RESULT     PIC X(120).
