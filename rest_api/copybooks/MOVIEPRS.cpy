@@ -0,0 +1,216 @@
+      *> Shared movies_dataset.csv parsing paragraphs. Any program
+      *> that COPYs this also needs: MOVIE-RECORD (the FD record for
+      *> the file being read), PARSE-ERROR-FILE/PARSE-ERROR-RECORD
+      *> open for output, and MOVIEWS.cpy pulled into WORKING-STORAGE.
+
+      *> Parse next CSV line into movie data fields
+       PARSE-CSV-LINE.
+           INITIALIZE CSV-FIELD-POINTERS
+           INITIALIZE MOVIE-DATA
+           MOVE 1 TO WS-POS
+           MOVE 'Y' TO WS-ROW-VALID
+
+           PERFORM EXTRACT-ID
+           PERFORM EXTRACT-TITLE
+           PERFORM EXTRACT-DATE
+           PERFORM EXTRACT-LANG
+           PERFORM EXTRACT-POP
+           PERFORM EXTRACT-VOTE-CNT
+           PERFORM EXTRACT-VOTE-AVG
+           PERFORM EXTRACT-OVERVIEW
+           PERFORM EXTRACT-GENRE
+
+           IF NOT ROW-IS-VALID
+               PERFORM LOG-PARSE-ERROR-ROW
+           END-IF.
+
+      *> A row that didn't yield a usable ID and title is logged to
+      *> files/movie_parse_errors.txt instead of being matched
+      *> against with a zero ID or a truncated title
+       LOG-PARSE-ERROR-ROW.
+           ADD 1 TO WS-PARSE-ERROR-COUNT
+           MOVE SPACES TO PARSE-ERROR-RECORD
+           MOVE FUNCTION TRIM(MOVIE-RECORD) TO PARSE-ERROR-RECORD
+           WRITE PARSE-ERROR-RECORD.
+
+      *> Extract ID field
+       EXTRACT-ID.
+           MOVE WS-POS TO CSV-ID-START
+           PERFORM FIND-NEXT-COMMA
+           MOVE WS-POS TO CSV-ID-END
+           COMPUTE WS-LENGTH = CSV-ID-END - CSV-ID-START
+           IF WS-LENGTH > 0 AND WS-LENGTH < 11
+               MOVE MOVIE-RECORD(CSV-ID-START:WS-LENGTH)
+                   TO MOVIE-ID
+               MOVE FUNCTION NUMVAL(MOVIE-ID) TO WS-CURRENT-ID
+           ELSE
+               MOVE 'N' TO WS-ROW-VALID
+           END-IF
+           ADD 1 TO WS-POS.
+
+      *> Extract title field,
+      *> with handling for quoted text containing commas
+       EXTRACT-TITLE.
+           MOVE WS-POS TO CSV-TITLE-START
+           IF MOVIE-RECORD(WS-POS:1) = '"'
+               ADD 1 TO WS-POS
+               ADD 1 TO CSV-TITLE-START
+               PERFORM FIND-QUOTE-END
+               MOVE WS-POS TO CSV-TITLE-END
+      *>       Skip the closing quote itself; the shared ADD 1 below
+      *>       then skips the comma that follows it
+               ADD 1 TO WS-POS
+           ELSE
+               PERFORM FIND-NEXT-COMMA
+               MOVE WS-POS TO CSV-TITLE-END
+           END-IF
+           COMPUTE WS-LENGTH = CSV-TITLE-END - CSV-TITLE-START
+           IF WS-LENGTH > 0 AND WS-LENGTH < 501
+               MOVE MOVIE-RECORD(CSV-TITLE-START:WS-LENGTH)
+                   TO MOVIE-TITLE
+           ELSE
+               MOVE 'N' TO WS-ROW-VALID
+           END-IF
+           ADD 1 TO WS-POS.
+
+      *> Extract release date field
+       EXTRACT-DATE.
+           MOVE WS-POS TO CSV-DATE-START
+           PERFORM FIND-NEXT-COMMA
+           MOVE WS-POS TO CSV-DATE-END
+           COMPUTE WS-LENGTH = CSV-DATE-END - CSV-DATE-START
+           IF WS-LENGTH > 0 AND WS-LENGTH < 21
+               MOVE MOVIE-RECORD(CSV-DATE-START:WS-LENGTH)
+                   TO MOVIE-DATE
+           END-IF
+           ADD 1 TO WS-POS.
+
+      *> Extract original language field
+       EXTRACT-LANG.
+           MOVE WS-POS TO CSV-LANG-START
+           PERFORM FIND-NEXT-COMMA
+           MOVE WS-POS TO CSV-LANG-END
+           COMPUTE WS-LENGTH = CSV-LANG-END - CSV-LANG-START
+           IF WS-LENGTH > 0 AND WS-LENGTH < 11
+               MOVE MOVIE-RECORD(CSV-LANG-START:WS-LENGTH)
+                   TO MOVIE-LANG
+           END-IF
+           ADD 1 TO WS-POS.
+
+      *> Extract popularity field
+       EXTRACT-POP.
+           MOVE WS-POS TO CSV-POP-START
+           PERFORM FIND-NEXT-COMMA
+           MOVE WS-POS TO CSV-POP-END
+           COMPUTE WS-LENGTH = CSV-POP-END - CSV-POP-START
+           IF WS-LENGTH > 0 AND WS-LENGTH < 21
+               MOVE MOVIE-RECORD(CSV-POP-START:WS-LENGTH)
+                   TO MOVIE-POP
+           END-IF
+           ADD 1 TO WS-POS.
+
+      *> Extract vote count field
+       EXTRACT-VOTE-CNT.
+           MOVE WS-POS TO CSV-VOTE-CNT-START
+           PERFORM FIND-NEXT-COMMA
+           MOVE WS-POS TO CSV-VOTE-CNT-END
+           COMPUTE WS-LENGTH = CSV-VOTE-CNT-END - CSV-VOTE-CNT-START
+           IF WS-LENGTH > 0 AND WS-LENGTH < 21
+               MOVE MOVIE-RECORD(CSV-VOTE-CNT-START:WS-LENGTH)
+                   TO MOVIE-VOTE-CNT
+           END-IF
+           ADD 1 TO WS-POS.
+
+      *> Extract vote average field
+       EXTRACT-VOTE-AVG.
+           MOVE WS-POS TO CSV-VOTE-AVG-START
+           PERFORM FIND-NEXT-COMMA
+           MOVE WS-POS TO CSV-VOTE-AVG-END
+           COMPUTE WS-LENGTH = CSV-VOTE-AVG-END - CSV-VOTE-AVG-START
+           IF WS-LENGTH > 0 AND WS-LENGTH < 21
+               MOVE MOVIE-RECORD(CSV-VOTE-AVG-START:WS-LENGTH)
+                   TO MOVIE-VOTE-AVG
+           END-IF
+           ADD 1 TO WS-POS.
+
+      *> Extract overview field,
+      *> with handling for quoted text containing commas.
+      *> Genre now follows overview, so this is a comma- or
+      *> quote-terminated middle field rather than the last one.
+       EXTRACT-OVERVIEW.
+           MOVE WS-POS TO CSV-OVER-START
+           IF MOVIE-RECORD(WS-POS:1) = '"'
+               ADD 1 TO WS-POS
+               ADD 1 TO CSV-OVER-START
+               PERFORM FIND-QUOTE-END
+               MOVE WS-POS TO CSV-OVER-END
+               ADD 1 TO WS-POS
+           ELSE
+               PERFORM FIND-NEXT-COMMA
+               MOVE WS-POS TO CSV-OVER-END
+           END-IF
+           COMPUTE WS-LENGTH = CSV-OVER-END - CSV-OVER-START
+           IF WS-LENGTH > 0 AND WS-LENGTH < 1001
+               MOVE MOVIE-RECORD(CSV-OVER-START:WS-LENGTH)
+                   TO MOVIE-OVERVIEW
+           END-IF
+           ADD 1 TO WS-POS.
+
+      *> Extract genre field, now the last column on the row;
+      *> handles a quoted, comma-containing genre list the same way
+      *> the other free-text fields do
+       EXTRACT-GENRE.
+           MOVE WS-POS TO CSV-GENRE-START
+           IF MOVIE-RECORD(WS-POS:1) = '"'
+               ADD 1 TO WS-POS
+               ADD 1 TO CSV-GENRE-START
+               PERFORM FIND-QUOTE-END
+               MOVE WS-POS TO CSV-GENRE-END
+           ELSE
+               COMPUTE CSV-GENRE-END =
+                   FUNCTION LENGTH(FUNCTION TRIM(MOVIE-RECORD)) + 1
+           END-IF
+           COMPUTE WS-LENGTH = CSV-GENRE-END - CSV-GENRE-START
+           IF WS-LENGTH > 0 AND WS-LENGTH < 201
+               MOVE MOVIE-RECORD(CSV-GENRE-START:WS-LENGTH)
+                   TO MOVIE-GENRE
+           END-IF.
+
+      *> Find next comma in CSV line
+       FIND-NEXT-COMMA.
+           PERFORM UNTIL WS-POS > FUNCTION LENGTH(MOVIE-RECORD)
+                      OR MOVIE-RECORD(WS-POS:1) = ','
+               ADD 1 TO WS-POS
+           END-PERFORM.
+
+      *> Find the ending quote for quoted fields
+       FIND-QUOTE-END.
+           PERFORM UNTIL WS-POS > FUNCTION LENGTH(MOVIE-RECORD)
+               IF MOVIE-RECORD(WS-POS:1) = '"'
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-POS
+           END-PERFORM.
+
+      *> Escape WS-ESCAPE-IN into WS-ESCAPE-OUT for safe placement
+      *> inside a JSON string: a double quote or backslash gets a
+      *> leading backslash of its own. Stops just short of the end of
+      *> WS-ESCAPE-OUT rather than overflow it if escaping would push
+      *> the result past PIC X(2000).
+       ESCAPE-JSON-STRING.
+           MOVE SPACES TO WS-ESCAPE-OUT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ESCAPE-IN))
+               TO WS-ESCAPE-LEN
+           MOVE 1 TO WS-ESCAPE-OUT-POS
+           PERFORM VARYING WS-ESCAPE-IDX FROM 1 BY 1
+                   UNTIL WS-ESCAPE-IDX > WS-ESCAPE-LEN
+                      OR WS-ESCAPE-OUT-POS > 1998
+               IF WS-ESCAPE-IN(WS-ESCAPE-IDX:1) = '"'
+                       OR WS-ESCAPE-IN(WS-ESCAPE-IDX:1) = '\'
+                   MOVE '\' TO WS-ESCAPE-OUT(WS-ESCAPE-OUT-POS:1)
+                   ADD 1 TO WS-ESCAPE-OUT-POS
+               END-IF
+               MOVE WS-ESCAPE-IN(WS-ESCAPE-IDX:1)
+                   TO WS-ESCAPE-OUT(WS-ESCAPE-OUT-POS:1)
+               ADD 1 TO WS-ESCAPE-OUT-POS
+           END-PERFORM.
