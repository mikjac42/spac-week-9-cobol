@@ -0,0 +1,21 @@
+      *> Builds the dataset paths out of WS-MOVIE-DATA-KATALOG (see
+      *> copybooks/MOVIEDIR.cpy). Must be PERFORMed first thing in
+      *> MAIN-PROCEDURE, before any SELECT ASSIGN DYNAMIC file is
+      *> opened, so a non-blank WS-MOVIE-DATA-KATALOG takes effect on
+      *> every path below.
+       BUILD-MOVIE-PATHS.
+           IF WS-MOVIE-DATA-KATALOG = SPACES
+               MOVE "movies_dataset.csv" TO WS-STI-MOVIES-DATASET
+               MOVE "movie_id.txt" TO WS-STI-MOVIE-ID
+               MOVE "movie_result.json" TO WS-STI-MOVIE-RESULT
+           ELSE
+               STRING FUNCTION TRIM(WS-MOVIE-DATA-KATALOG)
+                   "/movies_dataset.csv"
+                   DELIMITED BY SIZE INTO WS-STI-MOVIES-DATASET
+               STRING FUNCTION TRIM(WS-MOVIE-DATA-KATALOG)
+                   "/movie_id.txt"
+                   DELIMITED BY SIZE INTO WS-STI-MOVIE-ID
+               STRING FUNCTION TRIM(WS-MOVIE-DATA-KATALOG)
+                   "/movie_result.json"
+                   DELIMITED BY SIZE INTO WS-STI-MOVIE-RESULT
+           END-IF.
