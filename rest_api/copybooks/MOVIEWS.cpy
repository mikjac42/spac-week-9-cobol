@@ -0,0 +1,56 @@
+      *> Working-storage shared by every program that parses
+      *> movies_dataset.csv (MOVIE-LOOKUP, MOVIE-TOP-REPORT, ...):
+      *> the CSV column pointers, the parsed-out fields themselves,
+      *> and the row-validity flag PARSE-CSV-LINE sets.
+       01  CSV-FIELD-POINTERS.
+           02  CSV-ID-START        PIC 9(4).
+           02  CSV-ID-END          PIC 9(4).
+           02  CSV-TITLE-START     PIC 9(4).
+           02  CSV-TITLE-END       PIC 9(4).
+           02  CSV-DATE-START      PIC 9(4).
+           02  CSV-DATE-END        PIC 9(4).
+           02  CSV-LANG-START      PIC 9(4).
+           02  CSV-LANG-END        PIC 9(4).
+           02  CSV-POP-START       PIC 9(4).
+           02  CSV-POP-END         PIC 9(4).
+           02  CSV-VOTE-CNT-START  PIC 9(4).
+           02  CSV-VOTE-CNT-END    PIC 9(4).
+           02  CSV-VOTE-AVG-START  PIC 9(4).
+           02  CSV-VOTE-AVG-END    PIC 9(4).
+           02  CSV-OVER-START      PIC 9(4).
+           02  CSV-OVER-END        PIC 9(4).
+           02  CSV-GENRE-START     PIC 9(4).
+           02  CSV-GENRE-END       PIC 9(4).
+
+       01  MOVIE-DATA.
+           02  MOVIE-ID            PIC X(10).
+           02  MOVIE-TITLE         PIC X(500).
+           02  MOVIE-DATE          PIC X(20).
+           02  MOVIE-LANG          PIC X(10).
+           02  MOVIE-POP           PIC X(20).
+           02  MOVIE-VOTE-CNT      PIC X(20).
+           02  MOVIE-VOTE-AVG      PIC X(20).
+           02  MOVIE-OVERVIEW      PIC X(1000).
+           02  MOVIE-GENRE         PIC X(200).
+
+      *> A row is flagged invalid when any EXTRACT-* paragraph can't
+      *> pull a usable value out of it (missing/garbled field), so it
+      *> can be logged and skipped instead of matched against with a
+      *> zero ID or a truncated title.
+       01  WS-ROW-VALID            PIC X     VALUE 'Y'.
+           88  ROW-IS-VALID                  VALUE 'Y'.
+       01  WS-CURRENT-ID           PIC 9(5).
+       01  WS-PARSE-ERROR-COUNT    PIC 9(5)  VALUE 0.
+
+       01  WS-LENGTH               PIC 9(4).
+       01  WS-POS                  PIC 9(4).
+
+      *> Working fields for ESCAPE-JSON-STRING: it escapes WS-ESCAPE-IN
+      *> into WS-ESCAPE-OUT (double-quotes and backslashes get a
+      *> leading backslash) so free-text fields can't break the JSON
+      *> they're being placed into.
+       01  WS-ESCAPE-IN            PIC X(2000).
+       01  WS-ESCAPE-OUT           PIC X(2000).
+       01  WS-ESCAPE-LEN           PIC 9(4).
+       01  WS-ESCAPE-IDX           PIC 9(4).
+       01  WS-ESCAPE-OUT-POS       PIC 9(4).
