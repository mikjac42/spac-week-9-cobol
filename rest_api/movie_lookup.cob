@@ -4,104 +4,325 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT MOVIES-FILE 
-               ASSIGN TO "movies_dataset.csv"
+           SELECT MOVIES-FILE
+               ASSIGN DYNAMIC WS-STI-MOVIES-DATASET
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
-           
+
            SELECT ID-FILE
-               ASSIGN TO "movie_id.txt"
+               ASSIGN DYNAMIC WS-STI-MOVIE-ID
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-ID-STATUS.
-           
+
            SELECT OUTPUT-FILE
-               ASSIGN TO "movie_result.json"
+               ASSIGN DYNAMIC WS-STI-MOVIE-RESULT
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-OUT-STATUS.
-       
+
+           SELECT PARSE-ERROR-FILE
+               ASSIGN TO "files/movie_parse_errors.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARSE-ERROR-STATUS.
+
+      *    One-time ID-to-line-number index over movies_dataset.csv,
+      *    built the first time it's missing so SEARCH-MOVIE can seek
+      *    straight to the right line for an ID lookup instead of
+      *    parsing every row from the top each time.
+           SELECT MOVIE-INDEX-FILE
+               ASSIGN TO "movie_index.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDX-ID
+               FILE STATUS IS WS-INDEX-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  MOVIES-FILE.
        01  MOVIE-RECORD            PIC X(2000).
-       
+
        FD  ID-FILE.
-       01  ID-RECORD               PIC X(10).
-       
+       01  ID-RECORD               PIC X(80).
+
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD           PIC X(2000).
-       
+
+       FD  PARSE-ERROR-FILE.
+       01  PARSE-ERROR-RECORD      PIC X(2000).
+
+       FD  MOVIE-INDEX-FILE.
+       01  MOVIE-INDEX-RECORD.
+           02  IDX-ID              PIC 9(5).
+           02  IDX-LINE-NUM        PIC 9(7).
+
        WORKING-STORAGE SECTION.
-       01  WS-FILE-STATUS          PIC XX.
-       01  WS-ID-STATUS            PIC XX.
-       01  WS-OUT-STATUS           PIC XX.
+      *> Base directory the dataset files live under - see
+      *> copybooks/MOVIEDIR.cpy.
+           COPY "copybooks/MOVIEDIR.cpy".
+      *> Standard status field/88-condition shape shared shop-wide
+           COPY "copybooks/FILSTATUS.cpy"
+               REPLACING STATUS-FIELD BY WS-FILE-STATUS.
+           COPY "copybooks/FILSTATUS.cpy"
+               REPLACING STATUS-FIELD BY WS-ID-STATUS.
+           COPY "copybooks/FILSTATUS.cpy"
+               REPLACING STATUS-FIELD BY WS-OUT-STATUS.
        01  WS-EOF                  PIC X VALUE 'N'.
        01  WS-HEADER-READ          PIC X VALUE 'N'.
-       
+       01  WS-ID-EOF               PIC X VALUE 'N'.
+
        01  WS-SEARCH-ID            PIC 9(5).
-       01  WS-CURRENT-ID           PIC 9(5).
+       01  WS-SEARCH-ID-EDIT       PIC Z(4)9.
        01  WS-FOUND                PIC X VALUE 'N'.
-       
-       01  CSV-FIELD-POINTERS.
-           02  CSV-ID-START        PIC 9(4).
-           02  CSV-ID-END          PIC 9(4).
-           02  CSV-TITLE-START     PIC 9(4).
-           02  CSV-TITLE-END       PIC 9(4).
-           02  CSV-DATE-START      PIC 9(4).
-           02  CSV-DATE-END        PIC 9(4).
-           02  CSV-LANG-START      PIC 9(4).
-           02  CSV-LANG-END        PIC 9(4).
-           02  CSV-POP-START       PIC 9(4).
-           02  CSV-POP-END         PIC 9(4).
-           02  CSV-VOTE-CNT-START  PIC 9(4).
-           02  CSV-VOTE-CNT-END    PIC 9(4).
-           02  CSV-VOTE-AVG-START  PIC 9(4).
-           02  CSV-VOTE-AVG-END    PIC 9(4).
-           02  CSV-OVER-START      PIC 9(4).
-           02  CSV-OVER-END        PIC 9(4).
-       
-       01  MOVIE-DATA.
-           02  MOVIE-ID            PIC X(10).
-           02  MOVIE-TITLE         PIC X(500).
-           02  MOVIE-DATE          PIC X(20).
-           02  MOVIE-LANG          PIC X(10).
-           02  MOVIE-POP           PIC X(20).
-           02  MOVIE-VOTE-CNT      PIC X(20).
-           02  MOVIE-VOTE-AVG      PIC X(20).
-           02  MOVIE-OVERVIEW      PIC X(1000).
-       
+       01  WS-RESULT-COUNT         PIC 9(5) VALUE 0.
+
+      *> Matches for the current ID/title search are buffered here
+      *> instead of being written straight away, so a search that
+      *> comes back with more than one movie can be wrapped in a JSON
+      *> array rather than emitting one bare {...} per line
+       01  WS-MAX-MATCHES           PIC 9(3)  VALUE 200.
+       01  WS-MATCH-COUNT           PIC 9(3)  VALUE 0.
+       01  WS-ARRAY-IDX             PIC 9(3)  VALUE 0.
+       01  WS-MATCH-TABLE.
+           02  WS-MATCH-ENTRY OCCURS 200 TIMES PIC X(2000).
+
+      *> Each movie_id.txt line is either a numeric ID (exact lookup)
+      *> or, when it isn't fully numeric, a title fragment to search
+      *> for as a substring of MOVIE-TITLE.
+       01  WS-SEARCH-MODE          PIC X VALUE 'I'.
+           88  SEARCH-MODE-ID               VALUE 'I'.
+           88  SEARCH-MODE-TITLE            VALUE 'T'.
+       01  WS-SEARCH-TITLE         PIC X(80) VALUE SPACES.
+       01  WS-TRIMMED-ID           PIC X(80) VALUE SPACES.
+       01  WS-TRIMMED-LEN          PIC 9(4)  VALUE 0.
+
+       01  WS-TITLE-MATCH          PIC X     VALUE 'N'.
+       01  WS-TITLE-LEN            PIC 9(4)  VALUE 0.
+       01  WS-SEARCH-LEN           PIC 9(4)  VALUE 0.
+       01  WS-SCAN-IDX             PIC 9(4)  VALUE 0.
+
+      *> A row is flagged invalid when any EXTRACT-* paragraph can't
+      *> pull a usable value out of it (missing/garbled field), so it
+      *> can be logged and skipped instead of matched against with a
+      *> zero ID or a truncated title.
+           COPY "copybooks/FILSTATUS.cpy"
+               REPLACING STATUS-FIELD BY WS-PARSE-ERROR-STATUS.
+
+      *> Index over movies_dataset.csv, keyed by MOVIE-ID, giving the
+      *> line number of that ID's row so an ID lookup can skip
+      *> straight to it instead of parsing every row from the top.
+      *> Built once, the first run that finds it missing; not rebuilt
+      *> or checked for staleness on later runs.
+           COPY "copybooks/FILSTATUS.cpy"
+               REPLACING STATUS-FIELD BY WS-INDEX-STATUS.
+       01  WS-INDEX-USABLE         PIC X     VALUE 'Y'.
+       01  WS-LINE-COUNTER         PIC 9(7)  VALUE 0.
+       01  WS-TARGET-LINE          PIC 9(7)  VALUE 0.
+
+      *> CSV-FIELD-POINTERS, MOVIE-DATA, WS-ROW-VALID/ROW-IS-VALID,
+      *> WS-CURRENT-ID, WS-PARSE-ERROR-COUNT, WS-LENGTH and WS-POS are
+      *> shared with MOVIE-TOP-REPORT via this copybook
+           COPY "copybooks/MOVIEWS.cpy".
+
        01  JSON-OUTPUT             PIC X(2000).
-       01  WS-LENGTH               PIC 9(4).
-       01  WS-POS                  PIC 9(4).
-       
+       01  WS-ESCAPED-TITLE        PIC X(1000).
+       01  WS-ESCAPED-OVERVIEW     PIC X(2000).
+       01  WS-ESCAPED-GENRE        PIC X(400).
+
+      *> Used to call the shared completion hook - see
+      *> shared/koersel_notifikation.cob.
+       01  WS-NOTIF-PROGRAM        PIC X(20) VALUE "MOVIE-LOOKUP".
+       01  WS-NOTIF-STATUS         PIC X(4)  VALUE SPACES.
+       01  WS-NOTIF-COUNT          PIC 9(7)  VALUE 0.
+
        PROCEDURE DIVISION.
-       *> Main program logic, get request ID from input file, 
-       *> lookup movie in CSV file, and write JSON result to output file
+       *> Main program logic. movie_id.txt may hold one ID per line;
+       *> each ID is looked up in turn and every match found is
+       *> appended to the same movie_result.json batch output.
        MAIN-PROCEDURE.
-           PERFORM READ-INPUT-ID
-           IF WS-ID-STATUS = '00'
-               PERFORM OPEN-FILE
-               PERFORM SEARCH-MOVIE
-               PERFORM CLOSE-FILE
-               IF WS-FOUND = 'Y'
-                   PERFORM BUILD-JSON-RESPONSE
-                   PERFORM WRITE-OUTPUT
+           PERFORM BUILD-MOVIE-PATHS
+           OPEN OUTPUT PARSE-ERROR-FILE
+           PERFORM ENSURE-MOVIE-INDEX
+           OPEN OUTPUT OUTPUT-FILE
+           IF STATUS-FIELD-OK OF WS-OUT-STATUS
+               OPEN INPUT ID-FILE
+               IF STATUS-FIELD-OK OF WS-ID-STATUS
+                   PERFORM UNTIL WS-ID-EOF = 'Y'
+                       PERFORM READ-INPUT-ID
+                       IF WS-ID-EOF NOT = 'Y'
+                           PERFORM LOOKUP-ONE-ID
+                       END-IF
+                   END-PERFORM
+                   CLOSE ID-FILE
                END-IF
+               CLOSE OUTPUT-FILE
+           END-IF
+           IF STATUS-FIELD-OK OF WS-PARSE-ERROR-STATUS
+               CLOSE PARSE-ERROR-FILE
            END-IF
+           MOVE "OK" TO WS-NOTIF-STATUS
+           IF NOT STATUS-FIELD-OK OF WS-OUT-STATUS
+                   OR NOT STATUS-FIELD-OK OF WS-ID-STATUS
+               MOVE "FEJL" TO WS-NOTIF-STATUS
+           END-IF
+           MOVE WS-RESULT-COUNT TO WS-NOTIF-COUNT
+           CALL "KOERSEL-NOTIFIKATION" USING WS-NOTIF-PROGRAM
+               WS-NOTIF-STATUS WS-NOTIF-COUNT
            STOP RUN.
-       
-       *> Read requested movie ID from input file
+
+       *> Build MOVIE-INDEX-FILE the first time it's missing; once it
+       *> exists it is trusted as-is and left alone
+       ENSURE-MOVIE-INDEX.
+           OPEN INPUT MOVIE-INDEX-FILE
+           IF STATUS-FIELD-OK OF WS-INDEX-STATUS
+               CLOSE MOVIE-INDEX-FILE
+           ELSE
+               PERFORM BUILD-MOVIE-INDEX
+           END-IF.
+
+       *> One-time pass over movies_dataset.csv recording, for every
+       *> row that parses cleanly, which line its MOVIE-ID lives on
+       BUILD-MOVIE-INDEX.
+           MOVE 0 TO WS-LINE-COUNTER
+           MOVE 'N' TO WS-EOF
+           MOVE 'N' TO WS-HEADER-READ
+           OPEN INPUT MOVIES-FILE
+           OPEN OUTPUT MOVIE-INDEX-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ MOVIES-FILE INTO MOVIE-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-LINE-COUNTER
+                       IF WS-HEADER-READ = 'N'
+                           MOVE 'Y' TO WS-HEADER-READ
+                       ELSE
+                           PERFORM PARSE-CSV-LINE
+                           IF ROW-IS-VALID
+                               MOVE WS-CURRENT-ID TO IDX-ID
+                               MOVE WS-LINE-COUNTER TO IDX-LINE-NUM
+                               WRITE MOVIE-INDEX-RECORD
+                                   INVALID KEY
+                                       CONTINUE
+                               END-WRITE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MOVIES-FILE
+           CLOSE MOVIE-INDEX-FILE.
+
+       *> Look up a single ID or title fragment from movie_id.txt
+       *> against the CSV; matches are written as they are found, and
+       *> a miss still produces an explicit "not found" JSON record
+       *> so the caller can tell that apart from a run that never
+       *> happened
+       LOOKUP-ONE-ID.
+           MOVE 'N' TO WS-FOUND
+           MOVE 0 TO WS-MATCH-COUNT
+           PERFORM OPEN-FILE
+           PERFORM SEARCH-MOVIE
+           PERFORM CLOSE-FILE
+           IF WS-FOUND = 'N'
+               PERFORM WRITE-NOT-FOUND
+           ELSE
+               PERFORM WRITE-RESULTS
+           END-IF.
+
+      *> A single match is written as the bare {...} object it always
+      *> was; more than one is wrapped in a JSON array so the caller
+      *> can tell a multi-match result apart from a single object
+       WRITE-RESULTS.
+           IF WS-MATCH-COUNT = 1
+               MOVE WS-MATCH-ENTRY(1) TO JSON-OUTPUT
+               PERFORM WRITE-OUTPUT
+           ELSE
+               PERFORM WRITE-RESULT-ARRAY
+           END-IF.
+
+      *> Write "[" , every buffered match separated by commas, and
+      *> "]" as separate physical lines -- still a single well-formed
+      *> JSON array when read back as one continuous byte stream, and
+      *> it avoids needing a single line long enough to hold them all
+       WRITE-RESULT-ARRAY.
+           MOVE '[' TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           PERFORM VARYING WS-ARRAY-IDX FROM 1 BY 1
+                   UNTIL WS-ARRAY-IDX > WS-MATCH-COUNT
+               MOVE SPACES TO OUTPUT-RECORD
+               IF WS-ARRAY-IDX < WS-MATCH-COUNT
+                   STRING FUNCTION TRIM(WS-MATCH-ENTRY(WS-ARRAY-IDX))
+                          ','
+                       DELIMITED BY SIZE
+                       INTO OUTPUT-RECORD
+               ELSE
+                   MOVE WS-MATCH-ENTRY(WS-ARRAY-IDX) TO OUTPUT-RECORD
+               END-IF
+               WRITE OUTPUT-RECORD
+               ADD 1 TO WS-RESULT-COUNT
+           END-PERFORM
+           MOVE ']' TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+      *> Append the just-built JSON-OUTPUT to the match buffer for the
+      *> current search, up to WS-MAX-MATCHES
+       BUFFER-MATCH.
+           IF WS-MATCH-COUNT < WS-MAX-MATCHES
+               ADD 1 TO WS-MATCH-COUNT
+               MOVE JSON-OUTPUT TO WS-MATCH-ENTRY(WS-MATCH-COUNT)
+           END-IF.
+
+       *> Build and write a {"error":"not found",...} record for a
+       *> search that matched nothing
+       WRITE-NOT-FOUND.
+           INITIALIZE JSON-OUTPUT
+           EVALUATE TRUE
+               WHEN SEARCH-MODE-ID
+                   MOVE WS-SEARCH-ID TO WS-SEARCH-ID-EDIT
+                   STRING '{"error":"not found","id":'
+                          FUNCTION TRIM(WS-SEARCH-ID-EDIT)
+                          '}'
+                       DELIMITED BY SIZE
+                       INTO JSON-OUTPUT
+               WHEN SEARCH-MODE-TITLE
+                   STRING '{"error":"not found","title":"'
+                          FUNCTION TRIM(WS-SEARCH-TITLE)
+                          '"}'
+                       DELIMITED BY SIZE
+                       INTO JSON-OUTPUT
+           END-EVALUATE
+           PERFORM WRITE-OUTPUT.
+
+       *> Read the next requested movie ID (or title fragment) from
+       *> the input file and decide which search mode it calls for
        READ-INPUT-ID.
-           OPEN INPUT ID-FILE
-           IF WS-ID-STATUS = '00'
-               READ ID-FILE INTO ID-RECORD
-               MOVE FUNCTION NUMVAL(ID-RECORD) TO WS-SEARCH-ID
-               CLOSE ID-FILE
+           READ ID-FILE INTO ID-RECORD
+               AT END
+                   MOVE 'Y' TO WS-ID-EOF
+               NOT AT END
+                   PERFORM DETERMINE-SEARCH-MODE
+           END-READ.
+
+       *> A fully-numeric line is an exact ID lookup; anything else
+       *> is treated as a title fragment for a substring search
+       DETERMINE-SEARCH-MODE.
+           MOVE FUNCTION TRIM(ID-RECORD) TO WS-TRIMMED-ID
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ID-RECORD))
+               TO WS-TRIMMED-LEN
+           IF WS-TRIMMED-LEN > 0
+                   AND WS-TRIMMED-ID(1:WS-TRIMMED-LEN) IS NUMERIC
+               SET SEARCH-MODE-ID TO TRUE
+               MOVE FUNCTION NUMVAL(WS-TRIMMED-ID(1:WS-TRIMMED-LEN))
+                   TO WS-SEARCH-ID
+           ELSE
+               SET SEARCH-MODE-TITLE TO TRUE
+               MOVE FUNCTION TRIM(ID-RECORD) TO WS-SEARCH-TITLE
            END-IF.
        
        *> Open movies CSV file for reading
        OPEN-FILE.
+           MOVE 'N' TO WS-EOF
+           MOVE 'N' TO WS-HEADER-READ
            OPEN INPUT MOVIES-FILE
-           IF WS-FILE-STATUS NOT = '00'
+           IF NOT STATUS-FIELD-OK OF WS-FILE-STATUS
                MOVE 'Y' TO WS-EOF
            END-IF.
        
@@ -109,9 +330,66 @@
        CLOSE-FILE.
            CLOSE MOVIES-FILE.
        
-       *> Search for movie by ID in CSV file
+       *> Search for movie(s) matching the current ID or title
+       *> fragment. An ID lookup goes through the index when one is
+       *> available, falling back to the linear scan only if the
+       *> index itself can't be opened; a title search always runs
+       *> the linear scan to end of file so every match is found.
        SEARCH-MOVIE.
-           PERFORM UNTIL WS-EOF = 'Y' OR WS-FOUND = 'Y'
+           EVALUATE TRUE
+               WHEN SEARCH-MODE-ID
+                   PERFORM SEARCH-MOVIE-BY-INDEX
+                   IF WS-INDEX-USABLE = 'N'
+                       PERFORM SEARCH-MOVIE-LINEAR
+                   END-IF
+               WHEN SEARCH-MODE-TITLE
+                   PERFORM SEARCH-MOVIE-LINEAR
+           END-EVALUATE.
+
+       *> Look the search ID up in MOVIE-INDEX-FILE and, if found,
+       *> jump straight to its line in MOVIES-FILE instead of
+       *> re-parsing every row that comes before it
+       SEARCH-MOVIE-BY-INDEX.
+           MOVE 'Y' TO WS-INDEX-USABLE
+           OPEN INPUT MOVIE-INDEX-FILE
+           IF NOT STATUS-FIELD-OK OF WS-INDEX-STATUS
+               MOVE 'N' TO WS-INDEX-USABLE
+           ELSE
+               MOVE WS-SEARCH-ID TO IDX-ID
+               READ MOVIE-INDEX-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       PERFORM FETCH-LINE-BY-NUMBER
+               END-READ
+               CLOSE MOVIE-INDEX-FILE
+           END-IF.
+
+       *> Skip-read MOVIES-FILE, unparsed, up to the indexed line
+       *> number, then parse and evaluate just that one row
+       FETCH-LINE-BY-NUMBER.
+           MOVE IDX-LINE-NUM TO WS-TARGET-LINE
+           MOVE 0 TO WS-LINE-COUNTER
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-LINE-COUNTER = WS-TARGET-LINE
+                      OR WS-EOF = 'Y'
+               READ MOVIES-FILE INTO MOVIE-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-LINE-COUNTER
+               END-READ
+           END-PERFORM
+           IF WS-LINE-COUNTER = WS-TARGET-LINE
+               PERFORM PARSE-CSV-LINE
+               PERFORM EVALUATE-ROW-MATCH
+           END-IF.
+
+       *> Full top-to-bottom scan and parse of MOVIES-FILE. An ID
+       *> search stops at the first (unique) match; a title search
+       *> runs to end of file so every match is found.
+       SEARCH-MOVIE-LINEAR.
+           PERFORM UNTIL WS-EOF = 'Y'
                READ MOVIES-FILE INTO MOVIE-RECORD
                    AT END
                        MOVE 'Y' TO WS-EOF
@@ -120,176 +398,93 @@
                            MOVE 'Y' TO WS-HEADER-READ
                        ELSE
                            PERFORM PARSE-CSV-LINE
-                           IF WS-CURRENT-ID = WS-SEARCH-ID
-                               MOVE 'Y' TO WS-FOUND
-                           END-IF
+                           PERFORM EVALUATE-ROW-MATCH
                        END-IF
                END-READ
+               IF SEARCH-MODE-ID AND WS-FOUND = 'Y'
+                   MOVE 'Y' TO WS-EOF
+               END-IF
            END-PERFORM.
-       
-       *> Parse next CSV line into movie data fields
-       PARSE-CSV-LINE.
-           INITIALIZE CSV-FIELD-POINTERS
-           INITIALIZE MOVIE-DATA
-           MOVE 1 TO WS-POS
-           
-           PERFORM EXTRACT-ID
-           PERFORM EXTRACT-TITLE
-           PERFORM EXTRACT-DATE
-           PERFORM EXTRACT-LANG
-           PERFORM EXTRACT-POP
-           PERFORM EXTRACT-VOTE-CNT
-           PERFORM EXTRACT-VOTE-AVG
-           PERFORM EXTRACT-OVERVIEW.
-       
-       *> Extract ID field
-       EXTRACT-ID.
-           MOVE WS-POS TO CSV-ID-START
-           PERFORM FIND-NEXT-COMMA
-           MOVE WS-POS TO CSV-ID-END
-           COMPUTE WS-LENGTH = CSV-ID-END - CSV-ID-START
-           IF WS-LENGTH > 0 AND WS-LENGTH < 11
-               MOVE MOVIE-RECORD(CSV-ID-START:WS-LENGTH) 
-                   TO MOVIE-ID
-               MOVE FUNCTION NUMVAL(MOVIE-ID) TO WS-CURRENT-ID
-           END-IF
-           ADD 1 TO WS-POS.
-       
-       *> Extract title field,
-       *> with handling for quoted text containing commas
-       EXTRACT-TITLE.
-           MOVE WS-POS TO CSV-TITLE-START
-           IF MOVIE-RECORD(WS-POS:1) = '"'
-               ADD 1 TO WS-POS
-               ADD 1 TO CSV-TITLE-START
-               PERFORM FIND-QUOTE-END
-           ELSE
-               PERFORM FIND-NEXT-COMMA
-           END-IF
-           MOVE WS-POS TO CSV-TITLE-END
-           COMPUTE WS-LENGTH = CSV-TITLE-END - CSV-TITLE-START
-           IF WS-LENGTH > 0 AND WS-LENGTH < 501
-               MOVE MOVIE-RECORD(CSV-TITLE-START:WS-LENGTH) 
-                   TO MOVIE-TITLE
-           END-IF
-           ADD 1 TO WS-POS.
-       
-       *> Extract release date field
-       EXTRACT-DATE.
-           MOVE WS-POS TO CSV-DATE-START
-           PERFORM FIND-NEXT-COMMA
-           MOVE WS-POS TO CSV-DATE-END
-           COMPUTE WS-LENGTH = CSV-DATE-END - CSV-DATE-START
-           IF WS-LENGTH > 0 AND WS-LENGTH < 21
-               MOVE MOVIE-RECORD(CSV-DATE-START:WS-LENGTH) 
-                   TO MOVIE-DATE
-           END-IF
-           ADD 1 TO WS-POS.
-       
-       *> Extract original language field
-       EXTRACT-LANG.
-           MOVE WS-POS TO CSV-LANG-START
-           PERFORM FIND-NEXT-COMMA
-           MOVE WS-POS TO CSV-LANG-END
-           COMPUTE WS-LENGTH = CSV-LANG-END - CSV-LANG-START
-           IF WS-LENGTH > 0 AND WS-LENGTH < 11
-               MOVE MOVIE-RECORD(CSV-LANG-START:WS-LENGTH) 
-                   TO MOVIE-LANG
-           END-IF
-           ADD 1 TO WS-POS.
-
-       *> Extract popularity field
-       EXTRACT-POP.
-           MOVE WS-POS TO CSV-POP-START
-           PERFORM FIND-NEXT-COMMA
-           MOVE WS-POS TO CSV-POP-END
-           COMPUTE WS-LENGTH = CSV-POP-END - CSV-POP-START
-           IF WS-LENGTH > 0 AND WS-LENGTH < 21
-               MOVE MOVIE-RECORD(CSV-POP-START:WS-LENGTH) 
-                   TO MOVIE-POP
-           END-IF
-           ADD 1 TO WS-POS.
-       
-       *> Extract vote count field
-       EXTRACT-VOTE-CNT.
-           MOVE WS-POS TO CSV-VOTE-CNT-START
-           PERFORM FIND-NEXT-COMMA
-           MOVE WS-POS TO CSV-VOTE-CNT-END
-           COMPUTE WS-LENGTH = CSV-VOTE-CNT-END - CSV-VOTE-CNT-START
-           IF WS-LENGTH > 0 AND WS-LENGTH < 21
-               MOVE MOVIE-RECORD(CSV-VOTE-CNT-START:WS-LENGTH) 
-                   TO MOVIE-VOTE-CNT
-           END-IF
-           ADD 1 TO WS-POS.
-       
-       *> Extract vote average field
-       EXTRACT-VOTE-AVG.
-           MOVE WS-POS TO CSV-VOTE-AVG-START
-           PERFORM FIND-NEXT-COMMA
-           MOVE WS-POS TO CSV-VOTE-AVG-END
-           COMPUTE WS-LENGTH = CSV-VOTE-AVG-END - CSV-VOTE-AVG-START
-           IF WS-LENGTH > 0 AND WS-LENGTH < 21
-               MOVE MOVIE-RECORD(CSV-VOTE-AVG-START:WS-LENGTH) 
-                   TO MOVIE-VOTE-AVG
-           END-IF
-           ADD 1 TO WS-POS.
-       
-       *> Extract overview field, 
-       *> with handling for quoted text containing commas
-       EXTRACT-OVERVIEW.
-           MOVE WS-POS TO CSV-OVER-START
-           IF MOVIE-RECORD(WS-POS:1) = '"'
-               ADD 1 TO WS-POS
-               ADD 1 TO CSV-OVER-START
-               PERFORM FIND-QUOTE-END
-               MOVE WS-POS TO CSV-OVER-END
-           ELSE
-               MOVE FUNCTION LENGTH(
-                   FUNCTION TRIM(MOVIE-RECORD)) TO WS-POS
-               MOVE WS-POS TO CSV-OVER-END
-           END-IF
-           COMPUTE WS-LENGTH = CSV-OVER-END - CSV-OVER-START
-           IF WS-LENGTH > 0 AND WS-LENGTH < 1001
-               MOVE MOVIE-RECORD(CSV-OVER-START:WS-LENGTH) 
-                   TO MOVIE-OVERVIEW
+
+       *> Decide whether the row just parsed matches the active
+       *> search, and if so emit it straight away
+       EVALUATE-ROW-MATCH.
+           IF ROW-IS-VALID
+           EVALUATE TRUE
+               WHEN SEARCH-MODE-ID
+                   IF WS-CURRENT-ID = WS-SEARCH-ID
+                       MOVE 'Y' TO WS-FOUND
+                       PERFORM BUILD-JSON-RESPONSE
+                       PERFORM BUFFER-MATCH
+                   END-IF
+               WHEN SEARCH-MODE-TITLE
+                   PERFORM CHECK-TITLE-MATCH
+                   IF WS-TITLE-MATCH = 'Y'
+                       MOVE 'Y' TO WS-FOUND
+                       PERFORM BUILD-JSON-RESPONSE
+                       PERFORM BUFFER-MATCH
+                   END-IF
+           END-EVALUATE
            END-IF.
-       
-       *> Find next comma in CSV line
-       FIND-NEXT-COMMA.
-           PERFORM UNTIL WS-POS > FUNCTION LENGTH(MOVIE-RECORD) 
-                      OR MOVIE-RECORD(WS-POS:1) = ','
-               ADD 1 TO WS-POS
-           END-PERFORM.
 
-       *> Find the ending quote for quoted fields
-       FIND-QUOTE-END.
-           PERFORM UNTIL WS-POS > FUNCTION LENGTH(MOVIE-RECORD)
-               IF MOVIE-RECORD(WS-POS:1) = '"'
-                   EXIT PERFORM
-               END-IF
-               ADD 1 TO WS-POS
-           END-PERFORM.
+       *> Case-sensitive substring search of WS-SEARCH-TITLE within
+       *> the just-parsed MOVIE-TITLE
+       CHECK-TITLE-MATCH.
+           MOVE 'N' TO WS-TITLE-MATCH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(MOVIE-TITLE))
+               TO WS-TITLE-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-TITLE))
+               TO WS-SEARCH-LEN
+           IF WS-SEARCH-LEN > 0 AND WS-SEARCH-LEN <= WS-TITLE-LEN
+               PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > WS-TITLE-LEN - WS-SEARCH-LEN + 1
+                       OR WS-TITLE-MATCH = 'Y'
+                   IF MOVIE-TITLE(WS-SCAN-IDX:WS-SEARCH-LEN)
+                           = WS-SEARCH-TITLE(1:WS-SEARCH-LEN)
+                       MOVE 'Y' TO WS-TITLE-MATCH
+                   END-IF
+               END-PERFORM
+           END-IF.
        
+      *> PARSE-CSV-LINE, LOG-PARSE-ERROR-ROW, EXTRACT-ID through
+      *> EXTRACT-GENRE, FIND-NEXT-COMMA and FIND-QUOTE-END are shared
+      *> with MOVIE-TOP-REPORT via this copybook
+           COPY "copybooks/MOVIEPRS.cpy".
+
        *> Build JSON formatted output string
        BUILD-JSON-RESPONSE.
            INITIALIZE JSON-OUTPUT
-           
-           STRING '{"id":' 
+
+           MOVE MOVIE-TITLE TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING
+           MOVE WS-ESCAPE-OUT TO WS-ESCAPED-TITLE
+
+           MOVE MOVIE-OVERVIEW TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING
+           MOVE WS-ESCAPE-OUT TO WS-ESCAPED-OVERVIEW
+
+           MOVE MOVIE-GENRE TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING
+           MOVE WS-ESCAPE-OUT TO WS-ESCAPED-GENRE
+
+           STRING '{"id":'
                   FUNCTION TRIM(MOVIE-ID)
-                  ',"title":"' 
-                  FUNCTION TRIM(MOVIE-TITLE)
-                  '","release_date":"' 
+                  ',"title":"'
+                  FUNCTION TRIM(WS-ESCAPED-TITLE)
+                  '","release_date":"'
                   FUNCTION TRIM(MOVIE-DATE)
-                  '","original_language":"' 
+                  '","original_language":"'
                   FUNCTION TRIM(MOVIE-LANG)
-                  '","popularity":' 
+                  '","popularity":'
                   FUNCTION TRIM(MOVIE-POP)
-                  ',"vote_count":' 
+                  ',"vote_count":'
                   FUNCTION TRIM(MOVIE-VOTE-CNT)
-                  ',"vote_average":' 
+                  ',"vote_average":'
                   FUNCTION TRIM(MOVIE-VOTE-AVG)
-                  ',"overview":"' 
-                  FUNCTION TRIM(MOVIE-OVERVIEW)
+                  ',"overview":"'
+                  FUNCTION TRIM(WS-ESCAPED-OVERVIEW)
+                  '","genre":"'
+                  FUNCTION TRIM(WS-ESCAPED-GENRE)
                   '"}'
                DELIMITED BY SIZE
                INTO JSON-OUTPUT
@@ -297,9 +492,10 @@
       
        *> Write JSON formatted output to output file
        WRITE-OUTPUT.
-           OPEN OUTPUT OUTPUT-FILE
-           IF WS-OUT-STATUS = '00'
-               MOVE JSON-OUTPUT TO OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
-               CLOSE OUTPUT-FILE
-           END-IF.
+           MOVE JSON-OUTPUT TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-RESULT-COUNT.
+
+      *> BUILD-MOVIE-PATHS is shared with MOVIE-TOP-REPORT and
+      *> MOVIE-FILTER-REPORT - see copybooks/MOVIEDIRB.cpy.
+           COPY "copybooks/MOVIEDIRB.cpy".
