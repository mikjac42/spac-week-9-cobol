@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVIE-TOP-REPORT.
+
+      *> Ranks movies_dataset.csv by popularity or vote average and
+      *> writes the top N as JSON, one object per line. Parameters
+      *> come from movie_report_params.txt: line 1 is N, line 2 is
+      *> either POPULARITY or VOTE_AVERAGE (defaults to POPULARITY
+      *> when missing or unrecognized).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIES-FILE
+               ASSIGN DYNAMIC WS-STI-MOVIES-DATASET
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT PARAM-FILE
+               ASSIGN TO "movie_report_params.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
+
+           SELECT PARSE-ERROR-FILE
+               ASSIGN TO "files/movie_parse_errors.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARSE-ERROR-STATUS.
+
+      *    Work file for the SORT that ranks parsed rows by the
+      *    chosen key before the top N are re-parsed for JSON output.
+           SELECT SORT-FIL ASSIGN TO "movie_report_sort.tmp".
+
+           SELECT SORTED-FIL
+               ASSIGN TO "movie_report_sorted.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "movie_top_report.json"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES-FILE.
+       01  MOVIE-RECORD            PIC X(2000).
+
+       FD  PARAM-FILE.
+       01  PARAM-RECORD            PIC X(80).
+
+       FD  PARSE-ERROR-FILE.
+       01  PARSE-ERROR-RECORD      PIC X(2000).
+
+       SD  SORT-FIL.
+       01  SORT-RECORD.
+           02  SORT-RANK           PIC 9(9)V9(4).
+           02  SORT-CSV-LINE       PIC X(2000).
+
+       FD  SORTED-FIL.
+       01  SORTED-RECORD.
+           02  SORTED-RANK         PIC 9(9)V9(4).
+           02  SORTED-CSV-LINE     PIC X(2000).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD           PIC X(2000).
+
+       WORKING-STORAGE SECTION.
+      *> Base directory the dataset files live under - see
+      *> copybooks/MOVIEDIR.cpy.
+           COPY "copybooks/MOVIEDIR.cpy".
+      *> Standard status field/88-condition shape shared shop-wide
+           COPY "copybooks/FILSTATUS.cpy"
+               REPLACING STATUS-FIELD BY WS-FILE-STATUS.
+           COPY "copybooks/FILSTATUS.cpy"
+               REPLACING STATUS-FIELD BY WS-PARAM-STATUS.
+           COPY "copybooks/FILSTATUS.cpy"
+               REPLACING STATUS-FIELD BY WS-PARSE-ERROR-STATUS.
+           COPY "copybooks/FILSTATUS.cpy"
+               REPLACING STATUS-FIELD BY WS-SORTED-STATUS.
+           COPY "copybooks/FILSTATUS.cpy"
+               REPLACING STATUS-FIELD BY WS-REPORT-STATUS.
+       01  WS-EOF                  PIC X     VALUE 'N'.
+       01  WS-HEADER-READ          PIC X     VALUE 'N'.
+       01  WS-SORTED-EOF           PIC X     VALUE 'N'.
+
+      *> How many of the ranked movies to write, and which field to
+      *> rank by; both come from movie_report_params.txt
+       01  WS-TOP-N                PIC 9(5)  VALUE 10.
+       01  WS-RANK-FIELD           PIC X     VALUE 'P'.
+           88  RANK-BY-POPULARITY            VALUE 'P'.
+           88  RANK-BY-VOTE-AVERAGE          VALUE 'V'.
+       01  WS-RANK-VALUE           PIC 9(9)V9(4).
+       01  WS-WRITTEN-COUNT        PIC 9(5)  VALUE 0.
+
+      *> CSV-FIELD-POINTERS, MOVIE-DATA, WS-ROW-VALID/ROW-IS-VALID,
+      *> WS-CURRENT-ID, WS-PARSE-ERROR-COUNT, WS-LENGTH and WS-POS are
+      *> shared with MOVIE-LOOKUP via this copybook
+           COPY "copybooks/MOVIEWS.cpy".
+
+       01  JSON-OUTPUT             PIC X(2000).
+       01  WS-ESCAPED-TITLE        PIC X(1000).
+       01  WS-ESCAPED-OVERVIEW     PIC X(2000).
+       01  WS-ESCAPED-GENRE        PIC X(400).
+
+       PROCEDURE DIVISION.
+       *> Main program logic: read the report parameters, rank every
+       *> parseable row in movies_dataset.csv by the chosen field, and
+       *> write the top N as JSON
+       MAIN-PROCEDURE.
+           PERFORM BUILD-MOVIE-PATHS
+           PERFORM READ-PARAMETERS
+           OPEN OUTPUT PARSE-ERROR-FILE
+           SORT SORT-FIL
+               ON DESCENDING KEY SORT-RANK
+               INPUT PROCEDURE IS BUILD-SORT-INPUT
+               GIVING SORTED-FIL
+           PERFORM WRITE-TOP-N
+           IF STATUS-FIELD-OK OF WS-PARSE-ERROR-STATUS
+               CLOSE PARSE-ERROR-FILE
+           END-IF
+           STOP RUN.
+
+      *> Line 1 of movie_report_params.txt is N, line 2 is the rank
+      *> field keyword (POPULARITY or VOTE_AVERAGE); defaults are used
+      *> if the file is missing or a line can't be read
+       READ-PARAMETERS.
+           OPEN INPUT PARAM-FILE
+           IF STATUS-FIELD-OK OF WS-PARAM-STATUS
+               READ PARAM-FILE INTO PARAM-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(PARAM-RECORD) IS NUMERIC
+                           MOVE FUNCTION NUMVAL(FUNCTION TRIM
+                               (PARAM-RECORD)) TO WS-TOP-N
+                       END-IF
+               END-READ
+               READ PARAM-FILE INTO PARAM-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF FUNCTION TRIM(PARAM-RECORD) = "VOTE_AVERAGE"
+                           SET RANK-BY-VOTE-AVERAGE TO TRUE
+                       ELSE
+                           SET RANK-BY-POPULARITY TO TRUE
+                       END-IF
+               END-READ
+               CLOSE PARAM-FILE
+           END-IF.
+
+      *> SORT input procedure: parse every data row, compute its rank
+      *> value, and RELEASE it (raw CSV line plus rank) into the sort
+       BUILD-SORT-INPUT.
+           MOVE 'N' TO WS-EOF
+           MOVE 'N' TO WS-HEADER-READ
+           OPEN INPUT MOVIES-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ MOVIES-FILE INTO MOVIE-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-HEADER-READ = 'N'
+                           MOVE 'Y' TO WS-HEADER-READ
+                       ELSE
+                           PERFORM PARSE-CSV-LINE
+                           IF ROW-IS-VALID
+                               PERFORM COMPUTE-RANK-VALUE
+                               MOVE WS-RANK-VALUE TO SORT-RANK
+                               MOVE MOVIE-RECORD TO SORT-CSV-LINE
+                               RELEASE SORT-RECORD
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MOVIES-FILE.
+
+      *> The chosen ranking field is stored as CSV text (e.g. "7.2"),
+      *> so it's converted to a number for the SORT key
+       COMPUTE-RANK-VALUE.
+           MOVE 0 TO WS-RANK-VALUE
+           EVALUATE TRUE
+               WHEN RANK-BY-VOTE-AVERAGE
+                   MOVE FUNCTION NUMVAL(MOVIE-VOTE-AVG)
+                       TO WS-RANK-VALUE
+               WHEN OTHER
+                   MOVE FUNCTION NUMVAL(MOVIE-POP) TO WS-RANK-VALUE
+           END-EVALUATE.
+
+      *> Read SORTED-FIL, already ranked highest-first, and re-parse
+      *> and write the first N rows as JSON
+       WRITE-TOP-N.
+           OPEN INPUT SORTED-FIL
+           OPEN OUTPUT REPORT-FILE
+           IF STATUS-FIELD-OK OF WS-SORTED-STATUS
+                   AND STATUS-FIELD-OK OF WS-REPORT-STATUS
+               PERFORM UNTIL WS-SORTED-EOF = 'Y'
+                          OR WS-WRITTEN-COUNT >= WS-TOP-N
+                   READ SORTED-FIL INTO SORTED-RECORD
+                       AT END
+                           MOVE 'Y' TO WS-SORTED-EOF
+                       NOT AT END
+                           MOVE SORTED-CSV-LINE TO MOVIE-RECORD
+                           PERFORM PARSE-CSV-LINE
+                           PERFORM BUILD-JSON-RESPONSE
+                           MOVE JSON-OUTPUT TO REPORT-RECORD
+                           WRITE REPORT-RECORD
+                           ADD 1 TO WS-WRITTEN-COUNT
+                   END-READ
+               END-PERFORM
+           END-IF
+           IF STATUS-FIELD-OK OF WS-SORTED-STATUS
+               CLOSE SORTED-FIL
+           END-IF
+           IF STATUS-FIELD-OK OF WS-REPORT-STATUS
+               CLOSE REPORT-FILE
+           END-IF.
+
+      *> PARSE-CSV-LINE, LOG-PARSE-ERROR-ROW, EXTRACT-ID through
+      *> EXTRACT-GENRE, FIND-NEXT-COMMA and FIND-QUOTE-END are shared
+      *> with MOVIE-LOOKUP via this copybook
+           COPY "copybooks/MOVIEPRS.cpy".
+
+      *> Build JSON formatted output string for one ranked movie
+       BUILD-JSON-RESPONSE.
+           INITIALIZE JSON-OUTPUT
+
+           MOVE MOVIE-TITLE TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING
+           MOVE WS-ESCAPE-OUT TO WS-ESCAPED-TITLE
+
+           MOVE MOVIE-OVERVIEW TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING
+           MOVE WS-ESCAPE-OUT TO WS-ESCAPED-OVERVIEW
+
+           MOVE MOVIE-GENRE TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING
+           MOVE WS-ESCAPE-OUT TO WS-ESCAPED-GENRE
+
+           STRING '{"id":'
+                  FUNCTION TRIM(MOVIE-ID)
+                  ',"title":"'
+                  FUNCTION TRIM(WS-ESCAPED-TITLE)
+                  '","release_date":"'
+                  FUNCTION TRIM(MOVIE-DATE)
+                  '","original_language":"'
+                  FUNCTION TRIM(MOVIE-LANG)
+                  '","popularity":'
+                  FUNCTION TRIM(MOVIE-POP)
+                  ',"vote_count":'
+                  FUNCTION TRIM(MOVIE-VOTE-CNT)
+                  ',"vote_average":'
+                  FUNCTION TRIM(MOVIE-VOTE-AVG)
+                  ',"overview":"'
+                  FUNCTION TRIM(WS-ESCAPED-OVERVIEW)
+                  '","genre":"'
+                  FUNCTION TRIM(WS-ESCAPED-GENRE)
+                  '"}'
+               DELIMITED BY SIZE
+               INTO JSON-OUTPUT
+           END-STRING.
+
+      *> BUILD-MOVIE-PATHS is shared with MOVIE-LOOKUP and
+      *> MOVIE-FILTER-REPORT - see copybooks/MOVIEDIRB.cpy.
+           COPY "copybooks/MOVIEDIRB.cpy".
