@@ -0,0 +1,20 @@
+      * Standard file-status field, shared shape for every SELECT
+      * clause's FILE STATUS across the shop. COPY this once per
+      * status field, REPLACING STATUS-FIELD with the field's own
+      * name, e.g.:
+      *     COPY "copybooks/FILSTATUS.cpy"
+      *         REPLACING STATUS-FIELD BY WS-FILE-STATUS.
+      * That gives you WS-FILE-STATUS plus the 88-level conditions
+      * below, ready to test as e.g. STATUS-FIELD-OK OF WS-FILE-STATUS,
+      * instead of every program hand-rolling its own PIC XX and
+      * comparing it against "00"/"10" literals. The condition names
+      * stay STATUS-FIELD-xxx (qualify with OF when more than one
+      * status field is COPY'd into the same program) since GnuCOBOL's
+      * REPLACING can't rename them all and stay within column 72 once
+      * a field name like WS-PARSE-ERROR-STATUS is involved.
+       01  STATUS-FIELD                PIC XX VALUE "00".
+           88  STATUS-FIELD-OK                    VALUE "00".
+           88  STATUS-FIELD-EOF                   VALUE "10".
+           88  STATUS-FIELD-DUP-KEY               VALUE "22".
+           88  STATUS-FIELD-NOT-FOUND             VALUE "23".
+           88  STATUS-FIELD-FILE-MISSING          VALUE "35".
