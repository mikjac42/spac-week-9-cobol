@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook til centrale filstier                                *
+      * Samler de datafil-stier der ellers ville staa som separate     *
+      * bogstavelige tekster i Opgave6/7/8, saa en fuld batch-koersel  *
+      * kan pege paa et andet datakatalog (test kontra produktion) ved *
+      * at rette WS-DATA-KATALOG dette ene sted i stedet for at rette  *
+      * hvert program for sig. Stierne herunder bliver samlet op ud    *
+      * fra WS-DATA-KATALOG af BYG-FILSTIER i copybooks/BYGSTIER.cpy,  *
+      * som skal PERFORM'es foerst i MAIN-PROCEDURE, foer nogen af     *
+      * filerne bliver aabnet.                                         *
+      ******************************************************************
+       02  WS-DATA-KATALOG         PIC X(40)
+           VALUE "files".
+       02  WS-STI-KUNDEOPL-MASTER  PIC X(60).
+       02  WS-STI-KONTOOPL         PIC X(60).
+       02  WS-STI-KUNDEKONTO       PIC X(60).
+       02  WS-STI-KUNDEOPLYSNINGER PIC X(60).
+       02  WS-STI-KUNDEOPL-UD      PIC X(60).
+       02  WS-STI-AUDIT-LOG        PIC X(60).
+       02  WS-STI-KOERSEL-STATUS   PIC X(60).
+       02  WS-STI-KOERSEL-SEKVENS  PIC X(60).
+       02  WS-STI-KOERSEL-ID       PIC X(60).
