@@ -0,0 +1,26 @@
+      *    Samler filstierne i copybooks/FILSTIER.cpy op ud fra
+      *    WS-DATA-KATALOG. Skal PERFORM'es allerfoerst i
+      *    MAIN-PROCEDURE, foer nogen SELECT ASSIGN DYNAMIC-fil bliver
+      *    aabnet, saa et skift af WS-DATA-KATALOG slaar igennem paa
+      *    alle stierne nedenfor.
+       BYG-FILSTIER.
+           STRING FUNCTION TRIM(WS-DATA-KATALOG) "/KUNDEOPL-MASTER.DAT"
+               DELIMITED BY SIZE INTO WS-STI-KUNDEOPL-MASTER
+           STRING FUNCTION TRIM(WS-DATA-KATALOG) "/KontoOpl.txt"
+               DELIMITED BY SIZE INTO WS-STI-KONTOOPL
+           STRING FUNCTION TRIM(WS-DATA-KATALOG) "/KUNDEKONTO.txt"
+               DELIMITED BY SIZE INTO WS-STI-KUNDEKONTO
+           STRING FUNCTION TRIM(WS-DATA-KATALOG) "/Kundeoplysninger.txt"
+               DELIMITED BY SIZE INTO WS-STI-KUNDEOPLYSNINGER
+           STRING FUNCTION TRIM(WS-DATA-KATALOG)
+               "/KundeoplysningerOut.txt"
+               DELIMITED BY SIZE INTO WS-STI-KUNDEOPL-UD
+           STRING FUNCTION TRIM(WS-DATA-KATALOG) "/AUDIT-LOG.txt"
+               DELIMITED BY SIZE INTO WS-STI-AUDIT-LOG
+           STRING FUNCTION TRIM(WS-DATA-KATALOG) "/KOERSEL-STATUS.txt"
+               DELIMITED BY SIZE INTO WS-STI-KOERSEL-STATUS
+           STRING FUNCTION TRIM(WS-DATA-KATALOG) "/KOERSEL-SEKVENS.txt"
+               DELIMITED BY SIZE INTO WS-STI-KOERSEL-SEKVENS
+           STRING FUNCTION TRIM(WS-DATA-KATALOG)
+               "/KOERSEL-ID-AKTUEL.txt"
+               DELIMITED BY SIZE INTO WS-STI-KOERSEL-ID.
