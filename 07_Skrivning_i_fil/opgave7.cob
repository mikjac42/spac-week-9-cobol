@@ -5,10 +5,31 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "files/Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO "files/KundeoplysningerOut.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Kundemasteren er en indekseret fil (se batch/kundeopl_genopbyg.cob
+      *    for genopbygning af masteren ud fra den flade tekstfil).
+           SELECT INPUT-FILE ASSIGN DYNAMIC WS-STI-KUNDEOPL-MASTER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KUNDE-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-STI-KUNDEOPL-UD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+      *    Referencetabel over gyldige danske postnumre.
+           SELECT POSTNR-FIL ASSIGN TO "files/POSTNUMRE.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POSTNR-STATUS.
+
+           SELECT POSTNR-RAPPORT
+               ASSIGN TO "files/POSTNR-VALIDERINGSRAPPORT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAPPORT-STATUS.
+
+      *    Faelles koerselslog for Opgave6/7/8, en linje pr. koersel.
+           SELECT AUDIT-LOG-FIL ASSIGN DYNAMIC WS-STI-AUDIT-LOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,7 +52,24 @@
        01  KUNDE-ADR.
            05 NAVN-ADR        PIC X(100).
 
+       FD  POSTNR-FIL.
+       01  POSTNR-POST.
+           05 PN-KODE          PIC X(4).
+           05 FILLER           PIC X(1).
+           05 PN-BY            PIC X(20).
+
+       FD  POSTNR-RAPPORT.
+       01  RAPPORT-RECORD.
+           05 RAPPORT-TEXT     PIC X(60).
+
+       FD  AUDIT-LOG-FIL.
+       01  AUDIT-LOG-RECORD    PIC X(80).
+
        WORKING-STORAGE SECTION.
+      * Centrale filstier, delt med Opgave6/8 - se copybooks/FILSTIER.cpy.
+       01 FILSTIER.
+           COPY "copybooks/FILSTIER.cpy".
+
        01 KUNDEOPL.
            COPY "copybooks/KUNDEOPL.cpy".
 
@@ -45,29 +83,111 @@
        01  FULDT-NAVN      PIC X(41)   VALUE SPACES.
 
       * Indekser og midlertidige variabler til strengbehandling
-       01  READ-INDEX      PIC 9(2)    VALUE 0.
-       01  WRITE-INDEX     PIC 9(2)    VALUE 0.
-       01  CURRENT-CHAR    PIC X       VALUE SPACE.
-       01  PREVIOUS-CHAR   PIC X       VALUE SPACE.
-       01  OUTPUT-BUFFER   PIC X(100)  VALUE SPACES.
 
       * Midlertidige variabler til filhåndtering
        01  END-OF-FILE     PIC X       VALUE "N".
            88  EOF-REACHED             VALUE "Y".
            88  EOF-NOT-REACHED         VALUE "N".
 
+       01  WS-FILE-STATUS  PIC XX      VALUE "00".
+       01  WS-OUTPUT-STATUS PIC XX     VALUE "00".
+       01  WS-POSTNR-STATUS PIC XX     VALUE "00".
+       01  WS-RAPPORT-STATUS PIC XX    VALUE "00".
+       01  WS-AUDIT-STATUS  PIC XX     VALUE "00".
+
+      * Taeller til koerselsloggen
+       01  WS-KUNDE-TAELLER PIC 9(7)   VALUE 0.
+       01  WS-AUDIT-TIDSSTEMPEL PIC X(14) VALUE SPACES.
+
+      * Bruges til at kalde den faelles afslutningshook - se
+      * shared/koersel_notifikation.cob.
+       01  WS-NOTIF-PROGRAM PIC X(20)  VALUE "OPGAVE7".
+       01  WS-NOTIF-STATUS  PIC X(4)   VALUE SPACES.
+
+      * Faelles koerselsID til sporbarhed paa tvaers af Opgave6/7/8 -
+      * se shared/koersel_id.cob. Opgave7 laeser det ID Opgave6 dannede
+      * for den igangvaerende cyklus, i stedet for at danne sit eget.
+       01  WS-ID-FUNKTION   PIC X(4)   VALUE "LAES".
+       01  WS-KOERSEL-ID    PIC X(13)  VALUE SPACES.
+
+      * Tabel over gyldige postnumre, indlaest en gang ved opstart
+       01  WS-POSTNR-ANTAL  PIC 9(3)   VALUE 0.
+       01  WS-POSTNR-FUNDET PIC X      VALUE "N".
+           88  POSTNR-ER-GYLDIGT       VALUE "Y".
+       01  POSTNR-TABEL.
+           05  POSTNR-ENTRY OCCURS 500 TIMES
+                             INDEXED BY PN-IDX
+                             PIC X(4) VALUE SPACES.
+
+      * Datostempling af arkiveret kopi af foregaaende koersels output
+       01  WS-DATO-STAMPEL    PIC X(8)    VALUE SPACES.
+       01  WS-ARKIV-KOMMANDO  PIC X(200)  VALUE SPACES.
+
+      * Landekode-afhaengig valideringen af TELEFON
+       01  WS-TELEFON-LAENGDE  PIC 9(2)   VALUE 0.
+       01  WS-TELEFON-GYLDIG   PIC X      VALUE "Y".
+           88  TELEFON-ER-GYLDIG          VALUE "Y".
+
+      * Laengder til CALL "KONTAKT-KRYPTER" - se
+      * shared/kontakt_krypter.cob. TELEFON/EMAIL ligger krypteret paa
+      * masteren og skal dekrypteres i KUNDEOPL, foer der valideres
+      * eller skrives til KundeoplysningerOut.txt.
+       01  WS-LAENGDE-TELEFON  PIC 9(3)   VALUE 8.
+       01  WS-LAENGDE-EMAIL    PIC 9(3)   VALUE 50.
+       01  WS-KRYPT-FUNKTION   PIC X(4)   VALUE SPACES.
+       01  WS-TELEFON-KLAR     PIC X(8)   VALUE SPACES.
+       01  WS-EMAIL-KLAR       PIC X(50)  VALUE SPACES.
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+       PERFORM BYG-FILSTIER.
+       CALL "KOERSEL-ID" USING WS-ID-FUNKTION WS-KOERSEL-ID.
+       PERFORM INDLAES-POSTNUMRE.
+       PERFORM ARKIVER-FORRIGE-OUTPUT.
+       OPEN OUTPUT POSTNR-RAPPORT.
+       IF WS-RAPPORT-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne valideringsrapporten, status="
+               WS-RAPPORT-STATUS
+           MOVE "FEJL" TO WS-NOTIF-STATUS
+           CALL "KOERSEL-NOTIFIKATION" USING WS-NOTIF-PROGRAM
+               WS-NOTIF-STATUS WS-KUNDE-TAELLER
+           STOP RUN
+       END-IF.
+       MOVE SPACES TO RAPPORT-TEXT.
+       STRING "KOERSEL-ID: " WS-KOERSEL-ID INTO RAPPORT-TEXT.
+       WRITE RAPPORT-RECORD.
        OPEN INPUT INPUT-FILE.
+       IF WS-FILE-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne kundemasteren, status="
+               WS-FILE-STATUS
+           MOVE "FEJL" TO WS-NOTIF-STATUS
+           CALL "KOERSEL-NOTIFIKATION" USING WS-NOTIF-PROGRAM
+               WS-NOTIF-STATUS WS-KUNDE-TAELLER
+           STOP RUN
+       END-IF.
        OPEN OUTPUT OUTPUT-FILE.
+       IF WS-OUTPUT-STATUS NOT = "00"
+           DISPLAY "FEJL: Kan ikke aabne files/KundeoplysningerOut.txt,"
+               " status=" WS-OUTPUT-STATUS
+           MOVE "FEJL" TO WS-NOTIF-STATUS
+           CALL "KOERSEL-NOTIFIKATION" USING WS-NOTIF-PROGRAM
+               WS-NOTIF-STATUS WS-KUNDE-TAELLER
+           STOP RUN
+       END-IF.
+       MOVE SPACES TO NAVN-ADR.
+       STRING "KOERSEL-ID: " WS-KOERSEL-ID INTO NAVN-ADR.
+       WRITE KUNDE-ADR.
        PERFORM UNTIL EOF-REACHED
            READ INPUT-FILE INTO INPUT-RECORD
                AT END
                    SET EOF-REACHED TO TRUE
                NOT AT END
+                   ADD 1 TO WS-KUNDE-TAELLER
                    MOVE INPUT-RECORD TO KUNDEOPL
+                   PERFORM DEKRYPTER-KONTAKTOPL
                    PERFORM SAMMENSAET-FULDT-NAVN
+                   PERFORM VALIDER-POSTNR
                    PERFORM PRINT-KUNDEINFO
       *            Skriv kundeoplysninger til output fil
                    PERFORM SKRIV-KUNDE-ID-TIL-OUTPUT
@@ -78,41 +198,91 @@
                    PERFORM SKRIV-BLANK-LINJE-TIL-OUTPUT
            END-READ
        END-PERFORM.
+       PERFORM SKRIV-AUDIT-LOG.
        CLOSE INPUT-FILE.
        CLOSE OUTPUT-FILE.
+       CLOSE POSTNR-RAPPORT.
+       MOVE "OK" TO WS-NOTIF-STATUS
+       CALL "KOERSEL-NOTIFIKATION" USING WS-NOTIF-PROGRAM
+           WS-NOTIF-STATUS WS-KUNDE-TAELLER.
        STOP RUN.
 
+       ARKIVER-FORRIGE-OUTPUT.
+      * Kopier foregaaende koersels output til et arkiv med
+      * koersledatoen i filnavnet, foer OUTPUT-FILE aabnes og
+      * dagens koersel overskriver den.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATO-STAMPEL
+       MOVE SPACES TO WS-ARKIV-KOMMANDO
+       STRING
+           "mkdir -p " FUNCTION TRIM(WS-DATA-KATALOG) "/archive && cp "
+           FUNCTION TRIM(WS-STI-KUNDEOPL-UD) " "
+           FUNCTION TRIM(WS-DATA-KATALOG) "/archive/"
+           "KundeoplysningerOut_" WS-DATO-STAMPEL ".txt 2>/dev/null"
+           INTO WS-ARKIV-KOMMANDO
+       CALL "SYSTEM" USING WS-ARKIV-KOMMANDO.
 
-       SAMMENSAET-FULDT-NAVN.
-      * TODO: Denne procedure kan simplificeres vha. TRIM funktioner
-      * Nulstil indekser og buffer
-       MOVE 0 TO READ-INDEX
-       MOVE 0 TO WRITE-INDEX
-       MOVE SPACES TO OUTPUT-BUFFER
-       MOVE SPACE TO PREVIOUS-CHAR.
-
-      * Sammensæt fornavn og efternavn til fuldt-navn
-       STRING FORNAVN IN KUNDEOPL DELIMITED BY SIZE
-              " " DELIMITED BY SIZE
-              EFTERNAVN IN KUNDEOPL DELIMITED BY SIZE
-              INTO FULDT-NAVN.
-
-      * Fjern dobbelte mellemrum i fuldt-navn
-       PERFORM VARYING READ-INDEX FROM 1 BY 1
-        UNTIL READ-INDEX > LENGTH OF FULDT-NAVN
-       
-           MOVE FULDT-NAVN(READ-INDEX:1) TO CURRENT-CHAR
-           IF CURRENT-CHAR = " " AND PREVIOUS-CHAR = " "
-               CONTINUE
-           ELSE
-               ADD 1 TO WRITE-INDEX
-               MOVE CURRENT-CHAR TO OUTPUT-BUFFER(WRITE-INDEX:1)
-               
-           END-IF
-           MOVE CURRENT-CHAR TO PREVIOUS-CHAR
-       END-PERFORM.
+       INDLAES-POSTNUMRE.
+      * Indlaes referencetabellen over gyldige postnumre i hukommelsen.
+       OPEN INPUT POSTNR-FIL.
+       IF WS-POSTNR-STATUS = "00"
+           PERFORM UNTIL WS-POSTNR-STATUS NOT = "00"
+               READ POSTNR-FIL INTO POSTNR-POST
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-POSTNR-ANTAL
+                       MOVE PN-KODE TO
+                           POSTNR-ENTRY(WS-POSTNR-ANTAL)
+               END-READ
+           END-PERFORM
+           CLOSE POSTNR-FIL
+       ELSE
+           DISPLAY "ADVARSEL: Kan ikke indlaese postnumre, status="
+               WS-POSTNR-STATUS
+       END-IF.
 
-       MOVE OUTPUT-BUFFER TO FULDT-NAVN.
+       VALIDER-POSTNR.
+      * Sla POSTNR op i referencetabellen og rapporter ugyldige koder.
+       SET WS-POSTNR-FUNDET TO "N"
+       SET PN-IDX TO 1
+       SEARCH POSTNR-ENTRY
+           AT END
+               SET WS-POSTNR-FUNDET TO "N"
+           WHEN POSTNR-ENTRY(PN-IDX) = POSTNR IN KUNDEOPL
+               SET WS-POSTNR-FUNDET TO "Y"
+       END-SEARCH
+       IF NOT POSTNR-ER-GYLDIGT
+           DISPLAY "ADVARSEL: Ugyldigt postnummer " POSTNR IN KUNDEOPL
+               " for KUNDE-ID " KUNDE-ID IN KUNDEOPL
+           MOVE SPACES TO RAPPORT-TEXT
+           STRING "UGYLDIGT POSTNR=" POSTNR IN KUNDEOPL
+               " KUNDE-ID=" KUNDE-ID IN KUNDEOPL
+               INTO RAPPORT-TEXT
+           WRITE RAPPORT-RECORD
+       END-IF.
+
+       DEKRYPTER-KONTAKTOPL.
+      * TELEFON/EMAIL ligger krypteret i den indekserede master (se
+      * batch/kundeopl_genopbyg.cob). TELEFON/EMAIL IN KUNDEOPL
+      * forbliver krypteret - kun masteren skal vaere krypteret at
+      * rest. Klartekst laegges i WS-TELEFON-KLAR/WS-EMAIL-KLAR og
+      * bruges baade til validering/skaermvisning i PRINT-KUNDEINFO og
+      * til den menneskelaesbare files/KundeoplysningerOut.txt i
+      * SKRIV-KONTAKTOPL-TIL-OUTPUT.
+       MOVE "DEKR" TO WS-KRYPT-FUNKTION
+       CALL "KONTAKT-KRYPTER" USING WS-KRYPT-FUNKTION
+           WS-LAENGDE-TELEFON WS-TELEFON-KLAR
+           TELEFON IN KUNDEOPL
+       CALL "KONTAKT-KRYPTER" USING WS-KRYPT-FUNKTION
+           WS-LAENGDE-EMAIL WS-EMAIL-KLAR
+           EMAIL IN KUNDEOPL.
+
+       SAMMENSAET-FULDT-NAVN.
+      * Navnesammensaetningen er faelles for Opgave6/7/8 og
+      * kunde_opslag.cob, og ligger derfor i det callede underprogram
+      * shared/kunde_navn_format.cob i stedet for at vaere kopieret ind.
+       CALL "KUNDE-NAVN-FORMAT" USING FORNAVN IN KUNDEOPL
+           EFTERNAVN IN KUNDEOPL FULDT-NAVN.
 
        SKRIV-KUNDE-ID-TIL-OUTPUT.
        MOVE SPACES TO NAVN-ADR.
@@ -128,13 +298,24 @@
        WRITE KUNDE-ADR.
 
        SKRIV-ADRESSE-TIL-OUTPUT.
+      * Danske adresser har etage/side ("2. tv"), udenlandske ikke -
+      * gren derfor paa LANDE-KODE i stedet for altid at skrive alle
+      * fire adressefelter.
        MOVE SPACES TO NAVN-ADR.
-       STRING 
-           FUNCTION TRIM(VEJNAVN IN KUNDEOPL) " "
-           FUNCTION TRIM(HUSNR IN KUNDEOPL) " "
-           FUNCTION TRIM(ETAGE IN KUNDEOPL) " "
-           FUNCTION TRIM(SIDE IN KUNDEOPL)
-           INTO NAVN-ADR.
+       IF LANDE-KODE IN KUNDEOPL = "DK" OR
+               LANDE-KODE IN KUNDEOPL = SPACES
+           STRING
+               FUNCTION TRIM(VEJNAVN IN KUNDEOPL) " "
+               FUNCTION TRIM(HUSNR IN KUNDEOPL) " "
+               FUNCTION TRIM(ETAGE IN KUNDEOPL) " "
+               FUNCTION TRIM(SIDE IN KUNDEOPL)
+               INTO NAVN-ADR
+       ELSE
+           STRING
+               FUNCTION TRIM(VEJNAVN IN KUNDEOPL) " "
+               FUNCTION TRIM(HUSNR IN KUNDEOPL)
+               INTO NAVN-ADR
+       END-IF.
        WRITE KUNDE-ADR.
 
        SKRIV-POST-BY-LAND-TIL-OUTPUT.
@@ -147,13 +328,42 @@
        WRITE KUNDE-ADR.
 
        SKRIV-KONTAKTOPL-TIL-OUTPUT.
+       PERFORM VALIDER-TELEFON.
        MOVE SPACES TO NAVN-ADR.
-       STRING
-           FUNCTION TRIM(TELEFON IN KUNDEOPL) " "
-           FUNCTION TRIM(EMAIL IN KUNDEOPL)
-           INTO NAVN-ADR.
+       IF TELEFON-ER-GYLDIG
+           STRING
+               FUNCTION TRIM(WS-TELEFON-KLAR) " "
+               FUNCTION TRIM(WS-EMAIL-KLAR)
+               INTO NAVN-ADR
+       ELSE
+           STRING
+               FUNCTION TRIM(WS-TELEFON-KLAR)
+               " (UGYLDIGT TELEFONNUMMER) "
+               FUNCTION TRIM(WS-EMAIL-KLAR)
+               INTO NAVN-ADR
+       END-IF.
        WRITE KUNDE-ADR.
 
+       VALIDER-TELEFON.
+      * Danske numre skal vaere 8 cifre; for andre lande kender vi
+      * ikke det praecise format, men kan flage aabenlyst forkerte
+      * laengder (for kort til at vaere et rigtigt nummer).
+       MOVE 0 TO WS-TELEFON-LAENGDE
+       INSPECT WS-TELEFON-KLAR TALLYING WS-TELEFON-LAENGDE
+           FOR CHARACTERS BEFORE INITIAL SPACE
+       SET TELEFON-ER-GYLDIG TO TRUE
+       IF LANDE-KODE IN KUNDEOPL = "DK" OR
+               LANDE-KODE IN KUNDEOPL = SPACES
+           IF WS-TELEFON-KLAR NOT NUMERIC
+                   OR WS-TELEFON-LAENGDE NOT = 8
+               MOVE "N" TO WS-TELEFON-GYLDIG
+           END-IF
+       ELSE
+           IF WS-TELEFON-LAENGDE < 4
+               MOVE "N" TO WS-TELEFON-GYLDIG
+           END-IF
+       END-IF.
+
        SKRIV-BLANK-LINJE-TIL-OUTPUT.
        MOVE SPACES TO NAVN-ADR.
        WRITE KUNDE-ADR.
@@ -171,6 +381,32 @@
            FUNCTION TRIM(POSTNR IN KUNDEOPL) " "
            FUNCTION TRIM(BYNAVN IN KUNDEOPL) ", "
            FUNCTION TRIM(LANDE-KODE IN KUNDEOPL).
-       DISPLAY "Telefon    : " TELEFON IN KUNDEOPL.
-       DISPLAY "Email      : " EMAIL IN KUNDEOPL.
+       DISPLAY "Telefon    : " WS-TELEFON-KLAR.
+       DISPLAY "Email      : " WS-EMAIL-KLAR.
        DISPLAY "-----------------------------".
+
+       SKRIV-AUDIT-LOG.
+      * Tilfoej en linje til den faelles koerselslog med programnavn,
+      * tidsstempel og antal behandlede kunder, saa man efterfoelgende
+      * kan se om og hvornaar koerslen fandt sted.
+       MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIDSSTEMPEL
+       OPEN EXTEND AUDIT-LOG-FIL
+       IF WS-AUDIT-STATUS = "35"
+           OPEN OUTPUT AUDIT-LOG-FIL
+       END-IF
+       IF WS-AUDIT-STATUS NOT = "00"
+           DISPLAY "ADVARSEL: Kan ikke skrive til revisionslog, status="
+               WS-AUDIT-STATUS
+       ELSE
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING
+               "OPGAVE7 " WS-AUDIT-TIDSSTEMPEL
+               " KUNDER-LAEST=" WS-KUNDE-TAELLER
+               " KOERSEL-ID=" WS-KOERSEL-ID
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FIL
+       END-IF.
+
+      * BYG-FILSTIER er delt med Opgave6/8 - se copybooks/BYGSTIER.cpy.
+           COPY "copybooks/BYGSTIER.cpy".
